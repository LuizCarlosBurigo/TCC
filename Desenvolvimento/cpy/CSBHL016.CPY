@@ -0,0 +1,188 @@
+*>
+       9000-abrir-i-CSBHD016 section.
+*>--------------------------
+*>
+       9000-inicio.
+            string lnk-dtbpath delimited by " "
+                   "/CSBHD016.CAD" delimited by size into wid-csbh016
+            open input CSBHD016
+            if   not ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de abertura (INPUT) arquivo CSBHD016" into whs-mensagem
+            end-if.
+
+*>
+*>
+       9000-abrir-o-CSBHD016 section.
+*>--------------------------
+*>
+       9000-inicio.
+            string lnk-dtbpath delimited by " "
+                   "/CSBHD016.CAD" delimited by size into wid-csbh016
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open output CSBHD016
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
+            if   not ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de abertura (OUTPUT) arquivo CSBHD016" into whs-mensagem
+            end-if.
+
+*>
+*>
+       9000-abrir-io-CSBHD016 section.
+*>--------------------------
+*>
+       9000-inicio.
+            string lnk-dtbpath delimited by " "
+                   "/CSBHD016.CAD" delimited by size into wid-csbh016
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open i-o CSBHD016
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
+            if   not ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de abertura (I-O) arquivo CSBHD016" into whs-mensagem
+            end-if.
+
+*>
+*>
+       9000-ler-CSBHD016-ran section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD016.
+*>
+*>
+       9000-ler-CSBHD016-pre section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD016 previous.
+*>
+*>
+       9000-ler-CSBHD016-next section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD016 next.
+*>
+*>
+       9000-str-CSBHD016-eql section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD016
+                key is equal fdfcm-chave-1.
+*>
+*>
+       9000-str-CSBHD016-gtr section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD016
+                key is greater fdfcm-chave-1.
+*>
+*>
+       9000-str-CSBHD016-ngtr section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD016
+                key is not greater fdfcm-chave-1.
+*>
+*>
+       9000-str-CSBHD016-lss section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD016
+                key is less fdfcm-chave-1.
+*>
+*>
+       9000-ler-CSBHD016-ran-iglock section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD016 with ignore lock.
+*>
+*>
+       9000-ler-CSBHD016-pre-iglock section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD016 previous with ignore lock.
+*>
+*>
+       9000-ler-CSBHD016-next-ignore section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD016 next with ignore lock.
+*>
+*>
+       9000-gravar-CSBHD016 section.
+            write fdfcm-fechamento
+            if   ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de gravação arquivo CSBHD016" into whs-mensagem
+            end-if
+            .
+       9000-exit.
+            exit.
+*>
+*>
+       9000-regravar-CSBHD016 section.
+            rewrite fdfcm-fechamento
+            if   ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de regravação arquivo CSBHD016" into whs-mensagem
+            end-if
+            .
+       9000-exit.
+            exit.
+
+*>
+*>
+       9000-excluir-CSBHD016 section.
+            delete CSBHD016
+            if   ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de exclusão arquivo CSBHD016" into whs-mensagem
+            end-if
+            .
+       9000-exit.
+            exit.
+*>
