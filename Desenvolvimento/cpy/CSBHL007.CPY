@@ -21,7 +21,20 @@
        9000-inicio.
             string lnk-dtbpath delimited by " "
                    "/CSBHD007.CAD" delimited by size into wid-csbh007
-            open output CSBHD007
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open output CSBHD007
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
             if   not ws-operacao-ok
                  initialize                        whs-mensagem
                  move ws-resultado-acesso          to ws-status
@@ -37,7 +50,20 @@
        9000-inicio.
             string lnk-dtbpath delimited by " "
                    "/CSBHD007.CAD" delimited by size into wid-csbh007
-            open i-o CSBHD007
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open i-o CSBHD007
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
             if   not ws-operacao-ok
                  initialize                        whs-mensagem
                  move ws-resultado-acesso          to ws-status
@@ -51,7 +77,21 @@
 *>--------------------------
 *>
        9000-inicio.
-            read CSBHD007.
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              with test after
+              until not (ws-arquivo-locado or ws-registro-locado)
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    read CSBHD007
+                    if   ws-arquivo-locado or ws-registro-locado
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform.
 *>
 *>
        9000-ler-CSBHD007-pre section.
@@ -219,7 +259,21 @@
 *>
 *>
        9000-gravar-CSBHD007 section.
-            write feisd-item-saida
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              with test after
+              until not (ws-arquivo-locado or ws-registro-locado)
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    write fdetd-entrada
+                    if   ws-arquivo-locado or ws-registro-locado
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
             if   ws-operacao-ok
                  initialize                        whs-mensagem
                  move ws-resultado-acesso          to ws-status
@@ -232,7 +286,21 @@
 *>
 *>
        9000-regravar-CSBHD007 section.
-            rewrite feisd-item-saida
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              with test after
+              until not (ws-arquivo-locado or ws-registro-locado)
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    rewrite fdetd-entrada
+                    if   ws-arquivo-locado or ws-registro-locado
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
             if   ws-operacao-ok
                  initialize                        whs-mensagem
                  move ws-resultado-acesso          to ws-status
