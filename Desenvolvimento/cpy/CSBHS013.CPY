@@ -0,0 +1,6 @@
+      *>FD          : CSBHF013.CPY
+       SELECT CSBHD013 Assign to disk wid-csbh013
+              organization    is indexed
+              access mode     is dynamic
+              record key      is fdcli-chave-1
+              file status     is ws-resultado-acesso.
