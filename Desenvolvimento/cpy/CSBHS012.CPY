@@ -0,0 +1,8 @@
+      *>FD          : CSBHF012.CPY
+       SELECT CSBHD012 Assign to disk wid-csbh012
+              organization    is indexed
+              access mode     is dynamic
+              record key      is fddvl-chave-1
+              alternate key   is fddvl-chave-2 with duplicates
+              alternate key   is fddvl-chave-3 with duplicates
+              file status     is ws-resultado-acesso.
