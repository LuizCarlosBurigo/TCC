@@ -0,0 +1,6 @@
+      *>FD          : CSBHF016.CPY
+       SELECT CSBHD016 Assign to disk wid-csbh016
+              organization    is indexed
+              access mode     is dynamic
+              record key      is fdfcm-chave-1
+              file status     is ws-resultado-acesso.
