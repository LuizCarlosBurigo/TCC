@@ -0,0 +1,188 @@
+*>
+       9000-abrir-i-CSBHD014 section.
+*>--------------------------
+*>
+       9000-inicio.
+            string lnk-dtbpath delimited by " "
+                   "/CSBHD014.CAD" delimited by size into wid-csbh014
+            open input CSBHD014
+            if   not ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de abertura (INPUT) arquivo CSBHD014" into whs-mensagem
+            end-if.
+
+*>
+*>
+       9000-abrir-o-CSBHD014 section.
+*>--------------------------
+*>
+       9000-inicio.
+            string lnk-dtbpath delimited by " "
+                   "/CSBHD014.CAD" delimited by size into wid-csbh014
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open output CSBHD014
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
+            if   not ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de abertura (OUTPUT) arquivo CSBHD014" into whs-mensagem
+            end-if.
+
+*>
+*>
+       9000-abrir-io-CSBHD014 section.
+*>--------------------------
+*>
+       9000-inicio.
+            string lnk-dtbpath delimited by " "
+                   "/CSBHD014.CAD" delimited by size into wid-csbh014
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open i-o CSBHD014
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
+            if   not ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de abertura (I-O) arquivo CSBHD014" into whs-mensagem
+            end-if.
+
+*>
+*>
+       9000-ler-CSBHD014-ran section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD014.
+*>
+*>
+       9000-ler-CSBHD014-pre section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD014 previous.
+*>
+*>
+       9000-ler-CSBHD014-next section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD014 next.
+*>
+*>
+       9000-str-CSBHD014-eql section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD014
+                key is equal fdepf-chave-1.
+*>
+*>
+       9000-str-CSBHD014-gtr section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD014
+                key is greater fdepf-chave-1.
+*>
+*>
+       9000-str-CSBHD014-ngtr section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD014
+                key is not greater fdepf-chave-1.
+*>
+*>
+       9000-str-CSBHD014-lss section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD014
+                key is less fdepf-chave-1.
+*>
+*>
+       9000-ler-CSBHD014-ran-iglock section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD014 with ignore lock.
+*>
+*>
+       9000-ler-CSBHD014-pre-iglock section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD014 previous with ignore lock.
+*>
+*>
+       9000-ler-CSBHD014-next-ignore section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD014 next with ignore lock.
+*>
+*>
+       9000-gravar-CSBHD014 section.
+            write fdepf-empresa-filial
+            if   ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de grava��o arquivo CSBHD014" into whs-mensagem
+            end-if
+            .
+       9000-exit.
+            exit.
+*>
+*>
+       9000-regravar-CSBHD014 section.
+            rewrite fdepf-empresa-filial
+            if   ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de regrava��o arquivo CSBHD014" into whs-mensagem
+            end-if
+            .
+       9000-exit.
+            exit.
+
+*>
+*>
+       9000-excluir-CSBHD014 section.
+            delete CSBHD014
+            if   ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de exclus�o arquivo CSBHD014" into whs-mensagem
+            end-if
+            .
+       9000-exit.
+            exit.
+*>
