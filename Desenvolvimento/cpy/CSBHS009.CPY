@@ -0,0 +1,7 @@
+      *>FD          : CSBHF009.CPY
+       SELECT CSBHD009 Assign to disk wid-csbh009
+              organization    is indexed
+              access mode     is dynamic
+              record key      is fdpdt-chave-1
+              lock mode       is manual
+              file status     is ws-resultado-acesso.
