@@ -30,6 +30,7 @@
               05 feisd-cd-filial                  pic  9(03).
                   *>FK: fesd-cd-filial
               05 feisd-saida              pic  9(09).
+              05 feisd-sequencia          pic  9(09).
            03 feisd-chave-2.
               05 feisd-cd-saida                   pic  9(09).
               *>FK: fesd-cd-saida
