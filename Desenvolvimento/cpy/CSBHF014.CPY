@@ -0,0 +1,32 @@
+      *>=====================================================================
+      *>Gerado em   : 09/08/2026
+      *>========================== Informações ==============================
+      *>FD          : CSBHF014.CPY
+      *>Select      : CSBHS014.CPY
+      *>CSBHL       : CSBHL014.CPY
+      *>Nome Físico : CSBHD014.CAD
+      *>Area Negocio: "Corporativo"
+      *>Descricao   : "Empresa/Filial"
+      *>
+      *>        SELECT CSBHD014 Assign to disk wid-csbh014
+      *>               organization    is indexed
+      *>               access mode     is dynamic
+      *>               record key      is fdepf-chave-1
+      *>=====================================================================
+
+       FD  CSBHD014.
+
+      *>=====================================================================
+      *>Nome Lógico : empresa-filial
+      *>Área Negócio: Corporativo
+      *>GerarIndex  : sim
+      *>=====================================================================
+       01  fdepf-empresa-filial.
+           03 fdepf-chave-1.
+              05 fdepf-cd-empresa                 pic  9(03).
+              05 fdepf-cd-filial                  pic  9(04).
+           03 fdepf-ds-empresa                    pic  x(80).
+           03 fdepf-ds-filial                     pic  x(80).
+           03 fdepf-situacao                      pic  x(01).
+              88 fdepf-situacao-ativa                         value "A".
+              88 fdepf-situacao-inativa                       value "I".
