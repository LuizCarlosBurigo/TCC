@@ -29,3 +29,12 @@
            03 fccdd-uf                            pic x(09).
               *>FK: fccdd-fornecedor
            03 fccdd-ds-cidade                     pic x(80).
+           03 fccdd-dt-atualizacao.
+              05 fccdd-dt-atualizacao-ano          pic 9(04).
+              05 fccdd-dt-atualizacao-mes          pic 9(02).
+              05 fccdd-dt-atualizacao-dia          pic 9(02).
+           03 fccdd-hr-atualizacao.
+              05 fccdd-hr-atualizacao-hora         pic 9(02).
+              05 fccdd-hr-atualizacao-minuto       pic 9(02).
+              05 fccdd-hr-atualizacao-segundo      pic 9(02).
+           03 fccdd-job-origem                    pic x(10).
