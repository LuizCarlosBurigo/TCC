@@ -97,6 +97,18 @@
            03 ws-idx-002                 pic 9(09).
            03 ws-idx-002                 pic 9(09).
 
+      *>=====================================================================
+      *> Retry com espera entre tentativas para abertura de arquivo
+      *> (9000-abrir-o-CSBHD00x / 9000-abrir-io-CSBHD00x), usado quando um
+      *> share-lock transitorio de outro job impede a abertura na primeira
+      *> tentativa.
+       78  c-retry-max-tentativas                              value 3.
+       78  c-retry-intervalo-segundos                           value 2.
+
+       01  ws-campos-retry-abertura.
+           03 ws-retry-qtde-tentativas   pic 9(04) value zeroes.
+           03 ws-retry-segundos          pic 9(04) comp value zeroes.
+
        01  ws001-wid-arquivos.
            03 wid-temporario             pic x(250) value spaces.
            03 wid-CSBH001                pic x(250) value spaces.
@@ -108,4 +120,10 @@
            03 wid-CSBH007                pic x(250) value spaces.
            03 wid-CSBH008                pic x(250) value spaces.
            03 wid-CSBH009                pic x(250) value spaces.
+           03 wid-CSBH011                pic x(250) value spaces.
+           03 wid-CSBH012                pic x(250) value spaces.
+           03 wid-CSBH013                pic x(250) value spaces.
+           03 wid-CSBH014                pic x(250) value spaces.
+           03 wid-CSBH015                pic x(250) value spaces.
+           03 wid-CSBH016                pic x(250) value spaces.
            03 wid-CSBH999                pic x(250) value spaces.
