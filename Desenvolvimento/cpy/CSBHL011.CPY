@@ -0,0 +1,221 @@
+*>
+       9000-abrir-i-CSBHD011 section.
+*>--------------------------
+*>
+       9000-inicio.
+            string lnk-dtbpath delimited by " "
+                   "/CSBHD011.CAD" delimited by size into wid-csbh011
+            open input CSBHD011
+            if   not ws-operacao-ok
+                 display ws-resultado-acesso
+            end-if.
+
+*>
+*>
+       9000-abrir-o-CSBHD011 section.
+*>--------------------------
+*>
+       9000-inicio.
+            string lnk-dtbpath delimited by " "
+                   "/CSBHD011.CAD" delimited by size into wid-csbh011
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open output CSBHD011
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
+            if   not ws-operacao-ok
+                 display ws-resultado-acesso
+            end-if.
+
+*>
+*>
+       9000-abrir-io-CSBHD011 section.
+*>--------------------------
+*>
+       9000-inicio.
+            string lnk-dtbpath delimited by " "
+                   "/CSBHD011.CAD" delimited by size into wid-csbh011
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open i-o CSBHD011
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
+            if   not ws-operacao-ok
+                 display ws-resultado-acesso
+            end-if.
+
+*>
+*>
+       9000-ler-CSBHD011-ran section.
+*>--------------------------
+*>
+       9000-inicio.
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              with test after
+              until not (ws-arquivo-locado or ws-registro-locado)
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    read CSBHD011
+                    if   ws-arquivo-locado or ws-registro-locado
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform.
+*>
+*>
+       9000-ler-CSBHD011-pre section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD011 previous.
+*>
+*>
+       9000-ler-CSBHD011-next section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD011 next.
+*>
+*>
+       9000-str-CSBHD011-eql section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD011
+                key is equal fdprc-chave-1.
+*>
+*>
+       9000-str-CSBHD011-gtr section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD011
+                key is greater fdprc-chave-1.
+*>
+*>
+       9000-str-CSBHD011-ngtr section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD011
+                key is not greater fdprc-chave-1.
+*>
+*>
+       9000-str-CSBHD011-lss section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD011
+                key is less fdprc-chave-1.
+*>
+*>
+       9000-ler-CSBHD011-ran-iglock section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD011 with ignore lock.
+*>
+*>
+       9000-ler-CSBHD011-pre-iglock section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD011 previous with ignore lock.
+*>
+*>
+       9000-ler-CSBHD011-next-ignore section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD011 next with ignore lock.
+*>
+*>
+       9000-gravar-CSBHD011 section.
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              with test after
+              until not (ws-arquivo-locado or ws-registro-locado)
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    write fdprc-lista-preco
+                    if   ws-arquivo-locado or ws-registro-locado
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
+            if   ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de grava��o arquivo CSBHD011" into whs-mensagem
+            end-if
+            .
+       9000-exit.
+            exit.
+*>
+*>
+       9000-regravar-CSBHD011 section.
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              with test after
+              until not (ws-arquivo-locado or ws-registro-locado)
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    rewrite fdprc-lista-preco
+                    if   ws-arquivo-locado or ws-registro-locado
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
+            if   ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de regrava��o arquivo CSBHD011" into whs-mensagem
+            end-if
+            .
+       9000-exit.
+            exit.
+
+*>
+*>
+       9000-excluir-CSBHD011 section.
+            delete CSBHD011
+            if   ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de exclus�o arquivo CSBHD011" into whs-mensagem
+            end-if
+            .
+       9000-exit.
+            exit.
+*>
