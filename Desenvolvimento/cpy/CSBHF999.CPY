@@ -17,9 +17,26 @@
        FD CSBHD999.
 
       *>=====================================================================
-      *>Nome L�gico : Extra��o
-      *>�rea Neg�cio: Integra��o
+      *>Nome Lógico : Extração
+      *>Área Negócio: Integração
       *>GerarIndex  : sim
+      *>
+      *>Layout de cada linha gravada por 9000-gravar-CSBHD010 (CSBHL999):
+      *>  posição 001-008  : nome do copybook FD de origem (ex.: "CSBHF002")
+      *>  posição 009      : operação - "W" inclusão, "R" alteração, "D" exclusão
+      *>  posição 010-17000: registro de origem, no layout do próprio FD
+      *>                     identificado nas posições 001-008 acima
+      *>Esta tag fixa é o que permite a uma carga de BI separar, dentro do
+      *>mesmo arquivo CSBHD999, uma linha de CSBHD002 (cidade) de uma linha
+      *>de CSBHD009 (produto), por exemplo.
       *>=====================================================================
       01 fiitg-dados.
          03 fiitg-entrada-dados                    pic x(17000) value spaces.
+         03 fiitg-r-entrada-dados redefines
+            fiitg-entrada-dados.
+            05 fiitg-tag-origem                    pic x(08).
+            05 fiitg-tag-operacao                  pic x(01).
+               88 fiitg-tag-inclusao                         value "W".
+               88 fiitg-tag-alteracao                        value "R".
+               88 fiitg-tag-exclusao                         value "D".
+            05 fiitg-tag-registro                  pic x(16991).
