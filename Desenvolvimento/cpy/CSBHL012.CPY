@@ -0,0 +1,253 @@
+*>
+       9000-abrir-i-CSBHD012 section.
+*>--------------------------
+*>
+       9000-inicio.
+            string lnk-dtbpath delimited by " "
+                   "/CSBHD012.CAD" delimited by size into wid-csbh012
+            open input CSBHD012
+            if   not ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de abertura (INPUT) arquivo CSBHD012" into whs-mensagem
+            end-if.
+
+*>
+*>
+       9000-abrir-o-CSBHD012 section.
+*>--------------------------
+*>
+       9000-inicio.
+            string lnk-dtbpath delimited by " "
+                   "/CSBHD012.CAD" delimited by size into wid-csbh012
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open output CSBHD012
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
+            if   not ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de abertura (OUTPUT) arquivo CSBHD012" into whs-mensagem
+            end-if.
+
+*>
+*>
+       9000-abrir-io-CSBHD012 section.
+*>--------------------------
+*>
+       9000-inicio.
+            string lnk-dtbpath delimited by " "
+                   "/CSBHD012.CAD" delimited by size into wid-csbh012
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open i-o CSBHD012
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
+            if   not ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de abertura (I-O) arquivo CSBHD012" into whs-mensagem
+            end-if.
+
+*>
+*>
+       9000-ler-CSBHD012-ran section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD012.
+*>
+*>
+       9000-ler-CSBHD012-pre section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD012 previous.
+*>
+*>
+       9000-ler-CSBHD012-next section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD012 next.
+*>
+*>
+       9000-str-CSBHD012-eql section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD012
+                key is equal fddvl-chave-1.
+*>
+*>
+       9000-str-CSBHD012-gtr section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD012
+                key is greater fddvl-chave-1.
+*>
+*>
+       9000-str-CSBHD012-ngtr section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD012
+                key is not greater fddvl-chave-1.
+*>
+*>
+       9000-str-CSBHD012-lss section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD012
+                key is less fddvl-chave-1.
+
+*>
+*>
+       9000-str-CSBHD012-eql-2 section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD012
+                key is equal fddvl-chave-2.
+*>
+*>
+       9000-str-CSBHD012-gtr-2 section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD012
+                key is greater fddvl-chave-2.
+*>
+*>
+       9000-str-CSBHD012-ngtr-2 section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD012
+                key is not greater fddvl-chave-2.
+*>
+*>
+       9000-str-CSBHD012-lss-2 section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD012
+                key is less fddvl-chave-2.
+*>
+*>
+       9000-str-CSBHD012-eql-3 section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD012
+                key is equal fddvl-chave-3.
+*>
+*>
+       9000-str-CSBHD012-gtr-3 section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD012
+                key is greater fddvl-chave-3.
+*>
+*>
+       9000-str-CSBHD012-ngtr-3 section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD012
+                key is not greater fddvl-chave-3.
+*>
+*>
+       9000-str-CSBHD012-lss-3 section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD012
+                key is less fddvl-chave-3.
+*>
+*>
+       9000-ler-CSBHD012-ran-iglock section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD012 with ignore lock.
+*>
+*>
+       9000-ler-CSBHD012-pre-iglock section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD012 previous with ignore lock.
+*>
+*>
+       9000-ler-CSBHD012-next-ignore section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD012 next with ignore lock.
+*>
+*>
+       9000-gravar-CSBHD012 section.
+            write fddvl-devolucao
+            if   ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de grava��o arquivo CSBHD012" into whs-mensagem
+            end-if
+            .
+       9000-exit.
+            exit.
+*>
+*>
+       9000-regravar-CSBHD012 section.
+            rewrite fddvl-devolucao
+            if   ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de regrava��o arquivo CSBHD012" into whs-mensagem
+            end-if
+            .
+       9000-exit.
+            exit.
+
+*>
+*>
+       9000-excluir-CSBHD012 section.
+            delete CSBHD012
+            if   ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de exclus�o arquivo CSBHD012" into whs-mensagem
+            end-if
+            .
+       9000-exit.
+            exit.
+*>
