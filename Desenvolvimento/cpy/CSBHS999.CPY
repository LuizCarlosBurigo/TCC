@@ -0,0 +1,4 @@
+      *>FD          : CSBHF999.CPY
+       SELECT CSBHD999 Assign to disk wid-csbh999
+              status  is ws-resultado-acesso
+              organization is line sequential.
