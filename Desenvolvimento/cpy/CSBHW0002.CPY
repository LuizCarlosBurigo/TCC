@@ -0,0 +1,36 @@
+*>
+       01  linkage-parametros.
+           03 lnk-cd-empresa                        pic 9(03).
+           03 lnk-cd-filial                         pic 9(04).
+           03 lnk-dtbPath                           pic x(250).
+           03 lnk-dtbLog                            pic x(250).
+           03 lnk-extractionPath                    pic x(250).
+              88 lnk-extractionPath-des                      value spaces.
+           03 lnk-id-erro                           pic x(100).
+              88 lnk-sem-erro                                value spaces.
+           03 lnk-id-dry-run                        pic x(01).
+              88 lnk-dry-run                                 value "S" "s".
+           03 lnk-id-somente-inclusao               pic x(01).
+              88 lnk-somente-inclusao                        value "S" "s".
+           03 lnk-id-restart                        pic x(01).
+              88 lnk-restart                                 value "S" "s".
+           03 lnk-id-nivel-log                      pic 9(02).
+              *> Zero = nivel nao informado, mantem o comportamento
+              *> tradicional do marcador .TRACELOG (grava tudo). O
+              *> chamador e que deve zerar este campo quando nao for
+              *> informar um nivel (o grupo chega por referencia unica,
+              *> entao o value acima nao se aplicaria em tempo de chamada).
+              88 lnk-log-nivel-somente-erros                 value 1.
+              88 lnk-log-nivel-detalhado                     value 2.
+           03 lnk-dt-corte-arquivamento              pic 9(08).
+              *> Data (aaaammdd) usada pelo job de arquivamento/purga:
+              *> registros de Saida/Entrada com data anterior a esta
+              *> sao movidos para a extracao e removidos do arquivo
+              *> indexado vivo. Zero desliga o arquivamento; o chamador
+              *> e que deve zerar este campo quando nao for arquivar.
+           03 lnk-periodo-fechamento                 pic 9(06).
+              *> Periodo (aaaamm) usado pelo job de fechamento mensal:
+              *> totais de Saida/Entrada desse mes, por empresa/filial,
+              *> sao somados e gravados em CSBHD016. Zero fecha o mes
+              *> anterior ao mes corrente do sistema; o chamador e que
+              *> deve zerar este campo quando nao for informar o periodo.
