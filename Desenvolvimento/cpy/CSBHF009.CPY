@@ -38,3 +38,12 @@
            03 fdpdt-lote                          pic  x(80).
            03 fdpdt-qtdade                        pic  9(09).
            03 fdpdt-valor                         pic s9(09)v99.
+           03 fdpdt-dt-atualizacao.
+              05 fdpdt-dt-atualizacao-ano          pic  9(04).
+              05 fdpdt-dt-atualizacao-mes          pic  9(02).
+              05 fdpdt-dt-atualizacao-dia          pic  9(02).
+           03 fdpdt-hr-atualizacao.
+              05 fdpdt-hr-atualizacao-hora         pic  9(02).
+              05 fdpdt-hr-atualizacao-minuto       pic  9(02).
+              05 fdpdt-hr-atualizacao-segundo      pic  9(02).
+           03 fdpdt-job-origem                    pic  x(10).
