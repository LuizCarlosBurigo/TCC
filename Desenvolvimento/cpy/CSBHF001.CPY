@@ -35,3 +35,12 @@
            03 fclj-cnpj                          pic x(18).
            03 fclj-chave-2.
               05 fclj-cd-cidade                  pic 9(09).
+           03 fclj-dt-atualizacao.
+              05 fclj-dt-atualizacao-ano          pic 9(04).
+              05 fclj-dt-atualizacao-mes          pic 9(02).
+              05 fclj-dt-atualizacao-dia          pic 9(02).
+           03 fclj-hr-atualizacao.
+              05 fclj-hr-atualizacao-hora         pic 9(02).
+              05 fclj-hr-atualizacao-minuto       pic 9(02).
+              05 fclj-hr-atualizacao-segundo      pic 9(02).
+           03 fclj-job-origem                    pic x(10).
