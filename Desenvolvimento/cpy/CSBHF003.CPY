@@ -13,6 +13,8 @@
       *>               access mode     is dynamic
       *>               record key      is fesd-chave-1
       *>               alternate key   is fesd-chave-2 with duplicates
+      *>               alternate key   is fesd-chave-3 with duplicates
+      *>               alternate key   is fesd-chave-4 with duplicates
       *>=====================================================================
 
        FD  CSBHD003.
@@ -33,6 +35,14 @@
            03 fesd-chave-2.
               05 fesd-cd-transportadora          pic 9(09).
               *>FK: feisd-cd-transpordadora
+           03 fesd-chave-3.
+              05 fesd-cd-cliente                 pic 9(09).
+              *>FK: fdcli-cd-cliente
+           03 fesd-chave-4.
+              05 fesd-data-saida.
+                 07 fesd-data-saida-ano          pic 9(04).
+                 07 fesd-data-saida-mes          pic 9(02).
+                 07 fesd-data-saida-dia          pic 9(02).
            03 fesd-total                         pic s9(09)v99.
            03 fesd-frete                         pic s9(09)v99.
            03 fesd-imposto                       pic s9(09)v99.
