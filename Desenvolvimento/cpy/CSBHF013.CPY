@@ -0,0 +1,35 @@
+      *>=====================================================================
+      *>Gerado em   : 09/08/2026
+      *>========================== Informações ==============================
+      *>FD          : CSBHF013.CPY
+      *>Select      : CSBHS013.CPY
+      *>CSBHL       : CSBHL013.CPY
+      *>Nome Físico : CSBHD013.CAD
+      *>Area Negocio: "Expedição"
+      *>Descricao   : "Cliente"
+      *>
+      *>        SELECT CSBHD013 Assign to disk wid-csbh013
+      *>               organization    is indexed
+      *>               access mode     is dynamic
+      *>               record key      is fdcli-chave-1
+      *>=====================================================================
+
+       FD  CSBHD013.
+
+      *>=====================================================================
+      *>Nome Lógico : cliente
+      *>Área Negócio: Expedição
+      *>GerarIndex  : sim
+      *>=====================================================================
+       01  fdcli-cliente.
+           03 fdcli-chave-1.
+              05 fdcli-cd-cliente                 pic  9(09).
+           03 fdcli-ds-cliente                    pic  x(80).
+           03 fdcli-endereco                      pic  x(80).
+           03 fdcli-numero                        pic  9(09).
+           03 fdcli-bairro                        pic  x(80).
+           03 fdcli-cep                           pic  x(09).
+           03 fdcli-cnpj                          pic  x(14).
+           03 fdcli-email                         pic  x(80).
+           03 fdcli-cd-cidade                     pic  9(09).
+              *>FK: fccdd-cd-cidade
