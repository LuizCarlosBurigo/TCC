@@ -0,0 +1,48 @@
+      *>=====================================================================
+      *>Gerado em   : 09/08/2026
+      *>========================== Informações ==============================
+      *>FD          : CSBHF015.CPY
+      *>Select      : CSBHS015.CPY
+      *>CSBHL       : CSBHL015.CPY
+      *>Nome Físico : CSBHD015.CAD
+      *>Area Negocio: "Corporativo"
+      *>Descricao   : "Contato"
+      *>
+      *>        SELECT CSBHD015 Assign to disk wid-csbh015
+      *>               organization    is indexed
+      *>               access mode     is dynamic
+      *>               record key      is fctt-chave-1
+      *>=====================================================================
+
+       FD  CSBHD015.
+
+      *>=====================================================================
+      *>Nome Lógico : contato
+      *>Área Negócio: Corporativo
+      *>GerarIndex  : sim
+      *>
+      *>Lista de contatos de telefone de Transportadora (CSBHD005) e
+      *>Fornecedor (CSBHD006), em substituição às posições fixas
+      *>fetpt-telefone/fdfnc-telefone (occurs 4 times): cada parceiro pode
+      *>ter quantos contatos precisar, um registro por contato, em vez de
+      *>um limite fixo de 4.
+      *>=====================================================================
+       01  fctt-contato.
+           03 fctt-chave-1.
+              05 fctt-tipo-origem                 pic  x(01).
+                 88 fctt-tipo-transportadora                  value "T".
+                 88 fctt-tipo-fornecedor                       value "F".
+              05 fctt-cd-origem                   pic  9(09).
+                 *>FK: feisd-cd-transpordadora / fdfnc-cd-fornecedor
+              05 fctt-cd-cidade-origem            pic  9(09).
+                 *>FK: feisd-cd-cidade / fdfnc-cd-cidade
+              05 fctt-cd-contato                  pic  9(02).
+           03 fctt-tipo-telefone                  pic  x(01).
+              88 fctt-telefone-comercial                      value "C".
+              88 fctt-telefone-celular                        value "M".
+              88 fctt-telefone-fax                            value "X".
+           03 fctt-ddd                            pic  9(03).
+           03 fctt-numero-telefone                pic  9(09).
+           03 fctt-situacao                       pic  x(01).
+              88 fctt-situacao-ativa                          value "A".
+              88 fctt-situacao-inativa                        value "I".
