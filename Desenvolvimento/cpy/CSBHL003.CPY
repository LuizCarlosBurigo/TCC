@@ -21,7 +21,20 @@
        9000-inicio.
             string lnk-dtbpath delimited by " "
                    "/CSBHD003.CAD" delimited by size into wid-csbh003
-            open output CSBHD003
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open output CSBHD003
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
             if   not ws-operacao-ok
                  initialize                        whs-mensagem
                  move ws-resultado-acesso          to ws-status
@@ -37,7 +50,20 @@
        9000-inicio.
             string lnk-dtbpath delimited by " "
                    "/CSBHD003.CAD" delimited by size into wid-csbh003
-            open i-o CSBHD003
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open i-o CSBHD003
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
             if   not ws-operacao-ok
                  initialize                        whs-mensagem
                  move ws-resultado-acesso          to ws-status
@@ -131,6 +157,71 @@
        9000-inicio.
             start CSBHD003
                 key is less fesd-chave-2.
+
+*>
+*>
+       9000-str-CSBHD003-eql-3 section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD003
+                key is equal fesd-chave-3.
+*>
+*>
+       9000-str-CSBHD003-gtr-3 section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD003
+                key is greater fesd-chave-3.
+*>
+*>
+       9000-str-CSBHD003-ngtr-3 section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD003
+                key is not greater fesd-chave-3.
+*>
+*>
+       9000-str-CSBHD003-lss-3 section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD003
+                key is less fesd-chave-3.
+*>
+*>
+       9000-str-CSBHD003-eql-4 section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD003
+                key is equal fesd-chave-4.
+*>
+*>
+       9000-str-CSBHD003-gtr-4 section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD003
+                key is greater fesd-chave-4.
+*>
+*>
+       9000-str-CSBHD003-ngtr-4 section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD003
+                key is not greater fesd-chave-4.
+*>
+*>
+       9000-str-CSBHD003-lss-4 section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD003
+                key is less fesd-chave-4.
 *>
 *>
        9000-ler-CSBHD003-ran-iglock section.
