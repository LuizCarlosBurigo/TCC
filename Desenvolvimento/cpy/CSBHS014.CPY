@@ -0,0 +1,6 @@
+      *>FD          : CSBHF014.CPY
+       SELECT CSBHD014 Assign to disk wid-csbh014
+              organization    is indexed
+              access mode     is dynamic
+              record key      is fdepf-chave-1
+              file status     is ws-resultado-acesso.
