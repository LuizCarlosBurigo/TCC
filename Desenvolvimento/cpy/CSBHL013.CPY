@@ -0,0 +1,188 @@
+*>
+       9000-abrir-i-CSBHD013 section.
+*>--------------------------
+*>
+       9000-inicio.
+            string lnk-dtbpath delimited by " "
+                   "/CSBHD013.CAD" delimited by size into wid-csbh013
+            open input CSBHD013
+            if   not ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de abertura (INPUT) arquivo CSBHD013" into whs-mensagem
+            end-if.
+
+*>
+*>
+       9000-abrir-o-CSBHD013 section.
+*>--------------------------
+*>
+       9000-inicio.
+            string lnk-dtbpath delimited by " "
+                   "/CSBHD013.CAD" delimited by size into wid-csbh013
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open output CSBHD013
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
+            if   not ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de abertura (OUTPUT) arquivo CSBHD013" into whs-mensagem
+            end-if.
+
+*>
+*>
+       9000-abrir-io-CSBHD013 section.
+*>--------------------------
+*>
+       9000-inicio.
+            string lnk-dtbpath delimited by " "
+                   "/CSBHD013.CAD" delimited by size into wid-csbh013
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open i-o CSBHD013
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
+            if   not ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de abertura (I-O) arquivo CSBHD013" into whs-mensagem
+            end-if.
+
+*>
+*>
+       9000-ler-CSBHD013-ran section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD013.
+*>
+*>
+       9000-ler-CSBHD013-pre section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD013 previous.
+*>
+*>
+       9000-ler-CSBHD013-next section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD013 next.
+*>
+*>
+       9000-str-CSBHD013-eql section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD013
+                key is equal fdcli-chave-1.
+*>
+*>
+       9000-str-CSBHD013-gtr section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD013
+                key is greater fdcli-chave-1.
+*>
+*>
+       9000-str-CSBHD013-ngtr section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD013
+                key is not greater fdcli-chave-1.
+*>
+*>
+       9000-str-CSBHD013-lss section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD013
+                key is less fdcli-chave-1.
+*>
+*>
+       9000-ler-CSBHD013-ran-iglock section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD013 with ignore lock.
+*>
+*>
+       9000-ler-CSBHD013-pre-iglock section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD013 previous with ignore lock.
+*>
+*>
+       9000-ler-CSBHD013-next-ignore section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD013 next with ignore lock.
+*>
+*>
+       9000-gravar-CSBHD013 section.
+            write fdcli-cliente
+            if   ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de grava��o arquivo CSBHD013" into whs-mensagem
+            end-if
+            .
+       9000-exit.
+            exit.
+*>
+*>
+       9000-regravar-CSBHD013 section.
+            rewrite fdcli-cliente
+            if   ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de regrava��o arquivo CSBHD013" into whs-mensagem
+            end-if
+            .
+       9000-exit.
+            exit.
+
+*>
+*>
+       9000-excluir-CSBHD013 section.
+            delete CSBHD013
+            if   ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de exclus�o arquivo CSBHD013" into whs-mensagem
+            end-if
+            .
+       9000-exit.
+            exit.
+*>
