@@ -0,0 +1,46 @@
+      *>=====================================================================
+      *>Gerado em   : 09/08/2026
+      *>========================== Informações ==============================
+      *>FD          : CSBHF012.CPY
+      *>Select      : CSBHS012.CPY
+      *>CSBHL       : CSBHL012.CPY
+      *>Nome Físico : CSBHD012.CAD
+      *>Area Negocio: "Deposito"
+      *>Descricao   : "Devolução"
+      *>
+      *>        SELECT CSBHD012 Assign to disk wid-csbh012
+      *>               organization    is indexed
+      *>               access mode     is dynamic
+      *>               record key      is fddvl-chave-1
+      *>               alternate key   is fddvl-chave-2 with duplicates
+      *>               alternate key   is fddvl-chave-3 with duplicates
+      *>=====================================================================
+
+       FD  CSBHD012.
+
+      *>=====================================================================
+      *>Nome Lógico : devolução
+      *>Área Negócio: Deposito
+      *>GerarIndex  : sim
+      *>=====================================================================
+       01  fddvl-devolucao.
+           03 fddvl-chave-1.
+              05 fddvl-cd-empresa                 pic  9(03).
+                 *>FK: fesd-cd-empresa
+              05 fddvl-cd-filial                  pic  9(03).
+                 *>FK: fesd-cd-filial
+              05 fddvl-cd-devolucao               pic  9(09).
+              05 fddvl-cd-sequencia               pic  9(09).
+           03 fddvl-chave-2.
+              05 fddvl-cd-saida                   pic  9(09).
+              *>FK: fesd-cd-saida (junto com fddvl-cd-empresa/fddvl-cd-filial
+              *>    reconstitui fesd-chave-1 da saida original)
+           03 fddvl-chave-3.
+              05 fddvl-cd-produto                 pic  9(09).
+              *>FK: feisd-cd-produto
+           03 fddvl-data-devolucao.
+              05 fddvl-data-devolucao-ano         pic  9(04).
+              05 fddvl-data-devolucao-mes         pic  9(02).
+              05 fddvl-data-devolucao-dia         pic  9(02).
+           03 fddvl-qtdade                        pic  9(09).
+           03 fddvl-valor                         pic s9(09)v99.
