@@ -0,0 +1,188 @@
+*>
+       9000-abrir-i-CSBHD015 section.
+*>--------------------------
+*>
+       9000-inicio.
+            string lnk-dtbpath delimited by " "
+                   "/CSBHD015.CAD" delimited by size into wid-csbh015
+            open input CSBHD015
+            if   not ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de abertura (INPUT) arquivo CSBHD015" into whs-mensagem
+            end-if.
+
+*>
+*>
+       9000-abrir-o-CSBHD015 section.
+*>--------------------------
+*>
+       9000-inicio.
+            string lnk-dtbpath delimited by " "
+                   "/CSBHD015.CAD" delimited by size into wid-csbh015
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open output CSBHD015
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
+            if   not ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de abertura (OUTPUT) arquivo CSBHD015" into whs-mensagem
+            end-if.
+
+*>
+*>
+       9000-abrir-io-CSBHD015 section.
+*>--------------------------
+*>
+       9000-inicio.
+            string lnk-dtbpath delimited by " "
+                   "/CSBHD015.CAD" delimited by size into wid-csbh015
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open i-o CSBHD015
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
+            if   not ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de abertura (I-O) arquivo CSBHD015" into whs-mensagem
+            end-if.
+
+*>
+*>
+       9000-ler-CSBHD015-ran section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD015.
+*>
+*>
+       9000-ler-CSBHD015-pre section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD015 previous.
+*>
+*>
+       9000-ler-CSBHD015-next section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD015 next.
+*>
+*>
+       9000-str-CSBHD015-eql section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD015
+                key is equal fctt-chave-1.
+*>
+*>
+       9000-str-CSBHD015-gtr section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD015
+                key is greater fctt-chave-1.
+*>
+*>
+       9000-str-CSBHD015-ngtr section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD015
+                key is not greater fctt-chave-1.
+*>
+*>
+       9000-str-CSBHD015-lss section.
+*>--------------------------
+*>
+       9000-inicio.
+            start CSBHD015
+                key is less fctt-chave-1.
+*>
+*>
+       9000-ler-CSBHD015-ran-iglock section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD015 with ignore lock.
+*>
+*>
+       9000-ler-CSBHD015-pre-iglock section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD015 previous with ignore lock.
+*>
+*>
+       9000-ler-CSBHD015-next-ignore section.
+*>--------------------------
+*>
+       9000-inicio.
+            read CSBHD015 next with ignore lock.
+*>
+*>
+       9000-gravar-CSBHD015 section.
+            write fctt-contato
+            if   ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de grava��o arquivo CSBHD015" into whs-mensagem
+            end-if
+            .
+       9000-exit.
+            exit.
+*>
+*>
+       9000-regravar-CSBHD015 section.
+            rewrite fctt-contato
+            if   ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de regrava��o arquivo CSBHD015" into whs-mensagem
+            end-if
+            .
+       9000-exit.
+            exit.
+
+*>
+*>
+       9000-excluir-CSBHD015 section.
+            delete CSBHD015
+            if   ws-operacao-ok
+                 initialize                        whs-mensagem
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "9000-Erro de exclus�o arquivo CSBHD015" into whs-mensagem
+            end-if
+            .
+       9000-exit.
+            exit.
+*>
