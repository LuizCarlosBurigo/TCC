@@ -0,0 +1,9 @@
+      *>FD          : CSBHF003.CPY
+       SELECT CSBHD003 Assign to disk wid-csbh003
+              organization    is indexed
+              access mode     is dynamic
+              record key      is fesd-chave-1
+              alternate key   is fesd-chave-2 with duplicates
+              alternate key   is fesd-chave-3 with duplicates
+              alternate key   is fesd-chave-4 with duplicates
+              file status     is ws-resultado-acesso.
