@@ -0,0 +1,35 @@
+      *>=====================================================================
+      *>Gerado em   : 09/08/2026
+      *>========================== Informações ==============================
+      *>FD          : CSBHF011.CPY
+      *>Select      : CSBHS011.CPY
+      *>CSBHL       : CSBHL011.CPY
+      *>Nome Físico : CSBHD011.CAD
+      *>Area Negocio: "Deposito"
+      *>Descricao   : "Lista de Preço"
+      *>
+      *>        SELECT CSBHD011 Assign to disk wid-csbh011
+      *>               organization    is indexed
+      *>               access mode     is dynamic
+      *>               record key      is fdprc-chave-1
+      *>               lock mode       is manual
+      *>               file status     is ws-resultado-acesso.
+      *>
+      *>=====================================================================
+
+       FD  CSBHD011.
+
+      *>=====================================================================
+      *>Nome Lógico : lista de preço
+      *>Área Negócio: Deposito
+      *>GerarIndex  : sim
+      *>=====================================================================
+       01  fdprc-lista-preco.
+           03 fdprc-chave-1.
+              05 fdprc-cd-produto                 pic  9(09).
+                 *>FK: fdpdt-cd-produto
+              05 fdprc-dt-vigencia.
+                 07 fdprc-dt-vigencia-ano         pic  9(04).
+                 07 fdprc-dt-vigencia-mes         pic  9(02).
+                 07 fdprc-dt-vigencia-dia         pic  9(02).
+           03 fdprc-valor                         pic s9(09)v99.
