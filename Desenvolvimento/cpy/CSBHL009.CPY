@@ -18,7 +18,20 @@
        9000-inicio.
             string lnk-dtbpath delimited by " "
                    "/CSBHD009.CAD" delimited by size into wid-csbh009
-            open output CSBHD009
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open output CSBHD009
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
             if   not ws-operacao-ok
                  display ws-resultado-acesso
             end-if.
@@ -31,7 +44,20 @@
        9000-inicio.
             string lnk-dtbpath delimited by " "
                    "/CSBHD009.CAD" delimited by size into wid-csbh009
-            open i-o CSBHD009
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open i-o CSBHD009
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
             if   not ws-operacao-ok
                  display ws-resultado-acesso
             end-if.
@@ -42,7 +68,21 @@
 *>--------------------------
 *>
        9000-inicio.
-            read CSBHD009.
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              with test after
+              until not (ws-arquivo-locado or ws-registro-locado)
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    read CSBHD009
+                    if   ws-arquivo-locado or ws-registro-locado
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform.
 *>
 *>
        9000-ler-CSBHD009-pre section.
@@ -113,7 +153,21 @@
 *>
 *>
        9000-gravar-CSBHD009 section.
-            write fdpdt-produto
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              with test after
+              until not (ws-arquivo-locado or ws-registro-locado)
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    write fdpdt-produto
+                    if   ws-arquivo-locado or ws-registro-locado
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
             if   ws-operacao-ok
                  initialize                        whs-mensagem
                  move ws-resultado-acesso          to ws-status
@@ -126,7 +180,21 @@
 *>
 *>
        9000-regravar-CSBHD009 section.
-            rewrite fdpdt-produto
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              with test after
+              until not (ws-arquivo-locado or ws-registro-locado)
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    rewrite fdpdt-produto
+                    if   ws-arquivo-locado or ws-registro-locado
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
             if   ws-operacao-ok
                  initialize                        whs-mensagem
                  move ws-resultado-acesso          to ws-status
