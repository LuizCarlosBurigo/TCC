@@ -0,0 +1,6 @@
+      *>FD          : CSBHF015.CPY
+       SELECT CSBHD015 Assign to disk wid-csbh015
+              organization    is indexed
+              access mode     is dynamic
+              record key      is fctt-chave-1
+              file status     is ws-resultado-acesso.
