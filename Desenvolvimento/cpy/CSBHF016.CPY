@@ -0,0 +1,51 @@
+      *>=====================================================================
+      *>Gerado em   : 09/08/2026
+      *>========================== Informações ==============================
+      *>FD          : CSBHF016.CPY
+      *>Select      : CSBHS016.CPY
+      *>CSBHL       : CSBHL016.CPY
+      *>Nome Físico : CSBHD016.CAD
+      *>Area Negocio: "Corporativo"
+      *>Descricao   : "Fechamento"
+      *>
+      *>        SELECT CSBHD016 Assign to disk wid-csbh016
+      *>               organization    is indexed
+      *>               access mode     is dynamic
+      *>               record key      is fdfcm-chave-1
+      *>=====================================================================
+
+       FD  CSBHD016.
+
+      *>=====================================================================
+      *>Nome Lógico : fechamento
+      *>Área Negócio: Corporativo
+      *>GerarIndex  : sim
+      *>
+      *>Snapshot de fechamento mensal dos totais de Saida (fesd-total) e
+      *>Entrada (fdetd-total) por empresa/filial: uma vez gravado, o total
+      *>de um periodo ja fechado fica preservado aqui mesmo que CSBHD003/
+      *>CSBHD007 sejam corrigidos depois, entao o numero que ja foi
+      *>repassado para um relatorio fechado nao muda sozinho.
+      *>=====================================================================
+       01  fdfcm-fechamento.
+           03 fdfcm-chave-1.
+              05 fdfcm-cd-empresa                 pic  9(03).
+                 *>FK: fccdd-cd-empresa
+              05 fdfcm-cd-filial                  pic  9(03).
+                 *>FK: fccdd-cd-loja
+              05 fdfcm-periodo.
+                 07 fdfcm-periodo-ano             pic  9(04).
+                 07 fdfcm-periodo-mes             pic  9(02).
+           03 fdfcm-qtde-saida                    pic  9(09).
+           03 fdfcm-total-saida                   pic s9(09)v99.
+           03 fdfcm-qtde-entrada                  pic  9(09).
+           03 fdfcm-total-entrada                 pic s9(09)v99.
+           03 fdfcm-dt-fechamento.
+              05 fdfcm-dt-fechamento-ano          pic  9(04).
+              05 fdfcm-dt-fechamento-mes          pic  9(02).
+              05 fdfcm-dt-fechamento-dia          pic  9(02).
+           03 fdfcm-hr-fechamento.
+              05 fdfcm-hr-fechamento-hora         pic  9(02).
+              05 fdfcm-hr-fechamento-minuto       pic  9(02).
+              05 fdfcm-hr-fechamento-segundo      pic  9(02).
+           03 fdfcm-job-origem                    pic  x(10).
