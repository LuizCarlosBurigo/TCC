@@ -0,0 +1,7 @@
+      *>FD          : CSBHF011.CPY
+       SELECT CSBHD011 Assign to disk wid-csbh011
+              organization    is indexed
+              access mode     is dynamic
+              record key      is fdprc-chave-1
+              lock mode       is manual
+              file status     is ws-resultado-acesso.
