@@ -37,3 +37,15 @@
            03 fdfnc-telefone    occurs 4 times.
               05 fdfnc-ddd                        pic  9(03).
               05 fdfnc-numero-telefone            pic  9(09).
+           03 fdfnc-situacao                      pic  x(01).
+              88 fdfnc-situacao-ativa                         value "A".
+              88 fdfnc-situacao-inativa                       value "I".
+           03 fdfnc-dt-atualizacao.
+              05 fdfnc-dt-atualizacao-ano          pic  9(04).
+              05 fdfnc-dt-atualizacao-mes          pic  9(02).
+              05 fdfnc-dt-atualizacao-dia          pic  9(02).
+           03 fdfnc-hr-atualizacao.
+              05 fdfnc-hr-atualizacao-hora         pic  9(02).
+              05 fdfnc-hr-atualizacao-minuto       pic  9(02).
+              05 fdfnc-hr-atualizacao-segundo      pic  9(02).
+           03 fdfnc-job-origem                    pic  x(10).
