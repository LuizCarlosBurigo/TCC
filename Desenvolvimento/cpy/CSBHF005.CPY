@@ -36,3 +36,15 @@
            03 fetpt-telefone    occurs 4 times.
               05 fetpt-ddd                        pic  9(03).
               05 fetpt-numero-telefone            pic  9(09).
+           03 fetpt-situacao                      pic  x(01).
+              88 fetpt-situacao-ativa                         value "A".
+              88 fetpt-situacao-inativa                       value "I".
+           03 fetpt-dt-atualizacao.
+              05 fetpt-dt-atualizacao-ano          pic  9(04).
+              05 fetpt-dt-atualizacao-mes          pic  9(02).
+              05 fetpt-dt-atualizacao-dia          pic  9(02).
+           03 fetpt-hr-atualizacao.
+              05 fetpt-hr-atualizacao-hora         pic  9(02).
+              05 fetpt-hr-atualizacao-minuto       pic  9(02).
+              05 fetpt-hr-atualizacao-segundo      pic  9(02).
+           03 fetpt-job-origem                    pic  x(10).
