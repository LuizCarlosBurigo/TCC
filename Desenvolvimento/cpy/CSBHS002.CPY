@@ -0,0 +1,6 @@
+      *>FD          : CSBHF002.CPY
+       SELECT CSBHD002 Assign to disk wid-csbh002
+              organization    is indexed
+              access mode     is dynamic
+              record key      is fccdd-chave-1
+              file status     is ws-resultado-acesso.
