@@ -22,7 +22,20 @@
        9000-inicio.
             string lnk-dtbpath delimited by " "
                    "/CSBHD002.CAD" delimited by size into wid-csbh002
-            open output CSBHD002.
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open output CSBHD002
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
             if   not ws-operacao-ok
                  initialize                        whs-mensagem
                  move ws-resultado-acesso          to ws-status
@@ -39,7 +52,20 @@
        9000-inicio.
             string lnk-dtbpath delimited by " "
                    "/CSBHD002.CAD" delimited by size into wid-csbh002
-            open i-o CSBHD002.
+            move spaces                           to ws-resultado-acesso
+            move zero                            to ws-retry-qtde-tentativas
+            perform
+              until ws-operacao-ok
+                 or ws-retry-qtde-tentativas > c-retry-max-tentativas
+                    open i-o CSBHD002
+                    if   not ws-operacao-ok
+                         add 1                     to ws-retry-qtde-tentativas
+                         if   ws-retry-qtde-tentativas <= c-retry-max-tentativas
+                              move c-retry-intervalo-segundos to ws-retry-segundos
+                              call "C$SLEEP" using ws-retry-segundos
+                         end-if
+                    end-if
+            end-perform
             if   not ws-operacao-ok
                  initialize                        whs-mensagem
                  move ws-resultado-acesso          to ws-status
