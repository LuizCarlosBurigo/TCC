@@ -0,0 +1,186 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH00000D.
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select empresa-filial assign to wid-arquivo-empresa-filial
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+           fd   empresa-filial.
+           01   efl-registro.
+                03 efl-cd-empresa                  pic  9(03).
+                03 efl-cd-filial                   pic  9(04).
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH00000D".
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh00000d            pic 9(03) value zeroes.
+              88 ws-tracelog-csbh00000d                      value zeroes.
+           03 wid-arquivo-log                      pic x(250).
+           03 wid-arquivo-empresa-filial           pic x(250).
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+           .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move "1000-inicializacao - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            string lnk-dtbLog delimited by spaces,
+                   este-programa, "_EMPRESA_FILIAL.CTL" into wid-arquivo-empresa-filial
+
+            move "1000-inicializacao - Fim"        to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            move spaces                            to ws-resultado-acesso
+            open input empresa-filial
+            if   not ws-operacao-ok
+                 string "Arquivo de controle " delimited by size,
+                        wid-arquivo-empresa-filial delimited by space,
+                        " nao encontrado" into ws-ds-tracelog
+                 perform 9000-tracelog
+            else
+                 move spaces                       to ws-resultado-acesso
+                 read empresa-filial
+                 perform until not ws-operacao-ok
+                      perform 2100-processa-empresa-filial
+                      read empresa-filial
+                 end-perform
+                 close empresa-filial
+            end-if
+
+            move "2000-processamento - Fim"        to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+       2100-processa-empresa-filial section.
+       2100.
+            move efl-cd-empresa                    to lnk-cd-empresa
+            move efl-cd-filial                     to lnk-cd-filial
+            move spaces                            to lnk-id-erro
+
+            string "2100-processa-empresa-filial - Empresa "
+                   delimited by size, efl-cd-empresa delimited by size,
+                   " Filial " delimited by size, efl-cd-filial delimited by size
+                                                    into ws-ds-tracelog
+            perform 9000-tracelog
+
+            call "CSBH00001I" using linkage-parametros
+            call "CSBH01001C" using linkage-parametros
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            end-call
+            move Return-Code                    to ws-id-tracelog-csbh00000d
+
+            if   ws-tracelog-csbh00000d
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                      open output trace-log
+                 end-if
+                 close trace-log
+            end-if
+           .
+       9000-exit.
+            exit.
+
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh00000d
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 open extend trace-log
+                 write log-registro
+                 close trace-log
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
