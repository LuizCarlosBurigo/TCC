@@ -0,0 +1,316 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH03001P.
+      *>=====================================================================
+      *> Job de arquivamento/purga de Saida (CSBHD003) e Entrada (CSBHD007)
+      *> com data anterior a lnk-dt-corte-arquivamento: cada registro
+      *> encontrado é gravado no Dump Extração (CSBHD999) com tag de
+      *> exclusão, via 9000-gravar-CSBHD010 (o mesmo gravador já usado
+      *> por CSBHL002 e por CSBH01001E), e então excluído do arquivo
+      *> indexado vivo.
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           COPY CSBHS003.
+           COPY CSBHS007.
+           COPY CSBHS999.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select relatorio assign to wid-arquivo-relatorio
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CSBHF003.
+           COPY CSBHF007.
+           COPY CSBHF999.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+           fd   relatorio.
+           01   rel-linha                          pic  x(132).
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH03001P".
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh03001p             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh03001p                       value zeroes.
+           03 ws-id-fim-arquivo                     pic x(01) value spaces.
+              88 ws-fim-arquivo                               value "S" "s".
+           03 wid-arquivo-log                       pic x(250).
+           03 wid-arquivo-relatorio                 pic x(250).
+           03 ws-data-corte.
+              05 ws-data-corte-ano                  pic 9(04).
+              05 ws-data-corte-mes                  pic 9(02).
+              05 ws-data-corte-dia                  pic 9(02).
+           03 ws-qtde-saida-arquivada               pic 9(09) value zeroes.
+           03 ws-qtde-entrada-arquivada             pic 9(09) value zeroes.
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+           .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move lnk-dt-corte-arquivamento (1:4)   to ws-data-corte-ano
+            move lnk-dt-corte-arquivamento (5:2)   to ws-data-corte-mes
+            move lnk-dt-corte-arquivamento (7:2)   to ws-data-corte-dia
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            if   lnk-dt-corte-arquivamento equal zeroes
+                 move "2000-processamento - lnk-dt-corte-arquivamento nao informada, arquivamento desligado"
+                                                    to ws-ds-tracelog
+                 perform 9000-tracelog
+            else
+                 perform 2100-arquiva-saida
+                 perform 2200-arquiva-entrada
+            end-if
+
+            move "2000-processamento - Fim"        to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+       2100-arquiva-saida section.
+       2100.
+            perform 9000-abrir-io-CSBHD003
+            perform 9000-controle-abertura
+            if   processamento-sem-erro
+                 move low-values                   to fesd-chave-4
+                 perform 9000-str-CSBHD003-gtr-4
+                 move spaces                       to ws-id-fim-arquivo
+                 perform 2110-proxima-saida
+                 perform until ws-fim-arquivo
+                      move spaces                        to ws-registro-estracao
+                      string "CSBHF003", "D" fesd-saida  into ws-registro-estracao
+                      initialize                         whs-mensagem
+                      perform 9000-gravar-CSBHD010
+                      if   not processamento-sem-erro
+                           move whs-mensagem             to ws-ds-tracelog
+                           perform 9000-tracelog
+                      else
+                           perform 9000-excluir-CSBHD003
+                           if   not ws-operacao-ok
+                                move whs-mensagem        to ws-ds-tracelog
+                                perform 9000-tracelog
+                           else
+                                add 1                    to ws-qtde-saida-arquivada
+                           end-if
+                      end-if
+                      perform 2110-proxima-saida
+                 end-perform
+                 close CSBHD003
+            end-if
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+       2110-proxima-saida section.
+       2110.
+            perform 9000-ler-CSBHD003-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-arquivo
+            else
+                 if   fesd-data-saida not less ws-data-corte
+                      move "S"                     to ws-id-fim-arquivo
+                 end-if
+            end-if
+           .
+       2110-exit.
+            exit.
+      *>=====================================================================
+       2200-arquiva-entrada section.
+       2200.
+            perform 9000-abrir-io-CSBHD007
+            perform 9000-controle-abertura
+            if   processamento-sem-erro
+                 move low-values                   to fdetd-data-entrada
+                 perform 9000-str-CSBHD007-gtr-3
+                 move spaces                       to ws-id-fim-arquivo
+                 perform 2210-proxima-entrada
+                 perform until ws-fim-arquivo
+                      move spaces                           to ws-registro-estracao
+                      string "CSBHF007", "D" fdetd-entrada  into ws-registro-estracao
+                      initialize                            whs-mensagem
+                      perform 9000-gravar-CSBHD010
+                      if   not processamento-sem-erro
+                           move whs-mensagem                to ws-ds-tracelog
+                           perform 9000-tracelog
+                      else
+                           perform 9000-excluir-CSBHD007
+                           if   not ws-operacao-ok
+                                move whs-mensagem           to ws-ds-tracelog
+                                perform 9000-tracelog
+                           else
+                                add 1                       to ws-qtde-entrada-arquivada
+                           end-if
+                      end-if
+                      perform 2210-proxima-entrada
+                 end-perform
+                 close CSBHD007
+            end-if
+           .
+       2200-exit.
+            exit.
+      *>=====================================================================
+       2210-proxima-entrada section.
+       2210.
+            perform 9000-ler-CSBHD007-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-arquivo
+            else
+                 if   fdetd-data-entrada not less ws-data-corte
+                      move "S"                     to ws-id-fim-arquivo
+                 end-if
+            end-if
+           .
+       2210-exit.
+            exit.
+      *>=====================================================================
+       2900-resumo-execucao section.
+       2900.
+            string lnk-extractionPath delimited by space,
+                   "/CSBH03001P.REL" delimited by size into wid-arquivo-relatorio
+            open output relatorio
+
+            move spaces                             to rel-linha
+            string "Resumo de arquivamento - Saida e Entrada" delimited by size
+                                                     into rel-linha
+            write rel-linha
+
+            move spaces                             to rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "  Saida arquivada    : " ws-qtde-saida-arquivada
+                                                     delimited by size into rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "  Entrada arquivada  : " ws-qtde-entrada-arquivada
+                                                     delimited by size into rel-linha
+            write rel-linha
+
+            close relatorio
+           .
+       2900-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            perform 2900-resumo-execucao
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close trace-log
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh03001p
+
+            if   ws-tracelog-csbh03001p
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh03001p
+            and  (not lnk-log-nivel-somente-erros or ws-ds-tracelog (1:4) = "Erro")
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
+      *>=====================================================================
+      *> Leitura/acesso
+       COPY CSBHL003.
+       COPY CSBHL007.
+       COPY CSBHL999.
