@@ -0,0 +1,317 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH02002R.
+      *>=====================================================================
+      *> Relatorio de conciliacao: fdetd-total (CSBHD007) x soma de
+      *> fdpdt-valor (CSBHD009) das linhas de CSBHD008 (fddps-item-entrada)
+      *> da mesma entrada. fddps-chave-1 e fdpdt-chave-1 sao a mesma
+      *> composicao (empresa/filial/entrada/produto/sequencia), entao cada
+      *> item entrada localiza seu valor com uma leitura direta em CSBHD009.
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           COPY CSBHS007.
+           COPY CSBHS008.
+           COPY CSBHS009.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select relatorio assign to wid-arquivo-relatorio
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CSBHF007.
+           COPY CSBHF008.
+           COPY CSBHF009.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+           fd   relatorio.
+           01   rel-linha                          pic  x(132).
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH02002R".
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh02002r             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh02002r                       value zeroes.
+           03 wid-arquivo-log                      pic x(250).
+           03 wid-arquivo-relatorio                pic x(250).
+           03 ws-id-fim-entrada                    pic x(01) value spaces.
+              88 ws-fim-entrada                              value "S" "s".
+           03 ws-id-fim-item                       pic x(01) value spaces.
+              88 ws-fim-item                                 value "S" "s".
+           03 ws-cd-empresa-corrente               pic 9(03) value zeroes.
+           03 ws-cd-filial-corrente                pic 9(03) value zeroes.
+           03 ws-cd-entrada-corrente               pic 9(09) value zeroes.
+           03 ws-soma-valor-itens                  pic s9(09)v99 value zeroes.
+           03 ws-diferenca                         pic s9(09)v99 value zeroes.
+           03 ws-qtde-entradas-lidas               pic 9(09) value zeroes.
+           03 ws-qtde-divergencias                 pic 9(09) value zeroes.
+           03 ws-total-edt                         pic -(9).99.
+           03 ws-soma-edt                          pic -(9).99.
+           03 ws-dif-edt                           pic -(9).99.
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+          .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            perform 9000-abrir-i-CSBHD007
+            perform 9000-controle-abertura
+            perform 9000-abrir-i-CSBHD008
+            perform 9000-controle-abertura
+            perform 9000-abrir-i-CSBHD009
+            perform 9000-controle-abertura
+
+            string lnk-extractionPath delimited by space,
+                   "/CSBH02002R.REL" delimited by size into wid-arquivo-relatorio
+            open output relatorio
+
+            perform 2010-cabecalho
+
+            move low-values                        to fdetd-chave-1
+            perform 9000-str-CSBHD007-gtr
+            move spaces                             to ws-id-fim-entrada
+            perform 2100-proxima-entrada
+            perform until ws-fim-entrada
+                 add 1                              to ws-qtde-entradas-lidas
+                 perform 2200-soma-itens-entrada
+                 perform 2300-compara-total
+                 perform 2100-proxima-entrada
+            end-perform
+
+            perform 2900-rodape
+
+            close relatorio
+
+            move "2000-processamento - Fim"     to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+       2010-cabecalho section.
+       2010.
+            move spaces                            to rel-linha
+            string "Conciliacao Entrada x Item Entrada (valor)" delimited by size
+                                                     into rel-linha
+            write rel-linha
+            move spaces                            to rel-linha
+            string "Empresa Filial Entrada   Total-Cabecalho  Soma-Itens  Diferenca"
+                                                     delimited by size into rel-linha
+            write rel-linha
+           .
+       2010-exit.
+            exit.
+      *>=====================================================================
+       2100-proxima-entrada section.
+       2100.
+            perform 9000-ler-CSBHD007-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-entrada
+            end-if
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+      *> Soma fdpdt-valor (CSBHD009) de todos os itens cuja
+      *> empresa/filial/entrada (inicio da chave 1) coincide com a
+      *> entrada corrente. fddps-chave-1 nao tem chave alternativa pela
+      *> entrada isolada, por isso o posicionamento usa o inicio da
+      *> chave composta (produto/sequencia zerados) seguido de leitura
+      *> sequencial ate a chave sair da faixa da entrada corrente; para
+      *> cada item, o valor vem de uma leitura direta em CSBHD009 pois
+      *> fdpdt-chave-1 tem exatamente a mesma composicao de fddps-chave-1.
+       2200-soma-itens-entrada section.
+       2200.
+            move zeroes                            to ws-soma-valor-itens
+            move fdfnc-cd-empresa                  to ws-cd-empresa-corrente
+            move fdfnc-cd-filial                   to ws-cd-filial-corrente
+            move fdfnc-cd-entrada                  to ws-cd-entrada-corrente
+
+            move fdfnc-cd-empresa                  to fddps-cd-empresa
+            move fdfnc-cd-filial                   to fddps-cd-filial
+            move fdfnc-cd-entrada                  to fddps-cd-entrada
+            move zeroes                            to fddps-cd-produto
+            move zeroes                            to fddps-sequencia
+            perform 9000-str-CSBHD008-gtr
+            move spaces                            to ws-id-fim-item
+            if   not ws-operacao-ok
+                 move "S"                          to ws-id-fim-item
+            end-if
+            perform until ws-fim-item
+                 perform 9000-ler-CSBHD008-next
+                 if   not ws-operacao-ok or
+                      fddps-cd-empresa not = ws-cd-empresa-corrente or
+                      fddps-cd-filial not = ws-cd-filial-corrente or
+                      fddps-cd-entrada not = ws-cd-entrada-corrente
+                      move "S"                     to ws-id-fim-item
+                 else
+                      move fddps-cd-empresa        to fdpdt-cd-empresa
+                      move fddps-cd-filial         to fdpdt-cd-filial
+                      move fddps-cd-entrada        to fdpdt-cd-entrada
+                      move fddps-cd-produto        to fdpdt-cd-produto
+                      move fddps-sequencia         to fdpdt-cd-sequencia
+                      perform 9000-ler-CSBHD009-ran
+                      if   ws-operacao-ok
+                           add fdpdt-valor          to ws-soma-valor-itens
+                      end-if
+                 end-if
+            end-perform
+           .
+       2200-exit.
+            exit.
+      *>=====================================================================
+       2300-compara-total section.
+       2300.
+            compute ws-diferenca = fdetd-total - ws-soma-valor-itens
+            if   ws-diferenca not = zeroes
+                 add 1                              to ws-qtde-divergencias
+                 move fdetd-total                   to ws-total-edt
+                 move ws-soma-valor-itens           to ws-soma-edt
+                 move ws-diferenca                  to ws-dif-edt
+                 move spaces                        to rel-linha
+                 string fdfnc-cd-empresa " " fdfnc-cd-filial "  "
+                        fdfnc-cd-entrada "  " ws-total-edt "  "
+                        ws-soma-edt "  " ws-dif-edt
+                        delimited by size into rel-linha
+                 write rel-linha
+            end-if
+           .
+       2300-exit.
+            exit.
+      *>=====================================================================
+       2900-rodape section.
+       2900.
+            move spaces                            to rel-linha
+            write rel-linha
+            move spaces                            to rel-linha
+            string "Entradas analisadas : " ws-qtde-entradas-lidas
+                                                     delimited by size into rel-linha
+            write rel-linha
+            move spaces                            to rel-linha
+            string "Divergencias         : " ws-qtde-divergencias
+                                                     delimited by size into rel-linha
+            write rel-linha
+           .
+       2900-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close CSBHD007
+            close CSBHD008
+            close CSBHD009
+            close trace-log
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh02002r
+
+            if   ws-tracelog-csbh02002r
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh02002r
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
+      *>=====================================================================
+      *> Leitura/acesso
+       COPY CSBHL007.
+       COPY CSBHL008.
+       COPY CSBHL009.
