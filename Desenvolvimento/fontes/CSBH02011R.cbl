@@ -0,0 +1,392 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH02011R.
+      *>=====================================================================
+      *> Relatorio de candidatos a desativacao: lista toda Transportadora
+      *> (CSBHD005) sem Saida (CSBHD003) ou Entrada (CSBHD007) nos ultimos
+      *> c-janela-dias-inatividade dias. O cadastro de Fornecedor (CSBHD006)
+      *> nao possui, hoje, nenhum arquivo de movimento que o referencie, de
+      *> modo que para Fornecedor o relatorio apenas acusa essa limitacao em
+      *> vez de propor uma desativacao sem base em dados reais.
+      *> O relatorio apenas propoe; a desativacao em si continua sendo feita
+      *> a mao, via manutencao do cadastro.
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           COPY CSBHS003.
+           COPY CSBHS005.
+           COPY CSBHS006.
+           COPY CSBHS007.
+           COPY CSBHS999.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select relatorio assign to wid-arquivo-relatorio
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CSBHF003.
+           COPY CSBHF005.
+           COPY CSBHF006.
+           COPY CSBHF007.
+           COPY CSBHF999.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+           fd   relatorio.
+           01   rel-linha                          pic  x(132).
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH02011R".
+
+      *>   Janela de inatividade considerada para propor a desativacao.
+       78  c-janela-dias-inatividade                          value 365.
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh02011r             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh02011r                       value zeroes.
+           03 wid-arquivo-log                      pic x(250).
+           03 wid-arquivo-relatorio                pic x(250).
+           03 ws-id-fim-transportadora              pic x(01) value spaces.
+              88 ws-fim-transportadora                        value "S" "s".
+           03 ws-id-fim-fornecedor                  pic x(01) value spaces.
+              88 ws-fim-fornecedor                            value "S" "s".
+           03 ws-id-fim-entrada                     pic x(01) value spaces.
+              88 ws-fim-entrada                               value "S" "s".
+           03 ws-id-tem-atividade                   pic x(01) value spaces.
+              88 ws-tem-atividade                             value "S" "s".
+
+       01  ws-campos-janela.
+           03 ws-data-hoje-8                        pic 9(08) value zeroes.
+           03 ws-data-hoje-integer                  pic s9(09) value zeroes.
+           03 ws-data-corte-integer                 pic s9(09) value zeroes.
+           03 ws-data-corte-8                       pic 9(08) value zeroes.
+           03 ws-data-entrada-8                     pic 9(08) value zeroes.
+
+       01  ws-contadores.
+           03 ws-qtde-transportadora-candidata      pic 9(09) value zeroes.
+           03 ws-qtde-fornecedor-nao-apuravel       pic 9(09) value zeroes.
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+          .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            accept ws-data-hoje-8                  from date yyyymmdd
+            compute ws-data-hoje-integer  = function integer-of-date (ws-data-hoje-8)
+            compute ws-data-corte-integer = ws-data-hoje-integer - c-janela-dias-inatividade
+            compute ws-data-corte-8       = function date-of-integer (ws-data-corte-integer)
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            string lnk-extractionPath delimited by space,
+                   "/CSBH02011R.REL" delimited by size into wid-arquivo-relatorio
+
+            open output relatorio
+            perform 2010-cabecalho
+
+            perform 2100-avalia-transportadoras
+            perform 2200-avalia-fornecedores
+
+            perform 2900-rodape
+            close relatorio
+
+            move "2000-processamento - Fim"     to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+       2010-cabecalho section.
+       2010.
+            move spaces                            to rel-linha
+            string "Candidatos a desativacao (sem atividade ha " delimited by size,
+                   c-janela-dias-inatividade delimited by size,
+                   " dias, corte em " delimited by size,
+                   ws-data-corte-8 delimited by size, ")"
+                                                     into rel-linha
+            write rel-linha
+           .
+       2010-exit.
+            exit.
+      *>=====================================================================
+      *> Percorre toda a Transportadora e acusa, no relatorio, todo codigo
+      *> sem Saida (CSBHD003, via fesd-chave-2) nem Entrada (CSBHD007, cuja
+      *> unica referencia a transportadora esta embutida em fdetd-chave-1,
+      *> por isso o exame e feito por leitura sequencial completa) dentro
+      *> da janela de inatividade.
+       2100-avalia-transportadoras section.
+       2100.
+            move spaces                             to rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "Transportadora:" delimited by size into rel-linha
+            write rel-linha
+
+            perform 9000-abrir-i-CSBHD003
+            perform 9000-controle-abertura
+            perform 9000-abrir-i-CSBHD007
+            perform 9000-controle-abertura
+            perform 9000-abrir-i-CSBHD005
+            perform 9000-controle-abertura
+
+            move low-values                        to fetpt-chave-1
+            perform 9000-str-CSBHD005-gtr
+            move spaces                             to ws-id-fim-transportadora
+            perform 2110-proxima-transportadora
+            perform until ws-fim-transportadora
+                 perform 2120-verifica-atividade-transportadora
+                 if   not ws-tem-atividade
+                      perform 2130-imprime-candidato-transportadora
+                 end-if
+                 perform 2110-proxima-transportadora
+            end-perform
+
+            close CSBHD003
+            close CSBHD007
+            close CSBHD005
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+       2110-proxima-transportadora section.
+       2110.
+            perform 9000-ler-CSBHD005-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-transportadora
+            end-if
+           .
+       2110-exit.
+            exit.
+      *>=====================================================================
+       2120-verifica-atividade-transportadora section.
+       2120.
+            move spaces                             to ws-id-tem-atividade
+
+      *>   Saida nao tem data propria no registro; qualquer Saida achada
+      *>   para o codigo ja conta como atividade.
+            move feisd-cd-transpordadora             to fesd-cd-transportadora
+            perform 9000-str-CSBHD003-eql-2
+            if   ws-operacao-ok
+                 perform 9000-ler-CSBHD003-next
+                 if   ws-operacao-ok
+                 and  fesd-cd-transportadora = feisd-cd-transpordadora
+                      move "S"                       to ws-id-tem-atividade
+                 end-if
+            end-if
+
+            if   not ws-tem-atividade
+                 move low-values                     to fdetd-chave-1
+                 perform 9000-str-CSBHD007-gtr
+                 move spaces                         to ws-id-fim-entrada
+                 perform 2121-proxima-entrada
+                 perform until ws-fim-entrada or ws-tem-atividade
+                      if   fdfnc-cd-transpordadora = feisd-cd-transpordadora
+                           move fdetd-data-entrada    to ws-data-entrada-8
+                           if   ws-data-entrada-8 >= ws-data-corte-8
+                                move "S"              to ws-id-tem-atividade
+                           end-if
+                      end-if
+                      perform 2121-proxima-entrada
+                 end-perform
+            end-if
+           .
+       2120-exit.
+            exit.
+      *>=====================================================================
+       2121-proxima-entrada section.
+       2121.
+            perform 9000-ler-CSBHD007-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-entrada
+            end-if
+           .
+       2121-exit.
+            exit.
+      *>=====================================================================
+       2130-imprime-candidato-transportadora section.
+       2130.
+            add 1                                    to ws-qtde-transportadora-candidata
+            move spaces                              to rel-linha
+            string "  codigo " delimited by size, feisd-cd-transpordadora delimited by size,
+                   " - " delimited by size, fetpt-ds-transportadora delimited by size
+                                                      into rel-linha
+            write rel-linha
+           .
+       2130-exit.
+            exit.
+      *>=====================================================================
+      *> Nenhum arquivo de movimento (Saida/Entrada) referencia o codigo de
+      *> Fornecedor hoje, entao nao ha como apurar atividade; o relatorio
+      *> apenas acusa a limitacao em vez de propor a desativacao de todos.
+       2200-avalia-fornecedores section.
+       2200.
+            move spaces                             to rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "Fornecedor:" delimited by size into rel-linha
+            write rel-linha
+
+            perform 9000-abrir-i-CSBHD006
+            perform 9000-controle-abertura
+
+            move low-values                        to fdfnc-chave-1
+            perform 9000-str-CSBHD006-gtr
+            move spaces                             to ws-id-fim-fornecedor
+            perform 2210-proximo-fornecedor
+            perform until ws-fim-fornecedor
+                 add 1                               to ws-qtde-fornecedor-nao-apuravel
+                 perform 2210-proximo-fornecedor
+            end-perform
+
+            close CSBHD006
+
+            move spaces                             to rel-linha
+            string "  nenhum arquivo de movimento referencia fornecedor; "
+                   delimited by size,
+                   ws-qtde-fornecedor-nao-apuravel delimited by size,
+                   " cadastro(s) sem atividade apuravel" delimited by size
+                                                     into rel-linha
+            write rel-linha
+           .
+       2200-exit.
+            exit.
+      *>=====================================================================
+       2210-proximo-fornecedor section.
+       2210.
+            perform 9000-ler-CSBHD006-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-fornecedor
+            end-if
+           .
+       2210-exit.
+            exit.
+      *>=====================================================================
+       2900-rodape section.
+       2900.
+            move spaces                            to rel-linha
+            write rel-linha
+            move spaces                            to rel-linha
+            string "Transportadora(s) candidata(s) a desativacao: "
+                   delimited by size,
+                   ws-qtde-transportadora-candidata delimited by size
+                                                     into rel-linha
+            write rel-linha
+           .
+       2900-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close trace-log
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh02011r
+
+            if   ws-tracelog-csbh02011r
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh02011r
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
+      *>=====================================================================
+      *> Leitura/acesso
+       COPY CSBHL003.
+       COPY CSBHL005.
+       COPY CSBHL006.
+       COPY CSBHL007.
+       COPY CSBHL999.
