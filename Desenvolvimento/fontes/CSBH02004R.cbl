@@ -0,0 +1,299 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH02004R.
+      *>=====================================================================
+      *> Relatorio de prazo de entrega: dias entre fdetd-data-pedido e
+      *> fdetd-data-entrada (CSBHD007), por transportadora e mes.
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           COPY CSBHS007.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select relatorio assign to wid-arquivo-relatorio
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select ws-arquivo-sort assign to wid-arquivo-sort.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CSBHF007.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+           fd   relatorio.
+           01   rel-linha                          pic  x(132).
+
+           sd   ws-arquivo-sort.
+           01   srt-prazo.
+                03 srt-cd-transportadora            pic 9(09).
+                03 srt-ano-mes                      pic 9(06).
+                03 srt-dias                         pic s9(05).
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH02004R".
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh02004r             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh02004r                       value zeroes.
+           03 wid-arquivo-log                      pic x(250).
+           03 wid-arquivo-relatorio                pic x(250).
+           03 wid-arquivo-sort                     pic x(250).
+           03 ws-id-fim-entrada                    pic x(01) value spaces.
+              88 ws-fim-entrada                              value "S" "s".
+           03 ws-id-primeiro-grupo                 pic x(01) value spaces.
+              88 ws-primeiro-grupo                           value "S" "s".
+           03 ws-data-pedido-8                     pic 9(08) value zeroes.
+           03 ws-data-entrada-8                    pic 9(08) value zeroes.
+           03 ws-cd-transportadora-corrente        pic 9(09) value zeroes.
+           03 ws-ano-mes-corrente                  pic 9(06) value zeroes.
+           03 ws-soma-dias                         pic s9(09) value zeroes.
+           03 ws-qtde-entradas-grupo               pic 9(09) value zeroes.
+           03 ws-media-dias                        pic s9(05)v99 value zeroes.
+           03 ws-qtde-grupos                       pic 9(09) value zeroes.
+           03 ws-media-edt                         pic -(5).99.
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+          .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            string lnk-dtbPath delimited by space,
+                   "/CSBH02004R.SRT" delimited by size into wid-arquivo-sort
+            string lnk-extractionPath delimited by space,
+                   "/CSBH02004R.REL" delimited by size into wid-arquivo-relatorio
+
+            sort ws-arquivo-sort
+                 ascending key srt-cd-transportadora srt-ano-mes
+                 input procedure  2100-gera-prazos
+                 output procedure 2200-gera-relatorio
+
+            move "2000-processamento - Fim"     to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+      *> Calcula, para cada entrada, os dias corridos entre o pedido e o
+      *> recebimento e alimenta o arquivo de ordenacao por transportadora
+      *> e ano/mes de recebimento.
+       2100-gera-prazos section.
+       2100.
+            perform 9000-abrir-i-CSBHD007
+            perform 9000-controle-abertura
+            move low-values                        to fdetd-chave-1
+            perform 9000-str-CSBHD007-gtr
+            move spaces                             to ws-id-fim-entrada
+            perform 2110-proxima-entrada
+            perform until ws-fim-entrada
+                 move fdetd-data-pedido             to ws-data-pedido-8
+                 move fdetd-data-entrada            to ws-data-entrada-8
+                 move fdfnc-cd-transpordadora       to srt-cd-transportadora
+                 compute srt-ano-mes = fdetd-data-entrada-ano * 100 +
+                                       fdetd-data-entrada-mes
+                 compute srt-dias = function integer-of-date(ws-data-entrada-8)
+                                   - function integer-of-date(ws-data-pedido-8)
+                 release srt-prazo
+                 perform 2110-proxima-entrada
+            end-perform
+            close CSBHD007
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+       2110-proxima-entrada section.
+       2110.
+            perform 9000-ler-CSBHD007-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-entrada
+            end-if
+           .
+       2110-exit.
+            exit.
+      *>=====================================================================
+      *> Le os prazos ja ordenados por transportadora/ano-mes e escreve a
+      *> media de dias a cada quebra de grupo.
+       2200-gera-relatorio section.
+       2200.
+            open output relatorio
+            perform 2210-cabecalho
+
+            move "S"                               to ws-id-primeiro-grupo
+            move spaces                             to ws-id-fim-entrada
+            return ws-arquivo-sort
+                at end move "S"                    to ws-id-fim-entrada
+            end-return
+
+            perform until ws-fim-entrada
+                 if   ws-primeiro-grupo
+                      move srt-cd-transportadora    to ws-cd-transportadora-corrente
+                      move srt-ano-mes               to ws-ano-mes-corrente
+                      move zeroes                    to ws-soma-dias
+                      move zeroes                    to ws-qtde-entradas-grupo
+                      move spaces                    to ws-id-primeiro-grupo
+                 else
+                      if   srt-cd-transportadora not = ws-cd-transportadora-corrente or
+                           srt-ano-mes           not = ws-ano-mes-corrente
+                           perform 2220-escreve-media
+                           move srt-cd-transportadora to ws-cd-transportadora-corrente
+                           move srt-ano-mes            to ws-ano-mes-corrente
+                           move zeroes                 to ws-soma-dias
+                           move zeroes                 to ws-qtde-entradas-grupo
+                      end-if
+                 end-if
+                 add srt-dias                       to ws-soma-dias
+                 add 1                               to ws-qtde-entradas-grupo
+                 return ws-arquivo-sort
+                     at end move "S"                to ws-id-fim-entrada
+                 end-return
+            end-perform
+
+            if   not ws-primeiro-grupo
+                 perform 2220-escreve-media
+            end-if
+
+            close relatorio
+           .
+       2200-exit.
+            exit.
+      *>=====================================================================
+       2210-cabecalho section.
+       2210.
+            move spaces                            to rel-linha
+            string "Prazo medio de entrega por transportadora/mes" delimited by size
+                                                     into rel-linha
+            write rel-linha
+            move spaces                            to rel-linha
+            string "Transportadora  Ano-Mes  Entradas  Media-Dias" delimited by size
+                                                     into rel-linha
+            write rel-linha
+           .
+       2210-exit.
+            exit.
+      *>=====================================================================
+       2220-escreve-media section.
+       2220.
+            add 1                                   to ws-qtde-grupos
+            compute ws-media-dias rounded = ws-soma-dias / ws-qtde-entradas-grupo
+            move ws-media-dias                      to ws-media-edt
+            move spaces                             to rel-linha
+            string ws-cd-transportadora-corrente "   " ws-ano-mes-corrente
+                   "   " ws-qtde-entradas-grupo "   " ws-media-edt
+                   delimited by size into rel-linha
+            write rel-linha
+           .
+       2220-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close trace-log
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh02004r
+
+            if   ws-tracelog-csbh02004r
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh02004r
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
+      *>=====================================================================
+      *> Leitura/acesso
+       COPY CSBHL007.
