@@ -0,0 +1,292 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH02015R.
+      *>=====================================================================
+      *> Lista de contatos: percorre CSBHD015 (lista variavel de telefones
+      *> por tipo comercial/celular/fax) e resolve o nome do parceiro -
+      *> Transportadora (CSBHD005) ou Fornecedor (CSBHD006), conforme
+      *> fctt-tipo-origem - por leitura direta, ja que fctt-cd-origem mais
+      *> fctt-cd-cidade-origem reconstroem exatamente a chave primaria de
+      *> ambos os mestres.
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           COPY CSBHS005.
+           COPY CSBHS006.
+           COPY CSBHS015.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select relatorio assign to wid-arquivo-relatorio
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CSBHF005.
+           COPY CSBHF006.
+           COPY CSBHF015.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+           fd   relatorio.
+           01   rel-linha                          pic  x(132).
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH02015R".
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh02015r             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh02015r                       value zeroes.
+           03 wid-arquivo-log                      pic x(250).
+           03 wid-arquivo-relatorio                pic x(250).
+           03 ws-id-fim-contato                    pic x(01) value spaces.
+              88 ws-fim-contato                               value "S" "s".
+           03 ws-ds-origem                         pic x(80) value spaces.
+           03 ws-ds-tipo-telefone                  pic x(10) value spaces.
+           03 ws-qtde-contatos-lidos               pic 9(09) value zeroes.
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+          .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            perform 9000-abrir-i-CSBHD005
+            perform 9000-controle-abertura
+            perform 9000-abrir-i-CSBHD006
+            perform 9000-controle-abertura
+            perform 9000-abrir-i-CSBHD015
+            perform 9000-controle-abertura
+
+            string lnk-extractionPath delimited by space,
+                   "/CSBH02015R.REL" delimited by size into wid-arquivo-relatorio
+            open output relatorio
+
+            perform 2010-cabecalho
+
+            move low-values                        to fctt-chave-1
+            perform 9000-str-CSBHD015-gtr
+            move spaces                             to ws-id-fim-contato
+            perform 2100-proximo-contato
+            perform until ws-fim-contato
+                 add 1                              to ws-qtde-contatos-lidos
+                 perform 2200-localiza-origem
+                 perform 2300-imprime-contato
+                 perform 2100-proximo-contato
+            end-perform
+
+            perform 2900-rodape
+
+            close relatorio
+
+            move "2000-processamento - Fim"     to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+       2010-cabecalho section.
+       2010.
+            move spaces                            to rel-linha
+            string "Lista de Contatos" delimited by size
+                                                     into rel-linha
+            write rel-linha
+            move spaces                            to rel-linha
+            string "Origem          Parceiro                        Tipo       DDD  Telefone"
+                                                     delimited by size into rel-linha
+            write rel-linha
+           .
+       2010-exit.
+            exit.
+      *>=====================================================================
+       2100-proximo-contato section.
+       2100.
+            perform 9000-ler-CSBHD015-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-contato
+            end-if
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+      *> fctt-cd-origem + fctt-cd-cidade-origem reconstroem, em ambos os
+      *> casos, a chave primaria completa do mestre correspondente - nao
+      *> ha necessidade de localizacao por chave parcial.
+       2200-localiza-origem section.
+       2200.
+            move spaces                            to ws-ds-origem
+            evaluate true
+                 when fctt-tipo-transportadora
+                      move fctt-cd-origem          to feisd-cd-transpordadora
+                      move fctt-cd-cidade-origem    to feisd-cd-cidade
+                      perform 9000-ler-CSBHD005-ran
+                      if   ws-operacao-ok
+                           move fetpt-ds-transportadora to ws-ds-origem
+                      else
+                           move "Transportadora nao cadastrada" to ws-ds-origem
+                      end-if
+                 when fctt-tipo-fornecedor
+                      move fctt-cd-origem          to fdfnc-cd-fornecedor
+                      move fctt-cd-cidade-origem    to fdfnc-cd-cidade
+                      perform 9000-ler-CSBHD006-ran
+                      if   ws-operacao-ok
+                           move fdfnc-ds-fornecedor to ws-ds-origem
+                      else
+                           move "Fornecedor nao cadastrado" to ws-ds-origem
+                      end-if
+            end-evaluate
+           .
+       2200-exit.
+            exit.
+      *>=====================================================================
+       2300-imprime-contato section.
+       2300.
+            evaluate true
+                 when fctt-telefone-comercial
+                      move "Comercial"              to ws-ds-tipo-telefone
+                 when fctt-telefone-celular
+                      move "Celular"                to ws-ds-tipo-telefone
+                 when fctt-telefone-fax
+                      move "Fax"                     to ws-ds-tipo-telefone
+                 when other
+                      move spaces                    to ws-ds-tipo-telefone
+            end-evaluate
+
+            move spaces                            to rel-linha
+            string fctt-tipo-origem " " fctt-cd-origem "  "
+                   ws-ds-origem (1:30) "  "
+                   ws-ds-tipo-telefone "  "
+                   fctt-ddd "  " fctt-numero-telefone
+                   delimited by size into rel-linha
+            write rel-linha
+           .
+       2300-exit.
+            exit.
+      *>=====================================================================
+       2900-rodape section.
+       2900.
+            move spaces                            to rel-linha
+            write rel-linha
+            move spaces                            to rel-linha
+            string "Contatos analisados : " ws-qtde-contatos-lidos
+                                                     delimited by size into rel-linha
+            write rel-linha
+           .
+       2900-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close CSBHD005
+            close CSBHD006
+            close CSBHD015
+            close trace-log
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh02015r
+
+            if   ws-tracelog-csbh02015r
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh02015r
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
+      *>=====================================================================
+      *> Leitura/acesso
+       COPY CSBHL005.
+       COPY CSBHL006.
+       COPY CSBHL015.
