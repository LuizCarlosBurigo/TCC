@@ -0,0 +1,250 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH03002M.
+      *>=====================================================================
+      *> Transacao de manutencao (inquire/incluir/alterar) de Transportadora
+      *> (CSBHD005, fetpt-chave-1), para ser chamada por um front-end
+      *> interativo - segue o mesmo modelo de subprograma de consulta
+      *> ja usado por CSBH02005Q, recebendo/retornando o registro inteiro
+      *> em um buffer de linkage em vez de campo a campo.
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           COPY CSBHS005.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CSBHF005.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH03002M".
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh03002m             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh03002m                       value zeroes.
+           03 wid-arquivo-log                      pic x(250).
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+       01  lnk-mnt-parametros.
+           03 lnk-mnt-operacao                      pic x(01).
+              88 lnk-mnt-inquire                              value "I" "i".
+              88 lnk-mnt-incluir                               value "A" "a".
+              88 lnk-mnt-alterar                               value "C" "c".
+           03 lnk-mnt-cd-transportadora              pic 9(09).
+           03 lnk-mnt-cd-cidade                      pic 9(09).
+           03 lnk-mnt-transportadora                 pic x(443).
+           03 lnk-mnt-id-encontrado                  pic x(01).
+              88 lnk-mnt-ret-ok                                value "S".
+           03 lnk-mnt-id-erro                        pic x(100).
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros
+                                lnk-mnt-parametros.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+           .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move spaces                             to lnk-mnt-id-encontrado
+            move spaces                             to lnk-mnt-id-erro
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            perform 9000-abrir-io-CSBHD005
+            perform 9000-controle-abertura
+
+            if   processamento-sem-erro
+                 move lnk-mnt-cd-transportadora    to feisd-cd-transpordadora
+                 move lnk-mnt-cd-cidade            to feisd-cd-cidade
+                 perform 9000-ler-CSBHD005-ran
+
+                 evaluate true
+                     when lnk-mnt-inquire
+                          perform 2100-inquire-transportadora
+                     when lnk-mnt-incluir
+                          perform 2200-incluir-transportadora
+                     when lnk-mnt-alterar
+                          perform 2300-alterar-transportadora
+                     when other
+                          move "N"                 to lnk-mnt-id-encontrado
+                          string "Operacao de manutencao invalida: ["
+                                 lnk-mnt-operacao "]" delimited by size
+                                                    into lnk-mnt-id-erro
+                 end-evaluate
+
+                 close CSBHD005
+            end-if
+
+            move "2000-processamento - Fim"        to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+       2100-inquire-transportadora section.
+       2100.
+            if   ws-operacao-ok
+                 move fetpt-transportadora         to lnk-mnt-transportadora
+                 move "S"                          to lnk-mnt-id-encontrado
+            else
+                 move "N"                          to lnk-mnt-id-encontrado
+                 string "Transportadora " lnk-mnt-cd-transportadora
+                        " nao localizada" delimited by size into lnk-mnt-id-erro
+            end-if
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+       2200-incluir-transportadora section.
+       2200.
+            if   ws-operacao-ok
+                 move "N"                          to lnk-mnt-id-encontrado
+                 string "Transportadora " lnk-mnt-cd-transportadora
+                        " ja cadastrada" delimited by size into lnk-mnt-id-erro
+            else
+                 move lnk-mnt-transportadora       to fetpt-transportadora
+                 move lnk-mnt-cd-transportadora    to feisd-cd-transpordadora
+                 move lnk-mnt-cd-cidade            to feisd-cd-cidade
+                 perform 9000-gravar-CSBHD005
+                 if   ws-operacao-ok
+                      move "S"                     to lnk-mnt-id-encontrado
+                 else
+                      move "N"                     to lnk-mnt-id-encontrado
+                      move whs-mensagem            to lnk-mnt-id-erro
+                 end-if
+            end-if
+           .
+       2200-exit.
+            exit.
+      *>=====================================================================
+       2300-alterar-transportadora section.
+       2300.
+            if   not ws-operacao-ok
+                 move "N"                          to lnk-mnt-id-encontrado
+                 string "Transportadora " lnk-mnt-cd-transportadora
+                        " nao localizada" delimited by size into lnk-mnt-id-erro
+            else
+                 move lnk-mnt-transportadora       to fetpt-transportadora
+                 move lnk-mnt-cd-transportadora    to feisd-cd-transpordadora
+                 move lnk-mnt-cd-cidade            to feisd-cd-cidade
+                 perform 9000-regravar-CSBHD005
+                 if   ws-operacao-ok
+                      move "S"                     to lnk-mnt-id-encontrado
+                 else
+                      move "N"                     to lnk-mnt-id-encontrado
+                      move whs-mensagem            to lnk-mnt-id-erro
+                 end-if
+            end-if
+           .
+       2300-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close trace-log
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh03002m
+
+            if   ws-tracelog-csbh03002m
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh03002m
+            and  (not lnk-log-nivel-somente-erros or ws-ds-tracelog (1:4) = "Erro")
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
+      *>=====================================================================
+      *> Leitura/acesso
+       COPY CSBHL005.
