@@ -0,0 +1,426 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH02013R.
+      *>=====================================================================
+      *> Ficha de movimentacao de produto: dado um fdpdt-cd-produto, lista
+      *> em ordem cronologica toda linha de recebimento (CSBHD008, data do
+      *> cabecalho CSBHD007) e de expedicao (CSBHD004, data do cabecalho
+      *> CSBHD003) que referencia o produto, com saldo acumulado, em vez de
+      *> cruzar os dois arquivos manualmente.
+      *>
+      *> CSBHD008 nao possui chave alternativa por produto (apenas
+      *> fddps-chave-1, que embute entrada/sequencia), de modo que a
+      *> selecao das linhas de entrada e feita por leitura sequencial
+      *> completa - mesma situacao ja tratada em CSBH02011R para
+      *> fdetd-chave-1. CSBHD004 ja possui feisd-chave-3 por produto, entao
+      *> as linhas de saida sao localizadas diretamente por essa chave.
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           COPY CSBHS003.
+           COPY CSBHS004.
+           COPY CSBHS007.
+           COPY CSBHS008.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select relatorio assign to wid-arquivo-relatorio
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select ws-arquivo-sort assign to wid-arquivo-sort.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CSBHF003.
+           COPY CSBHF004.
+           COPY CSBHF007.
+           COPY CSBHF008.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+           fd   relatorio.
+           01   rel-linha                          pic  x(132).
+
+           sd   ws-arquivo-sort.
+           01   srt-movimento-item.
+                03 srt-data.
+                   05 srt-ano                       pic 9(04).
+                   05 srt-mes                        pic 9(02).
+                   05 srt-dia                        pic 9(02).
+                03 srt-tipo                          pic x(01).
+                   88 srt-tipo-entrada                         value "E".
+                   88 srt-tipo-saida                           value "S".
+                03 srt-origem-texto                  pic x(40).
+                03 srt-quantidade                    pic 9(09).
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH02013R".
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh02013r             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh02013r                       value zeroes.
+           03 wid-arquivo-log                      pic x(250).
+           03 wid-arquivo-relatorio                pic x(250).
+           03 wid-arquivo-sort                     pic x(250).
+           03 ws-id-fim-item-entrada                pic x(01) value spaces.
+              88 ws-fim-item-entrada                          value "S" "s".
+           03 ws-id-fim-item-saida                  pic x(01) value spaces.
+              88 ws-fim-item-saida                            value "S" "s".
+           03 ws-id-entrada-localizada              pic x(01) value spaces.
+              88 ws-entrada-localizada                        value "S" "s".
+           03 ws-id-fim-movimento                   pic x(01) value spaces.
+              88 ws-fim-movimento                             value "S" "s".
+           03 ws-saldo-acumulado                    pic s9(11) value zeroes.
+           03 ws-qtde-movimentos                    pic 9(09) value zeroes.
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+       01  lnk-ledger-parametros.
+           03 lnk-ledger-cd-produto                 pic 9(09).
+       01  lnk-ledger-retorno.
+           03 lnk-ledger-qtde-movimentos             pic 9(09).
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros
+                                lnk-ledger-parametros
+                                lnk-ledger-retorno.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+          .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move zeroes                              to lnk-ledger-qtde-movimentos
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            string lnk-dtbPath delimited by space,
+                   "/CSBH02013R.SRT" delimited by size into wid-arquivo-sort
+            string lnk-extractionPath delimited by space,
+                   "/CSBH02013R.REL" delimited by size into wid-arquivo-relatorio
+
+            sort ws-arquivo-sort
+                 ascending key srt-data
+                 input procedure  2100-gera-movimentos
+                 output procedure 2500-gera-relatorio
+
+            move "2000-processamento - Fim"     to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+      *> Alimenta o arquivo de classificacao com toda linha de entrada e
+      *> de saida do produto informado.
+       2100-gera-movimentos section.
+       2100.
+            perform 2110-gera-itens-entrada
+            perform 2200-gera-itens-saida
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+       2110-gera-itens-entrada section.
+       2110.
+            perform 9000-abrir-i-CSBHD008
+            perform 9000-controle-abertura
+            perform 9000-abrir-i-CSBHD007
+            perform 9000-controle-abertura
+
+            move low-values                        to fddps-chave-1
+            perform 9000-str-CSBHD008-gtr
+            move spaces                             to ws-id-fim-item-entrada
+            perform 2120-proximo-item-entrada
+            perform until ws-fim-item-entrada
+                 if   fddps-cd-produto = lnk-ledger-cd-produto
+                      perform 2130-localiza-entrada
+                      if   ws-entrada-localizada
+                           move fdetd-data-entrada-ano  to srt-ano
+                           move fdetd-data-entrada-mes  to srt-mes
+                           move fdetd-data-entrada-dia  to srt-dia
+                           move "E"                     to srt-tipo
+                           move fddps-quantidade        to srt-quantidade
+                           move spaces                   to srt-origem-texto
+                           string "Entrada " delimited by size,
+                                  fddps-cd-entrada delimited by size
+                                                        into srt-origem-texto
+                           release srt-movimento-item
+                      end-if
+                 end-if
+                 perform 2120-proximo-item-entrada
+            end-perform
+
+            close CSBHD008
+            close CSBHD007
+           .
+       2110-exit.
+            exit.
+      *>=====================================================================
+       2120-proximo-item-entrada section.
+       2120.
+            perform 9000-ler-CSBHD008-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-item-entrada
+            end-if
+           .
+       2120-exit.
+            exit.
+      *>=====================================================================
+      *> fddps-chave-1 nao guarda o cd-transpordadora exigido por
+      *> fdetd-chave-1; a localizacao do cabecalho e feita posicionando
+      *> pelo que se conhece (empresa/filial/entrada) com o transportador
+      *> em low-values e lendo a seguir ate achar o primeiro cabecalho com
+      *> a mesma entrada ou sair do grupo.
+       2130-localiza-entrada section.
+       2130.
+            move fddps-cd-empresa                  to fdfnc-cd-empresa
+            move fddps-cd-filial                   to fdfnc-cd-filial
+            move fddps-cd-entrada                  to fdfnc-cd-entrada
+            move low-values                        to fdfnc-cd-transpordadora
+            perform 9000-str-CSBHD007-gtr
+            move spaces                             to ws-id-entrada-localizada
+            perform 2140-proximo-cabecalho-entrada
+            perform until ws-entrada-localizada
+                       or not ws-operacao-ok
+                 if   fdfnc-cd-empresa not = fddps-cd-empresa
+                 or   fdfnc-cd-filial  not = fddps-cd-filial
+                 or   fdfnc-cd-entrada not = fddps-cd-entrada
+                      exit perform
+                 else
+                      move "S"                      to ws-id-entrada-localizada
+                 end-if
+            end-perform
+           .
+       2130-exit.
+            exit.
+      *>=====================================================================
+       2140-proximo-cabecalho-entrada section.
+       2140.
+            perform 9000-ler-CSBHD007-next
+           .
+       2140-exit.
+            exit.
+      *>=====================================================================
+       2200-gera-itens-saida section.
+       2200.
+            perform 9000-abrir-i-CSBHD004
+            perform 9000-controle-abertura
+            perform 9000-abrir-i-CSBHD003
+            perform 9000-controle-abertura
+
+            move lnk-ledger-cd-produto             to feisd-cd-produto
+            perform 9000-str-CSBHD004-eql-3
+            move spaces                             to ws-id-fim-item-saida
+            perform 2210-proximo-item-saida
+            perform until ws-fim-item-saida
+                       or feisd-cd-produto not = lnk-ledger-cd-produto
+                 move feisd-cd-empresa               to fesd-cd-empresa
+                 move feisd-cd-filial                to fesd-cd-filial
+                 move feisd-cd-saida                 to fesd-cd-saida
+                 perform 9000-ler-CSBHD003-ran
+                 if   ws-operacao-ok
+                      move fesd-data-saida-ano       to srt-ano
+                      move fesd-data-saida-mes       to srt-mes
+                      move fesd-data-saida-dia       to srt-dia
+                      move "S"                       to srt-tipo
+                      move feisd-qtdade              to srt-quantidade
+                      move spaces                     to srt-origem-texto
+                      string "Saida " delimited by size,
+                             feisd-cd-saida delimited by size
+                                                     into srt-origem-texto
+                      release srt-movimento-item
+                 end-if
+                 perform 2210-proximo-item-saida
+            end-perform
+
+            close CSBHD004
+            close CSBHD003
+           .
+       2200-exit.
+            exit.
+      *>=====================================================================
+       2210-proximo-item-saida section.
+       2210.
+            perform 9000-ler-CSBHD004-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-item-saida
+            end-if
+           .
+       2210-exit.
+            exit.
+      *>=====================================================================
+      *> Le os movimentos ja ordenados por data e imprime o saldo
+      *> acumulado (entrada soma, saida subtrai).
+       2500-gera-relatorio section.
+       2500.
+            open output relatorio
+            perform 2510-cabecalho
+
+            move zeroes                             to ws-saldo-acumulado
+            move zeroes                             to ws-qtde-movimentos
+            move spaces                             to ws-id-fim-movimento
+            return ws-arquivo-sort
+                at end move "S"                    to ws-id-fim-movimento
+            end-return
+
+            perform until ws-fim-movimento
+                 if   srt-tipo-entrada
+                      add srt-quantidade             to ws-saldo-acumulado
+                 else
+                      subtract srt-quantidade        from ws-saldo-acumulado
+                 end-if
+                 add 1                               to ws-qtde-movimentos
+
+                 move spaces                         to rel-linha
+                 string srt-dia "/" srt-mes "/" srt-ano, " ",
+                        srt-tipo, " ", srt-origem-texto delimited by space,
+                        " qtde " delimited by size, srt-quantidade delimited by size,
+                        " saldo " delimited by size, ws-saldo-acumulado delimited by size
+                                                     into rel-linha
+                 write rel-linha
+
+                 return ws-arquivo-sort
+                     at end move "S"                to ws-id-fim-movimento
+                 end-return
+            end-perform
+
+            perform 2900-rodape
+            close relatorio
+
+            move ws-qtde-movimentos                 to lnk-ledger-qtde-movimentos
+           .
+       2500-exit.
+            exit.
+      *>=====================================================================
+       2510-cabecalho section.
+       2510.
+            move spaces                            to rel-linha
+            string "Ficha de movimentacao - Produto " delimited by size,
+                   lnk-ledger-cd-produto delimited by size
+                                                    into rel-linha
+            write rel-linha
+           .
+       2510-exit.
+            exit.
+      *>=====================================================================
+       2900-rodape section.
+       2900.
+            move spaces                            to rel-linha
+            write rel-linha
+            move spaces                            to rel-linha
+            string "Total de movimentos: " delimited by size,
+                   ws-qtde-movimentos delimited by size,
+                   " Saldo final: " delimited by size,
+                   ws-saldo-acumulado delimited by size
+                                                    into rel-linha
+            write rel-linha
+           .
+       2900-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close trace-log
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh02013r
+
+            if   ws-tracelog-csbh02013r
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh02013r
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
+      *>=====================================================================
+      *> Leitura/acesso
+       COPY CSBHL003.
+       COPY CSBHL004.
+       COPY CSBHL007.
+       COPY CSBHL008.
