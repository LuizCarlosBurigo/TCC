@@ -0,0 +1,197 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH02005Q.
+      *>=====================================================================
+      *> Consulta de entrada por numero/serie de nota fiscal (fdetd-nunf/
+      *> fdetd-srnf, chave alternativa de CSBHD007).
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           COPY CSBHS007.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CSBHF007.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH02005Q".
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh02005q             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh02005q                       value zeroes.
+           03 wid-arquivo-log                      pic x(250).
+           03 ws-id-encontrado                     pic x(01) value spaces.
+              88 ws-entrada-encontrada                       value "S" "s".
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+       01  lnk-consulta-nunf.
+           03 lnk-nunf                              pic s9(09).
+           03 lnk-srnf                              pic s9(03).
+       01  lnk-consulta-retorno.
+           03 lnk-ret-encontrado                    pic x(01).
+              88 lnk-ret-ok                                   value "S".
+           03 lnk-ret-entrada                       pic x(74).
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros
+                                lnk-consulta-nunf
+                                lnk-consulta-retorno.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+          .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move spaces                             to lnk-ret-encontrado
+            move spaces                             to lnk-ret-entrada
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            perform 9000-abrir-i-CSBHD007
+            perform 9000-controle-abertura
+
+            move lnk-nunf                          to fdetd-nunf
+            perform 9000-str-CSBHD007-eql-4
+            move spaces                             to ws-id-encontrado
+            if   ws-operacao-ok
+                 perform 9000-ler-CSBHD007-next
+                 perform until not ws-operacao-ok
+                               or fdetd-nunf not = lnk-nunf
+                               or ws-entrada-encontrada
+                      if   fdetd-srnf = lnk-srnf
+                           move "S"                to ws-id-encontrado
+                      else
+                           perform 9000-ler-CSBHD007-next
+                      end-if
+                 end-perform
+            end-if
+
+            if   ws-entrada-encontrada
+                 move "S"                           to lnk-ret-encontrado
+                 move fdetd-entrada                 to lnk-ret-entrada
+                 move spaces                        to ws-ds-tracelog
+                 string "Entrada localizada para nunf " lnk-nunf
+                        " srnf " lnk-srnf delimited by size into ws-ds-tracelog
+            else
+                 move "N"                           to lnk-ret-encontrado
+                 move spaces                        to ws-ds-tracelog
+                 string "Entrada nao localizada para nunf " lnk-nunf
+                        " srnf " lnk-srnf delimited by size into ws-ds-tracelog
+            end-if
+            perform 9000-tracelog
+
+            close CSBHD007
+
+            move "2000-processamento - Fim"     to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close trace-log
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh02005q
+
+            if   ws-tracelog-csbh02005q
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh02005q
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
+      *>=====================================================================
+      *> Leitura/acesso
+       COPY CSBHL007.
