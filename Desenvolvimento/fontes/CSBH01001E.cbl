@@ -7,20 +7,55 @@
       *>=====================================================================
        INPUT-OUTPUT Section.
        File-Control.
+           COPY CSBHS001.
+           COPY CSBHS002.
+           COPY CSBHS003.
+           COPY CSBHS004.
+           COPY CSBHS005.
+           COPY CSBHS006.
+           COPY CSBHS007.
+           COPY CSBHS008.
+           COPY CSBHS009.
+           COPY CSBHS999.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
       *>=====================================================================
        DATA DIVISION.
        FILE SECTION.
+           COPY CSBHF001.
+           COPY CSBHF002.
+           COPY CSBHF003.
+           COPY CSBHF004.
+           COPY CSBHF005.
+           COPY CSBHF006.
+           COPY CSBHF007.
+           COPY CSBHF008.
+           COPY CSBHF009.
+           COPY CSBHF999.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
 
       *>=====================================================================
        WORKING-STORAGE SECTION.
 
-       78  versao                                  value "a".
-       01  ws-tamanho-registro  pic 9(18).
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH01001E".
 
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh01001e             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh01001e                       value zeroes.
+           03 ws-id-fim-arquivo                     pic x(01) value spaces.
+              88 ws-fim-arquivo                               value "S" "s".
+           03 wid-arquivo-log                       pic x(250).
+           03 ws-tamanho-registro                   pic 9(18).
 
       *>=====================================================================
        COPY CSBHW0001.
-
       *>=====================================================================
        LINKAGE SECTION.
        COPY CSBHW0002.
@@ -31,13 +66,408 @@
       *>=====================================================================
        0000-controle section.
        0000.
-            perform 9000-csbsp001-carga-inicial
-           .
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+          .
        0000-saida.
        exit program
        STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+      *> Leitura sequencial completa de cada arquivo mestre/movimento
+      *> (CSBHD001 a CSBHD009) e gravação, para cada registro encontrado,
+      *> de uma linha com tag de layout no Dump Extração (CSBHD999), via
+      *> 9000-gravar-CSBHD010 - o mesmo gravador de extração já usado
+      *> pelas rotinas de gravação incremental em CSBHL002.
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            perform 2100-extrai-CSBHD001
+            perform 2200-extrai-CSBHD002
+            perform 2300-extrai-CSBHD003
+            perform 2400-extrai-CSBHD004
+            perform 2500-extrai-CSBHD005
+            perform 2600-extrai-CSBHD006
+            perform 2700-extrai-CSBHD007
+            perform 2800-extrai-CSBHD008
+            perform 2900-extrai-CSBHD009
+
+            move "2000-processamento - Fim"     to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+       2100-extrai-CSBHD001 section.
+       2100.
+            perform 9000-abrir-i-CSBHD001
+            perform 9000-controle-abertura
+            if   processamento-sem-erro
+                 move low-values                   to fclj-chave-1
+                 perform 9000-str-CSBHD001-gtr
+                 move spaces                       to ws-id-fim-arquivo
+                 perform 2110-proxima-loja
+                 perform until ws-fim-arquivo
+                      move spaces                       to ws-registro-estracao
+                      string "CSBHF001", "W" fclj-loja  into ws-registro-estracao
+                      perform 9000-gravar-CSBHD010
+                      perform 2110-proxima-loja
+                 end-perform
+                 close CSBHD001
+            end-if
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+       2110-proxima-loja section.
+       2110.
+            perform 9000-ler-CSBHD001-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-arquivo
+            end-if
+           .
+       2110-exit.
+            exit.
+      *>=====================================================================
+       2200-extrai-CSBHD002 section.
+       2200.
+            perform 9000-abrir-i-CSBHD002
+            perform 9000-controle-abertura
+            if   processamento-sem-erro
+                 move low-values                   to fccdd-chave-1
+                 perform 9000-str-CSBHD002-gtr
+                 move spaces                       to ws-id-fim-arquivo
+                 perform 2210-proxima-cidade
+                 perform until ws-fim-arquivo
+                      move spaces                          to ws-registro-estracao
+                      string "CSBHF002", "W" fccdd-cidade  into ws-registro-estracao
+                      perform 9000-gravar-CSBHD010
+                      perform 2210-proxima-cidade
+                 end-perform
+                 close CSBHD002
+            end-if
+           .
+       2200-exit.
+            exit.
+      *>=====================================================================
+       2210-proxima-cidade section.
+       2210.
+            perform 9000-ler-CSBHD002-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-arquivo
+            end-if
+           .
+       2210-exit.
+            exit.
+      *>=====================================================================
+       2300-extrai-CSBHD003 section.
+       2300.
+            perform 9000-abrir-i-CSBHD003
+            perform 9000-controle-abertura
+            if   processamento-sem-erro
+                 move low-values                   to fesd-chave-1
+                 perform 9000-str-CSBHD003-gtr
+                 move spaces                       to ws-id-fim-arquivo
+                 perform 2310-proxima-saida
+                 perform until ws-fim-arquivo
+                      move spaces                        to ws-registro-estracao
+                      string "CSBHF003", "W" fesd-saida  into ws-registro-estracao
+                      perform 9000-gravar-CSBHD010
+                      perform 2310-proxima-saida
+                 end-perform
+                 close CSBHD003
+            end-if
+           .
+       2300-exit.
+            exit.
+      *>=====================================================================
+       2310-proxima-saida section.
+       2310.
+            perform 9000-ler-CSBHD003-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-arquivo
+            end-if
+           .
+       2310-exit.
+            exit.
+      *>=====================================================================
+       2400-extrai-CSBHD004 section.
+       2400.
+            perform 9000-abrir-i-CSBHD004
+            perform 9000-controle-abertura
+            if   processamento-sem-erro
+                 move low-values                   to feisd-chave-1
+                 perform 9000-str-CSBHD004-gtr
+                 move spaces                       to ws-id-fim-arquivo
+                 perform 2410-proximo-item-saida
+                 perform until ws-fim-arquivo
+                      move spaces                              to ws-registro-estracao
+                      string "CSBHF004", "W" feisd-item-saida  into ws-registro-estracao
+                      perform 9000-gravar-CSBHD010
+                      perform 2410-proximo-item-saida
+                 end-perform
+                 close CSBHD004
+            end-if
+           .
+       2400-exit.
+            exit.
+      *>=====================================================================
+       2410-proximo-item-saida section.
+       2410.
+            perform 9000-ler-CSBHD004-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-arquivo
+            end-if
+           .
+       2410-exit.
+            exit.
+      *>=====================================================================
+       2500-extrai-CSBHD005 section.
+       2500.
+            perform 9000-abrir-i-CSBHD005
+            perform 9000-controle-abertura
+            if   processamento-sem-erro
+                 move low-values                   to fetpt-chave-1
+                 perform 9000-str-CSBHD005-gtr
+                 move spaces                       to ws-id-fim-arquivo
+                 perform 2510-proxima-transportadora
+                 perform until ws-fim-arquivo
+                      move spaces                                  to ws-registro-estracao
+                      string "CSBHF005", "W" fetpt-transportadora  into ws-registro-estracao
+                      perform 9000-gravar-CSBHD010
+                      perform 2510-proxima-transportadora
+                 end-perform
+                 close CSBHD005
+            end-if
+           .
+       2500-exit.
+            exit.
+      *>=====================================================================
+       2510-proxima-transportadora section.
+       2510.
+            perform 9000-ler-CSBHD005-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-arquivo
+            end-if
+           .
+       2510-exit.
+            exit.
+      *>=====================================================================
+       2600-extrai-CSBHD006 section.
+       2600.
+            perform 9000-abrir-i-CSBHD006
+            perform 9000-controle-abertura
+            if   processamento-sem-erro
+                 move low-values                   to fdfnc-chave-1
+                 perform 9000-str-CSBHD006-gtr
+                 move spaces                       to ws-id-fim-arquivo
+                 perform 2610-proximo-fornecedor
+                 perform until ws-fim-arquivo
+                      move spaces                              to ws-registro-estracao
+                      string "CSBHF006", "W" fdfnc-fornecedor  into ws-registro-estracao
+                      perform 9000-gravar-CSBHD010
+                      perform 2610-proximo-fornecedor
+                 end-perform
+                 close CSBHD006
+            end-if
+           .
+       2600-exit.
+            exit.
+      *>=====================================================================
+       2610-proximo-fornecedor section.
+       2610.
+            perform 9000-ler-CSBHD006-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-arquivo
+            end-if
+           .
+       2610-exit.
+            exit.
+      *>=====================================================================
+       2700-extrai-CSBHD007 section.
+       2700.
+            perform 9000-abrir-i-CSBHD007
+            perform 9000-controle-abertura
+            if   processamento-sem-erro
+                 move low-values                   to fdetd-chave-1
+                 perform 9000-str-CSBHD007-gtr
+                 move spaces                       to ws-id-fim-arquivo
+                 perform 2710-proxima-entrada
+                 perform until ws-fim-arquivo
+                      move spaces                          to ws-registro-estracao
+                      string "CSBHF007", "W" fdetd-entrada into ws-registro-estracao
+                      perform 9000-gravar-CSBHD010
+                      perform 2710-proxima-entrada
+                 end-perform
+                 close CSBHD007
+            end-if
+           .
+       2700-exit.
+            exit.
+      *>=====================================================================
+       2710-proxima-entrada section.
+       2710.
+            perform 9000-ler-CSBHD007-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-arquivo
+            end-if
+           .
+       2710-exit.
+            exit.
+      *>=====================================================================
+       2800-extrai-CSBHD008 section.
+       2800.
+            perform 9000-abrir-i-CSBHD008
+            perform 9000-controle-abertura
+            if   processamento-sem-erro
+                 move low-values                   to fddps-chave-1
+                 perform 9000-str-CSBHD008-gtr
+                 move spaces                       to ws-id-fim-arquivo
+                 perform 2810-proximo-item-entrada
+                 perform until ws-fim-arquivo
+                      move spaces                               to ws-registro-estracao
+                      string "CSBHF008", "W" fddps-item-entrada  into ws-registro-estracao
+                      perform 9000-gravar-CSBHD010
+                      perform 2810-proximo-item-entrada
+                 end-perform
+                 close CSBHD008
+            end-if
+           .
+       2800-exit.
+            exit.
+      *>=====================================================================
+       2810-proximo-item-entrada section.
+       2810.
+            perform 9000-ler-CSBHD008-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-arquivo
+            end-if
+           .
+       2810-exit.
+            exit.
+      *>=====================================================================
+       2900-extrai-CSBHD009 section.
+       2900.
+            perform 9000-abrir-i-CSBHD009
+            perform 9000-controle-abertura
+            if   processamento-sem-erro
+                 move low-values                   to fdpdt-chave-1
+                 perform 9000-str-CSBHD009-gtr
+                 move spaces                       to ws-id-fim-arquivo
+                 perform 2910-proximo-produto
+                 perform until ws-fim-arquivo
+                      move spaces                          to ws-registro-estracao
+                      string "CSBHF009", "W" fdpdt-produto  into ws-registro-estracao
+                      perform 9000-gravar-CSBHD010
+                      perform 2910-proximo-produto
+                 end-perform
+                 close CSBHD009
+            end-if
+           .
+       2900-exit.
+            exit.
+      *>=====================================================================
+       2910-proximo-produto section.
+       2910.
+            perform 9000-ler-CSBHD009-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-arquivo
+            end-if
+           .
+       2910-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close trace-log
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh01001e
+
+            if   ws-tracelog-csbh01001e
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh01001e
+            and  (not lnk-log-nivel-somente-erros or ws-ds-tracelog (1:4) = "Erro")
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+
       *>=====================================================================
       *> Procedure padrão
-      COPY CSBHP001.
+       COPY CSBHP001.
       *>=====================================================================
-      *> Leitura/acessoE.
+      *> Leitura/acesso
+       COPY CSBHL001.
+       COPY CSBHL002.
+       COPY CSBHL003.
+       COPY CSBHL004.
+       COPY CSBHL005.
+       COPY CSBHL006.
+       COPY CSBHL007.
+       COPY CSBHL008.
+       COPY CSBHL009.
+       COPY CSBHL999.
