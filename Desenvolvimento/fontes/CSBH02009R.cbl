@@ -0,0 +1,255 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH02009R.
+      *>=====================================================================
+      *> Diretorio de lojas da filial corrente (lnk-cd-empresa/lnk-cd-
+      *> filial): endereco, numero, bairro e a cidade/UF, obtidos por
+      *> leitura direta em CSBHD002 a partir de fclj-cd-cidade.
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           COPY CSBHS001.
+           COPY CSBHS002.
+           COPY CSBHS999.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select relatorio assign to wid-arquivo-relatorio
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CSBHF001.
+           COPY CSBHF002.
+           COPY CSBHF999.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+           fd   relatorio.
+           01   rel-linha                          pic  x(132).
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH02009R".
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh02009r             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh02009r                       value zeroes.
+           03 wid-arquivo-log                      pic x(250).
+           03 wid-arquivo-relatorio                pic x(250).
+           03 ws-id-fim-loja                       pic x(01) value spaces.
+              88 ws-fim-loja                                 value "S" "s".
+           03 ws-qtde-lojas                        pic 9(09) value zeroes.
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+          .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            perform 9000-abrir-i-CSBHD001
+            perform 9000-controle-abertura
+            perform 9000-abrir-i-CSBHD002
+            perform 9000-controle-abertura
+
+            string lnk-extractionPath delimited by space,
+                   "/CSBH02009R.REL" delimited by size into wid-arquivo-relatorio
+            open output relatorio
+            perform 2010-cabecalho
+
+            move lnk-cd-empresa                    to fclj-cd-empresa
+            move lnk-cd-filial                     to fclj-cd-filial
+            perform 9000-str-CSBHD001-gtr
+            move spaces                             to ws-id-fim-loja
+            perform 2100-proxima-loja
+            perform until ws-fim-loja
+                      or fclj-cd-empresa not = lnk-cd-empresa
+                      or fclj-cd-filial  not = lnk-cd-filial
+                 perform 2200-escreve-loja
+                 perform 2100-proxima-loja
+            end-perform
+
+            perform 2900-rodape
+            close relatorio
+            close CSBHD001
+            close CSBHD002
+
+            move "2000-processamento - Fim"     to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+       2010-cabecalho section.
+       2010.
+            move spaces                            to rel-linha
+            string "Diretorio de lojas - empresa " lnk-cd-empresa
+                   " filial " lnk-cd-filial delimited by size into rel-linha
+            write rel-linha
+           .
+       2010-exit.
+            exit.
+      *>=====================================================================
+       2100-proxima-loja section.
+       2100.
+            perform 9000-ler-CSBHD001-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-loja
+            end-if
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+       2200-escreve-loja section.
+       2200.
+            add 1                                   to ws-qtde-lojas
+
+            move fclj-cd-cidade                    to fccdd-cd-cidade
+            perform 9000-ler-CSBHD002-ran
+            if   not ws-operacao-ok
+                 move spaces                        to fccdd-ds-cidade
+                 move spaces                        to fccdd-uf
+            end-if
+
+            move spaces                             to rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "Loja " fclj-cd-empresa "/" fclj-cd-filial delimited by size
+                                                     into rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "  " fclj-endereco ", " fclj-num delimited by size into rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "  " fclj-bairro delimited by size into rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "  " fccdd-ds-cidade " - " fccdd-uf delimited by size
+                                                     into rel-linha
+            write rel-linha
+           .
+       2200-exit.
+            exit.
+      *>=====================================================================
+       2900-rodape section.
+       2900.
+            move spaces                            to rel-linha
+            write rel-linha
+            move spaces                            to rel-linha
+            string "Lojas listadas : " ws-qtde-lojas delimited by size into rel-linha
+            write rel-linha
+           .
+       2900-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close trace-log
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh02009r
+
+            if   ws-tracelog-csbh02009r
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh02009r
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
+      *>=====================================================================
+      *> Leitura/acesso
+       COPY CSBHL001.
+       COPY CSBHL002.
+       COPY CSBHL999.
