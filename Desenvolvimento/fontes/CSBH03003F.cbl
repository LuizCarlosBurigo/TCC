@@ -0,0 +1,486 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH03003F.
+      *>=====================================================================
+      *> Job de fechamento mensal: soma fesd-total (Saida, CSBHD003) e
+      *> fdetd-total (Entrada, CSBHD007) por empresa/filial para o periodo
+      *> informado em lnk-periodo-fechamento (ou o mes anterior ao mes
+      *> corrente, se zero) e grava um snapshot em CSBHD016. Um periodo
+      *> que ja tenha um registro gravado em CSBHD016 para aquela empresa/
+      *> filial e considerado fechado e nao e regravado, entao uma
+      *> correcao feita em CSBHD003/CSBHD007 depois do fechamento nao muda
+      *> mais um numero que ja foi repassado para um relatorio fechado.
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           COPY CSBHS003.
+           COPY CSBHS007.
+           COPY CSBHS016.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select relatorio assign to wid-arquivo-relatorio
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CSBHF003.
+           COPY CSBHF007.
+           COPY CSBHF016.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+           fd   relatorio.
+           01   rel-linha                          pic  x(132).
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH03003F".
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh03003f             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh03003f                       value zeroes.
+           03 ws-id-fim-arquivo                     pic x(01) value spaces.
+              88 ws-fim-arquivo                               value "S" "s".
+           03 wid-arquivo-log                       pic x(250).
+           03 wid-arquivo-relatorio                 pic x(250).
+
+      *>=====================================================================
+      *> Periodo (ano/mes) sendo fechado nesta execucao, mais uma forma
+      *> comparavel (ano*100+mes) para decidir quando um registro de
+      *> Saida/Entrada, lido em ordem crescente de data, ja passou do mes
+      *> fechado e o scan pode parar.
+       01  ws-campos-periodo.
+           03 ws-periodo-ano                        pic 9(04).
+           03 ws-periodo-mes                        pic 9(02).
+           03 ws-periodo-chave                      pic 9(06).
+           03 ws-data-chave-atual                   pic 9(06).
+
+       01  ws-campos-auditoria-fechamento.
+           03 ws-fch-dt-fechamento.
+              05 ws-fch-dt-fechamento-ano           pic 9(04).
+              05 ws-fch-dt-fechamento-mes           pic 9(02).
+              05 ws-fch-dt-fechamento-dia           pic 9(02).
+           03 ws-fch-hr-fechamento.
+              05 ws-fch-hr-fechamento-hora          pic 9(02).
+              05 ws-fch-hr-fechamento-minuto        pic 9(02).
+              05 ws-fch-hr-fechamento-segundo       pic 9(02).
+           03 ws-fch-job-origem                     pic x(10).
+
+      *>=====================================================================
+      *> Tabela de acumulo por empresa/filial, na qual CSBHD003 e CSBHD007
+      *> sao somados antes de gravar em CSBHD016 - mesma ideia de tabela
+      *> em memoria + par de paragrafos de busca/registro ja usada em
+      *> ws-motivo-rejeicao-cidade/9110-localiza-motivo-cidade.
+       01  ws-campos-fechamento-tabela.
+           03 ws-qtde-fechamento-item               pic 9(03) value zero.
+           03 ws-idx-fechamento-item                pic 9(03) value zero.
+           03 ws-id-fch-localizado                  pic x(01) value spaces.
+              88 ws-fch-localizado                            value "S".
+           03 ws-fch-cd-empresa-atual                pic 9(03).
+           03 ws-fch-cd-filial-atual                 pic 9(03).
+           03 ws-fechamento-item occurs 50 times.
+              05 ws-fch-cd-empresa                  pic 9(03).
+              05 ws-fch-cd-filial                   pic 9(03).
+              05 ws-fch-qtde-saida                  pic 9(09) value zero.
+              05 ws-fch-total-saida                 pic s9(09)v99 value zero.
+              05 ws-fch-qtde-entrada                pic 9(09) value zero.
+              05 ws-fch-total-entrada               pic s9(09)v99 value zero.
+
+       01  ws-campos-resumo.
+           03 ws-qtde-periodos-fechados             pic 9(05) value zero.
+           03 ws-qtde-periodos-ja-fechados          pic 9(05) value zero.
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+           .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            if   lnk-periodo-fechamento not = zero
+                 move lnk-periodo-fechamento (1:4) to ws-periodo-ano
+                 move lnk-periodo-fechamento (5:2) to ws-periodo-mes
+            else
+                 accept ws-data-inv               from date yyyymmdd
+                 if   ws-mes-inv = 1
+                      compute ws-periodo-ano = ws-ano-inv - 1
+                      move 12                      to ws-periodo-mes
+                 else
+                      move ws-ano-inv              to ws-periodo-ano
+                      compute ws-periodo-mes = ws-mes-inv - 1
+                 end-if
+            end-if
+            compute ws-periodo-chave = ws-periodo-ano * 100 + ws-periodo-mes
+
+            accept ws-data-inv                    from date yyyymmdd
+            move ws-ano-inv                       to ws-fch-dt-fechamento-ano
+            move ws-mes-inv                       to ws-fch-dt-fechamento-mes
+            move ws-dia-inv                       to ws-fch-dt-fechamento-dia
+            accept ws-horas                       from time
+            move ws-hora                          to ws-fch-hr-fechamento-hora
+            move ws-minutos                       to ws-fch-hr-fechamento-minuto
+            move ws-segundos                      to ws-fch-hr-fechamento-segundo
+            move este-programa                    to ws-fch-job-origem
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            move spaces                            to ws-ds-tracelog
+            string "2000-processamento - Fechando periodo " delimited by size,
+                   ws-periodo-ano delimited by size, "/" delimited by size,
+                   ws-periodo-mes delimited by size into ws-ds-tracelog
+            perform 9000-tracelog
+
+            perform 2100-acumula-saida
+            perform 2200-acumula-entrada
+            perform 2300-grava-fechamentos
+
+            move "2000-processamento - Fim"        to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+       2100-acumula-saida section.
+       2100.
+            perform 9000-abrir-i-CSBHD003
+            perform 9000-controle-abertura
+            if   processamento-sem-erro
+                 move low-values                   to fesd-chave-4
+                 perform 9000-str-CSBHD003-gtr-4
+                 move spaces                       to ws-id-fim-arquivo
+                 perform 2110-proxima-saida
+                 perform until ws-fim-arquivo
+                      if   ws-data-chave-atual equal ws-periodo-chave
+                           move fesd-cd-empresa         to ws-fch-cd-empresa-atual
+                           move fesd-cd-filial          to ws-fch-cd-filial-atual
+                           perform 2120-acumula-saida-empresa
+                      end-if
+                      perform 2110-proxima-saida
+                 end-perform
+                 close CSBHD003
+            end-if
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+       2110-proxima-saida section.
+       2110.
+            perform 9000-ler-CSBHD003-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-arquivo
+            else
+                 compute ws-data-chave-atual = fesd-data-saida-ano * 100
+                                              + fesd-data-saida-mes
+                 if   ws-data-chave-atual > ws-periodo-chave
+                      move "S"                     to ws-id-fim-arquivo
+                 end-if
+            end-if
+           .
+       2110-exit.
+            exit.
+      *>=====================================================================
+      *> Localiza (ou cria) o item de ws-fechamento-item para a empresa/
+      *> filial atual e acumula mais uma Saida nele.
+       2120-acumula-saida-empresa section.
+       2120.
+            move spaces                            to ws-id-fch-localizado
+            move 1                                 to ws-idx-fechamento-item
+            perform 2121-localiza-item-fechamento
+                    until ws-fch-localizado
+                       or ws-idx-fechamento-item > ws-qtde-fechamento-item
+
+            if   not ws-fch-localizado
+            and  ws-qtde-fechamento-item < 50
+                 add 1                              to ws-qtde-fechamento-item
+                 move ws-qtde-fechamento-item        to ws-idx-fechamento-item
+                 move ws-fch-cd-empresa-atual        to ws-fch-cd-empresa (ws-idx-fechamento-item)
+                 move ws-fch-cd-filial-atual         to ws-fch-cd-filial (ws-idx-fechamento-item)
+            end-if
+
+            if   ws-fch-localizado
+            or   ws-idx-fechamento-item <= ws-qtde-fechamento-item
+                 add 1                               to ws-fch-qtde-saida (ws-idx-fechamento-item)
+                 add fesd-total                      to ws-fch-total-saida (ws-idx-fechamento-item)
+            end-if
+           .
+       2120-exit.
+            exit.
+      *>=====================================================================
+       2121-localiza-item-fechamento section.
+       2121.
+            if   ws-fch-cd-empresa (ws-idx-fechamento-item) equal ws-fch-cd-empresa-atual
+            and  ws-fch-cd-filial (ws-idx-fechamento-item) equal ws-fch-cd-filial-atual
+                 move "S"                            to ws-id-fch-localizado
+            else
+                 add 1                                to ws-idx-fechamento-item
+            end-if
+           .
+       2121-exit.
+            exit.
+      *>=====================================================================
+       2200-acumula-entrada section.
+       2200.
+            perform 9000-abrir-i-CSBHD007
+            perform 9000-controle-abertura
+            if   processamento-sem-erro
+                 move low-values                   to fdetd-data-entrada
+                 perform 9000-str-CSBHD007-gtr-3
+                 move spaces                       to ws-id-fim-arquivo
+                 perform 2210-proxima-entrada
+                 perform until ws-fim-arquivo
+                      if   ws-data-chave-atual equal ws-periodo-chave
+                           move fdfnc-cd-empresa        to ws-fch-cd-empresa-atual
+                           move fdfnc-cd-filial         to ws-fch-cd-filial-atual
+                           perform 2220-acumula-entrada-empresa
+                      end-if
+                      perform 2210-proxima-entrada
+                 end-perform
+                 close CSBHD007
+            end-if
+           .
+       2200-exit.
+            exit.
+      *>=====================================================================
+       2210-proxima-entrada section.
+       2210.
+            perform 9000-ler-CSBHD007-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-arquivo
+            else
+                 compute ws-data-chave-atual = fdetd-data-entrada-ano * 100
+                                              + fdetd-data-entrada-mes
+                 if   ws-data-chave-atual > ws-periodo-chave
+                      move "S"                     to ws-id-fim-arquivo
+                 end-if
+            end-if
+           .
+       2210-exit.
+            exit.
+      *>=====================================================================
+      *> Localiza (ou cria) o item de ws-fechamento-item para a empresa/
+      *> filial atual e acumula mais uma Entrada nele - mesma busca de
+      *> 2121-localiza-item-fechamento, ja que as duas tabelas (Saida e
+      *> Entrada) vivem no mesmo item por empresa/filial.
+       2220-acumula-entrada-empresa section.
+       2220.
+            move spaces                            to ws-id-fch-localizado
+            move 1                                 to ws-idx-fechamento-item
+            perform 2121-localiza-item-fechamento
+                    until ws-fch-localizado
+                       or ws-idx-fechamento-item > ws-qtde-fechamento-item
+
+            if   not ws-fch-localizado
+            and  ws-qtde-fechamento-item < 50
+                 add 1                              to ws-qtde-fechamento-item
+                 move ws-qtde-fechamento-item        to ws-idx-fechamento-item
+                 move ws-fch-cd-empresa-atual        to ws-fch-cd-empresa (ws-idx-fechamento-item)
+                 move ws-fch-cd-filial-atual         to ws-fch-cd-filial (ws-idx-fechamento-item)
+            end-if
+
+            if   ws-fch-localizado
+            or   ws-idx-fechamento-item <= ws-qtde-fechamento-item
+                 add 1                               to ws-fch-qtde-entrada (ws-idx-fechamento-item)
+                 add fdetd-total                     to ws-fch-total-entrada (ws-idx-fechamento-item)
+            end-if
+           .
+       2220-exit.
+            exit.
+      *>=====================================================================
+       2300-grava-fechamentos section.
+       2300.
+            perform 9000-abrir-io-CSBHD016
+            perform 9000-controle-abertura
+            if   processamento-sem-erro
+                 move 1                            to ws-idx-fechamento-item
+                 perform 2310-grava-fechamento-item
+                         until ws-idx-fechamento-item > ws-qtde-fechamento-item
+                 close CSBHD016
+            end-if
+           .
+       2300-exit.
+            exit.
+      *>=====================================================================
+       2310-grava-fechamento-item section.
+       2310.
+            move ws-fch-cd-empresa (ws-idx-fechamento-item) to fdfcm-cd-empresa
+            move ws-fch-cd-filial (ws-idx-fechamento-item)  to fdfcm-cd-filial
+            move ws-periodo-ano                             to fdfcm-periodo-ano
+            move ws-periodo-mes                             to fdfcm-periodo-mes
+            perform 9000-ler-CSBHD016-ran
+            if   ws-operacao-ok
+                 add 1                                       to ws-qtde-periodos-ja-fechados
+                 move spaces                                 to ws-ds-tracelog
+                 string "2310-grava-fechamento-item - Periodo " delimited by size,
+                        fdfcm-periodo-ano delimited by size, "/" delimited by size,
+                        fdfcm-periodo-mes delimited by size,
+                        " ja fechado para empresa " delimited by size,
+                        fdfcm-cd-empresa delimited by size,
+                        " filial " delimited by size,
+                        fdfcm-cd-filial delimited by size into ws-ds-tracelog
+                 perform 9000-tracelog
+            else
+                 move ws-fch-qtde-saida (ws-idx-fechamento-item)    to fdfcm-qtde-saida
+                 move ws-fch-total-saida (ws-idx-fechamento-item)   to fdfcm-total-saida
+                 move ws-fch-qtde-entrada (ws-idx-fechamento-item)  to fdfcm-qtde-entrada
+                 move ws-fch-total-entrada (ws-idx-fechamento-item) to fdfcm-total-entrada
+                 move ws-fch-dt-fechamento                          to fdfcm-dt-fechamento
+                 move ws-fch-hr-fechamento                          to fdfcm-hr-fechamento
+                 move ws-fch-job-origem                             to fdfcm-job-origem
+                 perform 9000-gravar-CSBHD016
+                 if   not ws-operacao-ok
+                      move spaces                                   to ws-ds-tracelog
+                      string "2310-grava-fechamento-item - " delimited by size,
+                             whs-mensagem delimited by size into ws-ds-tracelog
+                      perform 9000-tracelog
+                 else
+                      add 1                                          to ws-qtde-periodos-fechados
+                 end-if
+            end-if
+            add 1                                               to ws-idx-fechamento-item
+           .
+       2310-exit.
+            exit.
+      *>=====================================================================
+       2900-resumo-execucao section.
+       2900.
+            string lnk-extractionPath delimited by space,
+                   "/CSBH03003F.REL" delimited by size into wid-arquivo-relatorio
+            open output relatorio
+
+            move spaces                             to rel-linha
+            string "Resumo de fechamento mensal - periodo " delimited by size,
+                   ws-periodo-ano delimited by size, "/" delimited by size,
+                   ws-periodo-mes delimited by size into rel-linha
+            write rel-linha
+
+            move spaces                             to rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "  Periodos fechados nesta execucao : " ws-qtde-periodos-fechados
+                                                     delimited by size into rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "  Periodos ja fechados antes       : " ws-qtde-periodos-ja-fechados
+                                                     delimited by size into rel-linha
+            write rel-linha
+
+            close relatorio
+           .
+       2900-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            perform 2900-resumo-execucao
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close trace-log
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh03003f
+
+            if   ws-tracelog-csbh03003f
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh03003f
+            and  (not lnk-log-nivel-somente-erros or ws-ds-tracelog (1:4) = "Erro")
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
+      *>=====================================================================
+      *> Leitura/acesso
+       COPY CSBHL003.
+       COPY CSBHL007.
+       COPY CSBHL016.
