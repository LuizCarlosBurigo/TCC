@@ -0,0 +1,515 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH02014R.
+      *>=====================================================================
+      *> Sintese de atividade por cidade: fccdd-cd-cidade amarra Loja,
+      *> Fornecedor e Transportadora, e por tabela-mae da Loja tambem Saida
+      *> e Entrada, mas nada hoje consolida isso por cidade. Gera, para
+      *> toda cidade cadastrada, a quantidade de lojas/fornecedores/
+      *> transportadoras e o volume de expedicao/recebimento, para apoiar o
+      *> planejamento regional.
+      *>
+      *> Segue a convencao de SORT (SD + INPUT/OUTPUT PROCEDURE) ja usada
+      *> em CSBH02010R para combinar linhas de varios arquivos antes de
+      *> imprimir: a procedure de entrada gera uma linha por ocorrencia
+      *> (loja, fornecedor, transportadora, saida, entrada) marcada com a
+      *> cidade e um tipo, e a procedure de saida agrupa por cidade (ja
+      *> ordenada pelo SORT) somando cada tipo. Saida e Entrada nao levam a
+      *> cidade diretamente - ela vem da Loja (fclj-chave-1), localizada
+      *> por leitura direta a partir do empresa/filial de cada registro.
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           COPY CSBHS001.
+           COPY CSBHS002.
+           COPY CSBHS003.
+           COPY CSBHS005.
+           COPY CSBHS006.
+           COPY CSBHS007.
+           COPY CSBHS999.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select relatorio assign to wid-arquivo-relatorio
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select ws-arquivo-sort assign to wid-arquivo-sort.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CSBHF001.
+           COPY CSBHF002.
+           COPY CSBHF003.
+           COPY CSBHF005.
+           COPY CSBHF006.
+           COPY CSBHF007.
+           COPY CSBHF999.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+           fd   relatorio.
+           01   rel-linha                          pic  x(132).
+
+           sd   ws-arquivo-sort.
+           01   srt-atividade-item.
+                03 srt-cd-cidade                   pic 9(09).
+                03 srt-tipo                        pic x(01).
+                   88 srt-tipo-loja                           value "L".
+                   88 srt-tipo-fornecedor                     value "F".
+                   88 srt-tipo-transportadora                 value "C".
+                   88 srt-tipo-saida                          value "S".
+                   88 srt-tipo-entrada                        value "E".
+                03 srt-valor                       pic s9(09)v99.
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH02014R".
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh02014r             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh02014r                       value zeroes.
+           03 wid-arquivo-log                      pic x(250).
+           03 wid-arquivo-relatorio                pic x(250).
+           03 wid-arquivo-sort                     pic x(250).
+           03 ws-id-fim-cidade                      pic x(01) value spaces.
+              88 ws-fim-cidade                                value "S" "s".
+           03 ws-cd-cidade-grupo                    pic 9(09) value zeroes.
+           03 ws-qtde-lojas                         pic 9(09) value zeroes.
+           03 ws-qtde-fornecedores                  pic 9(09) value zeroes.
+           03 ws-qtde-transportadoras               pic 9(09) value zeroes.
+           03 ws-volume-expedicao                   pic s9(11)v99 value zeroes.
+           03 ws-volume-recebimento                 pic s9(11)v99 value zeroes.
+           03 ws-id-primeira-cidade                 pic x(01) value spaces.
+              88 ws-primeira-cidade                           value "S" "s".
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+          .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            string lnk-dtbPath delimited by space,
+                   "/CSBH02014R.SRT" delimited by size into wid-arquivo-sort
+            string lnk-extractionPath delimited by space,
+                   "/CSBH02014R.REL" delimited by size into wid-arquivo-relatorio
+
+            sort ws-arquivo-sort
+                 ascending key srt-cd-cidade
+                 input procedure  2100-gera-atividades
+                 output procedure 2900-gera-relatorio
+
+            move "2000-processamento - Fim"     to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+      *> Uma linha por cidade cadastrada (garante que toda cidade apareca
+      *> no relatorio, mesmo sem nenhuma loja/fornecedor/transportadora),
+      *> seguida de uma linha por loja, fornecedor, transportadora, e por
+      *> movimento de saida/entrada resolvido ate a loja que o originou.
+       2100-gera-atividades section.
+       2100.
+            perform 2110-gera-cidades
+            perform 2120-gera-lojas
+            perform 2130-gera-fornecedores
+            perform 2140-gera-transportadoras
+            perform 2150-gera-saidas
+            perform 2160-gera-entradas
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+       2110-gera-cidades section.
+       2110.
+            perform 9000-abrir-i-CSBHD002
+            perform 9000-controle-abertura
+
+            move low-values                        to fccdd-chave-1
+            perform 9000-str-CSBHD002-gtr
+            perform 9000-ler-CSBHD002-next
+            perform until ws-eof-arquivo
+                 move fccdd-cd-cidade              to srt-cd-cidade
+                 move "L"                           to srt-tipo
+                 move zeroes                        to srt-valor
+                 release srt-atividade-item
+                 move "F"                           to srt-tipo
+                 release srt-atividade-item
+                 move "C"                           to srt-tipo
+                 release srt-atividade-item
+                 perform 9000-ler-CSBHD002-next
+            end-perform
+
+            close CSBHD002
+           .
+       2110-exit.
+            exit.
+      *>=====================================================================
+       2120-gera-lojas section.
+       2120.
+            perform 9000-abrir-i-CSBHD001
+            perform 9000-controle-abertura
+
+            move low-values                        to fclj-chave-1
+            perform 9000-str-CSBHD001-gtr
+            perform 9000-ler-CSBHD001-next
+            perform until ws-eof-arquivo
+                 move fclj-cd-cidade                to srt-cd-cidade
+                 move "L"                           to srt-tipo
+                 move 1                              to srt-valor
+                 release srt-atividade-item
+                 perform 9000-ler-CSBHD001-next
+            end-perform
+
+            close CSBHD001
+           .
+       2120-exit.
+            exit.
+      *>=====================================================================
+       2130-gera-fornecedores section.
+       2130.
+            perform 9000-abrir-i-CSBHD006
+            perform 9000-controle-abertura
+
+            move low-values                        to fdfnc-chave-1
+            perform 9000-str-CSBHD006-gtr
+            perform 9000-ler-CSBHD006-next
+            perform until ws-eof-arquivo
+                 move fdfnc-cd-cidade               to srt-cd-cidade
+                 move "F"                           to srt-tipo
+                 move 1                              to srt-valor
+                 release srt-atividade-item
+                 perform 9000-ler-CSBHD006-next
+            end-perform
+
+            close CSBHD006
+           .
+       2130-exit.
+            exit.
+      *>=====================================================================
+       2140-gera-transportadoras section.
+       2140.
+            perform 9000-abrir-i-CSBHD005
+            perform 9000-controle-abertura
+
+            move low-values                        to fetpt-chave-1
+            perform 9000-str-CSBHD005-gtr
+            perform 9000-ler-CSBHD005-next
+            perform until ws-eof-arquivo
+                 move feisd-cd-cidade               to srt-cd-cidade
+                 move "C"                           to srt-tipo
+                 move 1                              to srt-valor
+                 release srt-atividade-item
+                 perform 9000-ler-CSBHD005-next
+            end-perform
+
+            close CSBHD005
+           .
+       2140-exit.
+            exit.
+      *>=====================================================================
+      *> fesd-chave-1 nao leva a cidade; a cidade vem da loja de
+      *> origem (fesd-cd-empresa/fesd-cd-filial), localizada por leitura
+      *> direta em CSBHD001.
+       2150-gera-saidas section.
+       2150.
+            perform 9000-abrir-i-CSBHD003
+            perform 9000-controle-abertura
+            perform 9000-abrir-i-CSBHD001
+            perform 9000-controle-abertura
+
+            move low-values                        to fesd-chave-1
+            perform 9000-str-CSBHD003-gtr
+            perform 9000-ler-CSBHD003-next
+            perform until ws-eof-arquivo
+                 move fesd-cd-empresa               to fclj-cd-empresa
+                 move fesd-cd-filial                to fclj-cd-filial
+                 perform 9000-ler-CSBHD001-ran
+                 if   ws-operacao-ok
+                      move fclj-cd-cidade            to srt-cd-cidade
+                      move "S"                       to srt-tipo
+                      move fesd-total                to srt-valor
+                      release srt-atividade-item
+                 end-if
+                 perform 9000-ler-CSBHD003-next
+            end-perform
+
+            close CSBHD003
+            close CSBHD001
+           .
+       2150-exit.
+            exit.
+      *>=====================================================================
+      *> fdetd-chave-1 nao leva a cidade; a cidade vem da loja que
+      *> recebeu a entrada (fdfnc-cd-empresa/fdfnc-cd-filial, subcampos de
+      *> fdetd-chave-1), localizada por leitura direta em CSBHD001.
+       2160-gera-entradas section.
+       2160.
+            perform 9000-abrir-i-CSBHD007
+            perform 9000-controle-abertura
+            perform 9000-abrir-i-CSBHD001
+            perform 9000-controle-abertura
+
+            move low-values                        to fdetd-chave-1
+            perform 9000-str-CSBHD007-gtr
+            perform 9000-ler-CSBHD007-next
+            perform until ws-eof-arquivo
+                 move fdfnc-cd-empresa              to fclj-cd-empresa
+                 move fdfnc-cd-filial               to fclj-cd-filial
+                 perform 9000-ler-CSBHD001-ran
+                 if   ws-operacao-ok
+                      move fclj-cd-cidade            to srt-cd-cidade
+                      move "E"                       to srt-tipo
+                      move fdetd-total               to srt-valor
+                      release srt-atividade-item
+                 end-if
+                 perform 9000-ler-CSBHD007-next
+            end-perform
+
+            close CSBHD007
+            close CSBHD001
+           .
+       2160-exit.
+            exit.
+      *>=====================================================================
+      *> Le os registros ja ordenados por cidade e imprime, ao fechar
+      *> cada grupo, uma linha de sintese por cidade.
+       2900-gera-relatorio section.
+       2900.
+            open output relatorio
+            perform 2910-cabecalho
+
+            perform 9000-abrir-i-CSBHD002
+            perform 9000-controle-abertura
+
+            move zeroes                             to ws-cd-cidade-grupo
+            move "S"                                to ws-id-primeira-cidade
+            perform 2930-zera-acumuladores
+            move spaces                             to ws-id-fim-cidade
+            return ws-arquivo-sort
+                at end move "S"                    to ws-id-fim-cidade
+            end-return
+
+            perform until ws-fim-cidade
+                 if   not ws-primeira-cidade
+                 and  srt-cd-cidade not = ws-cd-cidade-grupo
+                      perform 2920-imprime-cidade
+                      perform 2930-zera-acumuladores
+                 end-if
+                 move srt-cd-cidade                 to ws-cd-cidade-grupo
+                 move "N"                            to ws-id-primeira-cidade
+
+                 evaluate true
+                     when srt-tipo-loja
+                          add srt-valor              to ws-qtde-lojas
+                     when srt-tipo-fornecedor
+                          add srt-valor              to ws-qtde-fornecedores
+                     when srt-tipo-transportadora
+                          add srt-valor              to ws-qtde-transportadoras
+                     when srt-tipo-saida
+                          add srt-valor              to ws-volume-expedicao
+                     when srt-tipo-entrada
+                          add srt-valor              to ws-volume-recebimento
+                 end-evaluate
+
+                 return ws-arquivo-sort
+                     at end move "S"                to ws-id-fim-cidade
+                 end-return
+            end-perform
+
+            if   not ws-primeira-cidade
+                 perform 2920-imprime-cidade
+            end-if
+
+            close CSBHD002
+            perform 2990-rodape
+            close relatorio
+           .
+       2900-exit.
+            exit.
+      *>=====================================================================
+       2910-cabecalho section.
+       2910.
+            move spaces                            to rel-linha
+            string "Sintese de atividade por cidade" delimited by size
+                                                    into rel-linha
+            write rel-linha
+
+            move spaces                            to rel-linha
+            write rel-linha
+           .
+       2910-exit.
+            exit.
+      *>=====================================================================
+       2920-imprime-cidade section.
+       2920.
+            move ws-cd-cidade-grupo                to fccdd-cd-cidade
+            perform 9000-ler-CSBHD002-ran
+
+            move spaces                            to rel-linha
+            if   ws-operacao-ok
+                 string "Cidade " delimited by size,
+                        ws-cd-cidade-grupo delimited by size, " - ",
+                        fccdd-ds-cidade delimited by space, "/",
+                        fccdd-uf delimited by space
+                                                    into rel-linha
+            else
+                 string "Cidade " delimited by size,
+                        ws-cd-cidade-grupo delimited by size
+                                                    into rel-linha
+            end-if
+            write rel-linha
+
+            move spaces                            to rel-linha
+            string "  Lojas: " delimited by size, ws-qtde-lojas delimited by size,
+                   "  Fornecedores: " delimited by size, ws-qtde-fornecedores delimited by size,
+                   "  Transportadoras: " delimited by size, ws-qtde-transportadoras delimited by size
+                                                    into rel-linha
+            write rel-linha
+
+            move spaces                            to rel-linha
+            string "  Volume expedido: " delimited by size, ws-volume-expedicao delimited by size,
+                   "  Volume recebido: " delimited by size, ws-volume-recebimento delimited by size
+                                                    into rel-linha
+            write rel-linha
+
+            move spaces                            to rel-linha
+            write rel-linha
+           .
+       2920-exit.
+            exit.
+      *>=====================================================================
+       2930-zera-acumuladores section.
+       2930.
+            move zeroes                            to ws-qtde-lojas
+            move zeroes                            to ws-qtde-fornecedores
+            move zeroes                            to ws-qtde-transportadoras
+            move zeroes                            to ws-volume-expedicao
+            move zeroes                            to ws-volume-recebimento
+           .
+       2930-exit.
+            exit.
+      *>=====================================================================
+       2990-rodape section.
+       2990.
+            move spaces                            to rel-linha
+            write rel-linha
+           .
+       2990-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close trace-log
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh02014r
+
+            if   ws-tracelog-csbh02014r
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh02014r
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
+      *>=====================================================================
+      *> Leitura/acesso
+       COPY CSBHL001.
+       COPY CSBHL002.
+       COPY CSBHL003.
+       COPY CSBHL005.
+       COPY CSBHL006.
+       COPY CSBHL007.
+       COPY CSBHL999.
