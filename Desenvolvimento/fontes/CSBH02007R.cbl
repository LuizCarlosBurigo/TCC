@@ -0,0 +1,261 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH02007R.
+      *>=====================================================================
+      *> Relatorio comparativo de custo por transportadora: media de
+      *> fesd-frete por embarque, percorrendo CSBHD003 na ordem da chave
+      *> alternativa fesd-chave-2 (cd-transportadora).
+      *>
+      *> CSBHF003 nao possui nenhum campo de data, de modo que a
+      *> comparacao abrange todo o arquivo; quando um campo de data for
+      *> acrescentado ao cabecalho de saida este relatorio e o ponto
+      *> natural para receber o filtro de periodo.
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           COPY CSBHS003.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select relatorio assign to wid-arquivo-relatorio
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CSBHF003.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+           fd   relatorio.
+           01   rel-linha                          pic  x(132).
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH02007R".
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh02007r             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh02007r                       value zeroes.
+           03 wid-arquivo-log                      pic x(250).
+           03 wid-arquivo-relatorio                pic x(250).
+           03 ws-id-fim-saida                      pic x(01) value spaces.
+              88 ws-fim-saida                                value "S" "s".
+           03 ws-id-primeiro-grupo                 pic x(01) value spaces.
+              88 ws-primeiro-grupo                           value "S" "s".
+           03 ws-cd-transportadora-corrente        pic 9(09) value zeroes.
+           03 ws-soma-frete-grupo                  pic s9(11)v99 value zeroes.
+           03 ws-qtde-saidas-grupo                 pic 9(09) value zeroes.
+           03 ws-media-frete                       pic s9(09)v99 value zeroes.
+           03 ws-qtde-transportadoras              pic 9(09) value zeroes.
+           03 ws-media-edt                         pic -(9).99.
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+          .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            perform 9000-abrir-i-CSBHD003
+            perform 9000-controle-abertura
+
+            string lnk-extractionPath delimited by space,
+                   "/CSBH02007R.REL" delimited by size into wid-arquivo-relatorio
+            open output relatorio
+            perform 2010-cabecalho
+
+            move low-values                        to fesd-chave-2
+            perform 9000-str-CSBHD003-gtr-2
+            move "S"                                to ws-id-primeiro-grupo
+            move spaces                             to ws-id-fim-saida
+            perform 2100-proxima-saida
+            perform until ws-fim-saida
+                 if   ws-primeiro-grupo
+                      move fesd-cd-transportadora   to ws-cd-transportadora-corrente
+                      move zeroes                    to ws-soma-frete-grupo
+                      move zeroes                    to ws-qtde-saidas-grupo
+                      move spaces                    to ws-id-primeiro-grupo
+                 else
+                      if   fesd-cd-transportadora not = ws-cd-transportadora-corrente
+                           perform 2200-escreve-media
+                           move fesd-cd-transportadora to ws-cd-transportadora-corrente
+                           move zeroes                  to ws-soma-frete-grupo
+                           move zeroes                  to ws-qtde-saidas-grupo
+                      end-if
+                 end-if
+                 add fesd-frete                     to ws-soma-frete-grupo
+                 add 1                               to ws-qtde-saidas-grupo
+                 perform 2100-proxima-saida
+            end-perform
+
+            if   not ws-primeiro-grupo
+                 perform 2200-escreve-media
+            end-if
+
+            perform 2900-rodape
+            close relatorio
+            close CSBHD003
+
+            move "2000-processamento - Fim"     to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+       2010-cabecalho section.
+       2010.
+            move spaces                            to rel-linha
+            string "Custo comparativo por transportadora (frete medio por embarque)"
+                                                     delimited by size into rel-linha
+            write rel-linha
+            move spaces                            to rel-linha
+            string "Transportadora  Embarques  Media-Frete" delimited by size
+                                                     into rel-linha
+            write rel-linha
+           .
+       2010-exit.
+            exit.
+      *>=====================================================================
+       2100-proxima-saida section.
+       2100.
+            perform 9000-ler-CSBHD003-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-saida
+            end-if
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+       2200-escreve-media section.
+       2200.
+            add 1                                   to ws-qtde-transportadoras
+            compute ws-media-frete rounded = ws-soma-frete-grupo / ws-qtde-saidas-grupo
+            move ws-media-frete                     to ws-media-edt
+            move spaces                             to rel-linha
+            string ws-cd-transportadora-corrente "   " ws-qtde-saidas-grupo
+                   "   " ws-media-edt delimited by size into rel-linha
+            write rel-linha
+           .
+       2200-exit.
+            exit.
+      *>=====================================================================
+       2900-rodape section.
+       2900.
+            move spaces                            to rel-linha
+            write rel-linha
+            move spaces                            to rel-linha
+            string "Transportadoras analisadas : " ws-qtde-transportadoras
+                                                     delimited by size into rel-linha
+            write rel-linha
+           .
+       2900-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close trace-log
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh02007r
+
+            if   ws-tracelog-csbh02007r
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh02007r
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
+      *>=====================================================================
+      *> Leitura/acesso
+       COPY CSBHL003.
