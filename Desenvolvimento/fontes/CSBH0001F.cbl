@@ -7,10 +7,15 @@
       *>=====================================================================
        INPUT-OUTPUT Section.
        File-Control.
+           select config-csbh0001f assign to "CSBH0001F.CFG"
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
 
       *>=====================================================================
        DATA DIVISION.
        FILE SECTION.
+           fd   config-csbh0001f.
+           01   cfg-registro                        pic x(250).
 
       *>=====================================================================
        WORKING-STORAGE SECTION.
@@ -37,19 +42,46 @@
                                                        lnk-id-erro
                                                        lnk-extractionPath
 
-           move zeroes                              to lnk-cd-empresa
-                                                       lnk-cd-filial
+           perform 1000-le-config
 
+      *>   Um driver de lote (CSBH00000D) pode informar a empresa/filial
+      *>   antes de chamar esta carga; so aplicamos o par-padrao quando
+      *>   o chamador ainda nao informou nenhum dos dois.
+           if   lnk-cd-empresa = zero
+           and  lnk-cd-filial  = zero
+                move 001                                                           to lnk-cd-empresa
+                move 0020                                                          to lnk-cd-filial
+           end-if
+           .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+      *> Le os 3 caminhos (dtbPath, dtbLog, extractionPath) de CSBH0001F.CFG,
+      *> um por linha, nessa ordem; se o arquivo nao existir, mantem os
+      *> caminhos padrao usados antes da externalizacao.
+       1000-le-config section.
+       1000.
            move "C:\Users\luiz.carlos\Desktop\Estudo\TCC\Dados\BaseDados_CSBH_01"  to lnk-dtbPath
 
            move "C:\Users\luiz.carlos\Desktop\Estudo\TCC\Dados\Interno\log\"       to lnk-dtbLog
            move "C:\Users\luiz.carlos\Desktop\Estudo\TCC\Dados\Extracao"           to lnk-extractionPath
-           move 001                                                                to lnk-cd-empresa
-           move 0020                                                               to lnk-cd-filial
+
+           move spaces                              to ws-resultado-acesso
+           open input config-csbh0001f
+           if   ws-operacao-ok
+                read config-csbh0001f into lnk-dtbPath
+                if   ws-operacao-ok
+                     read config-csbh0001f into lnk-dtbLog
+                end-if
+                if   ws-operacao-ok
+                     read config-csbh0001f into lnk-extractionPath
+                end-if
+                close config-csbh0001f
+           end-if
            .
-       0000-saida.
-       exit program
-       STOP RUN.
+       1000-exit.
+            exit.
       *>=====================================================================
       *> Procedure padrão
       *>=====================================================================
