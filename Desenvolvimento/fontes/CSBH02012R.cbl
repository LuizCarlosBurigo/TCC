@@ -0,0 +1,353 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH02012R.
+      *>=====================================================================
+      *> Manifesto de embarque: dado um fesd-chave-1 (empresa+filial+saida),
+      *> reune o endereco da loja de destino (CSBHD001), os dados de
+      *> contato da transportadora designada (CSBHD005, localizada pelo
+      *> cd-transportadora de fesd-chave-2) e os totais da saida (CSBHD003)
+      *> num unico documento impresso, em vez das tres consultas separadas
+      *> que hoje seriam necessarias.
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           COPY CSBHS001.
+           COPY CSBHS003.
+           COPY CSBHS005.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select relatorio assign to wid-arquivo-relatorio
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CSBHF001.
+           COPY CSBHF003.
+           COPY CSBHF005.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+           fd   relatorio.
+           01   rel-linha                          pic  x(132).
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH02012R".
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh02012r             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh02012r                       value zeroes.
+           03 wid-arquivo-log                      pic x(250).
+           03 wid-arquivo-relatorio                pic x(250).
+           03 ws-id-fim-transportadora              pic x(01) value spaces.
+              88 ws-fim-transportadora                        value "S" "s".
+           03 ws-id-transportadora-localizada       pic x(01) value spaces.
+              88 ws-transportadora-localizada                 value "S" "s".
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+       01  lnk-manifesto-chave.
+           03 lnk-man-cd-empresa                    pic 9(03).
+           03 lnk-man-cd-filial                     pic 9(03).
+           03 lnk-man-cd-saida                      pic 9(09).
+       01  lnk-manifesto-retorno.
+           03 lnk-man-id-encontrado                 pic x(01).
+              88 lnk-man-ret-ok                               value "S".
+           03 lnk-man-id-erro                       pic x(100).
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros
+                                lnk-manifesto-chave
+                                lnk-manifesto-retorno.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+          .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move spaces                             to lnk-man-id-encontrado
+            move spaces                             to lnk-man-id-erro
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            perform 9000-abrir-i-CSBHD003
+            perform 9000-controle-abertura
+
+            move lnk-man-cd-empresa                to fesd-cd-empresa
+            move lnk-man-cd-filial                 to fesd-cd-filial
+            move lnk-man-cd-saida                  to fesd-cd-saida
+            perform 9000-ler-CSBHD003-ran
+            if   ws-operacao-ok
+                 perform 9000-abrir-i-CSBHD001
+                 perform 9000-controle-abertura
+                 perform 9000-abrir-i-CSBHD005
+                 perform 9000-controle-abertura
+
+                 string lnk-extractionPath delimited by space,
+                        "/CSBH02012R.REL" delimited by size into wid-arquivo-relatorio
+                 open output relatorio
+
+                 perform 2100-imprime-saida
+                 perform 2200-imprime-loja
+                 perform 2300-localiza-transportadora
+                 perform 2400-imprime-transportadora
+
+                 close relatorio
+                 close CSBHD001
+                 close CSBHD005
+
+                 move "S"                           to lnk-man-id-encontrado
+            else
+                 move spaces                        to ws-ds-tracelog
+                 string "Erro - Saida " delimited by size,
+                        lnk-man-cd-empresa delimited by size, "/",
+                        lnk-man-cd-filial delimited by size, "/",
+                        lnk-man-cd-saida delimited by size,
+                        " nao cadastrada em CSBHD003" delimited by size
+                                                    into ws-ds-tracelog
+                 perform 9000-tracelog
+                 move "N"                           to lnk-man-id-encontrado
+                 move ws-ds-tracelog                 to lnk-man-id-erro
+            end-if
+
+            close CSBHD003
+
+            move "2000-processamento - Fim"     to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+       2100-imprime-saida section.
+       2100.
+            move spaces                            to rel-linha
+            string "Manifesto de embarque - Saida " delimited by size,
+                   fesd-cd-empresa delimited by size, "/",
+                   fesd-cd-filial delimited by size, "/",
+                   fesd-cd-saida delimited by size
+                                                    into rel-linha
+            write rel-linha
+
+            move spaces                            to rel-linha
+            string "Data da saida: " delimited by size,
+                   fesd-data-saida-dia delimited by size, "/",
+                   fesd-data-saida-mes delimited by size, "/",
+                   fesd-data-saida-ano delimited by size
+                                                    into rel-linha
+            write rel-linha
+
+            move spaces                            to rel-linha
+            string "Total: " delimited by size, fesd-total delimited by size,
+                   " Frete: " delimited by size, fesd-frete delimited by size,
+                   " Imposto: " delimited by size, fesd-imposto delimited by size
+                                                    into rel-linha
+            write rel-linha
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+       2200-imprime-loja section.
+       2200.
+            move spaces                            to rel-linha
+            write rel-linha
+
+            move fesd-cd-empresa                   to fclj-cd-empresa
+            move fesd-cd-filial                    to fclj-cd-filial
+            perform 9000-ler-CSBHD001-ran
+            if   ws-operacao-ok
+                 move spaces                        to rel-linha
+                 string "Destino: Loja " delimited by size,
+                        fclj-cd-empresa delimited by size, "/",
+                        fclj-cd-filial delimited by size
+                                                    into rel-linha
+                 write rel-linha
+
+                 move spaces                        to rel-linha
+                 string "Endereco: " delimited by size, fclj-endereco delimited by space,
+                        ", " delimited by size, fclj-num delimited by size,
+                        " - " delimited by size, fclj-bairro delimited by space
+                                                    into rel-linha
+                 write rel-linha
+            else
+                 move spaces                        to rel-linha
+                 string "Destino: Loja " delimited by size,
+                        fesd-cd-empresa delimited by size, "/",
+                        fesd-cd-filial delimited by size,
+                        " nao cadastrada em CSBHD001" delimited by size
+                                                    into rel-linha
+                 write rel-linha
+            end-if
+           .
+       2200-exit.
+            exit.
+      *>=====================================================================
+      *> fesd-chave-2 guarda apenas o cd-transportadora; como fetpt-chave-1
+      *> tambem exige o cd-cidade, a localizacao e feita por posicionamento
+      *> parcial da chave (cd-cidade em low-values) seguido de leitura
+      *> sequencial ate achar o cd-transportadora procurado ou sair do
+      *> arquivo.
+       2300-localiza-transportadora section.
+       2300.
+            move fesd-cd-transportadora            to feisd-cd-transpordadora
+            move low-values                        to feisd-cd-cidade
+            perform 9000-str-CSBHD005-gtr
+            move spaces                             to ws-id-fim-transportadora
+            move spaces                             to ws-id-transportadora-localizada
+            perform until ws-fim-transportadora or ws-transportadora-localizada
+                 perform 9000-ler-CSBHD005-next
+                 if   not ws-operacao-ok
+                      move "S"                      to ws-id-fim-transportadora
+                 else
+                      if   feisd-cd-transpordadora not = fesd-cd-transportadora
+                           move "S"                 to ws-id-fim-transportadora
+                      else
+                           move "S"                 to ws-id-transportadora-localizada
+                      end-if
+                 end-if
+            end-perform
+           .
+       2300-exit.
+            exit.
+      *>=====================================================================
+       2400-imprime-transportadora section.
+       2400.
+            move spaces                            to rel-linha
+            write rel-linha
+
+            if   ws-transportadora-localizada
+                 move spaces                        to rel-linha
+                 string "Transportadora: " delimited by size,
+                        fetpt-ds-transportadora delimited by space
+                                                    into rel-linha
+                 write rel-linha
+
+                 move spaces                        to rel-linha
+                 string "Endereco: " delimited by size, fetpt-endereco delimited by space,
+                        ", " delimited by size, fetpt-numero delimited by size,
+                        " - " delimited by size, fetpt-bairro delimited by space
+                                                    into rel-linha
+                 write rel-linha
+
+                 move spaces                        to rel-linha
+                 string "Contato: " delimited by size, fetpt-email delimited by space,
+                        " Tel: (" delimited by size, fetpt-ddd (1) delimited by size,
+                        ") " delimited by size, fetpt-numero-telefone (1) delimited by size
+                                                    into rel-linha
+                 write rel-linha
+            else
+                 move spaces                        to rel-linha
+                 string "Transportadora " delimited by size,
+                        fesd-cd-transportadora delimited by size,
+                        " nao localizada em CSBHD005" delimited by size
+                                                    into rel-linha
+                 write rel-linha
+            end-if
+           .
+       2400-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close trace-log
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh02012r
+
+            if   ws-tracelog-csbh02012r
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh02012r
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
+      *>=====================================================================
+      *> Leitura/acesso
+       COPY CSBHL001.
+       COPY CSBHL003.
+       COPY CSBHL005.
