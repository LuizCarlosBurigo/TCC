@@ -0,0 +1,323 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH02008R.
+      *>=====================================================================
+      *> Relacao de fornecedores agrupados por cidade/uf (CSBHD006 x
+      *> CSBHD002). fdfnc-cd-cidade nao e o componente principal da chave
+      *> de CSBHD006, de modo que a ordem natural de leitura e por
+      *> fornecedor, nao por cidade; os registros sao ordenados por
+      *> fccdd-ds-cidade/fccdd-uf via arquivo de classificacao antes da
+      *> impressao.
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           COPY CSBHS006.
+           COPY CSBHS002.
+           COPY CSBHS999.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select relatorio assign to wid-arquivo-relatorio
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select ws-arquivo-sort assign to wid-arquivo-sort.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CSBHF006.
+           COPY CSBHF002.
+           COPY CSBHF999.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+           fd   relatorio.
+           01   rel-linha                          pic  x(132).
+
+           sd   ws-arquivo-sort.
+           01   srt-fornecedor.
+                03 srt-ds-cidade                    pic x(80).
+                03 srt-uf                            pic x(09).
+                03 srt-cd-fornecedor                 pic 9(09).
+                03 srt-ds-fornecedor                 pic x(80).
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH02008R".
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh02008r             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh02008r                       value zeroes.
+           03 wid-arquivo-log                      pic x(250).
+           03 wid-arquivo-relatorio                pic x(250).
+           03 wid-arquivo-sort                     pic x(250).
+           03 ws-id-fim-fornecedor                 pic x(01) value spaces.
+              88 ws-fim-fornecedor                           value "S" "s".
+           03 ws-id-primeiro-grupo                 pic x(01) value spaces.
+              88 ws-primeiro-grupo                           value "S" "s".
+           03 ws-ds-cidade-corrente                pic x(80) value spaces.
+           03 ws-uf-corrente                       pic x(09) value spaces.
+           03 ws-qtde-fornecedores-grupo           pic 9(09) value zeroes.
+           03 ws-qtde-cidades                      pic 9(09) value zeroes.
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+          .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            string lnk-dtbPath delimited by space,
+                   "/CSBH02008R.SRT" delimited by size into wid-arquivo-sort
+            string lnk-extractionPath delimited by space,
+                   "/CSBH02008R.REL" delimited by size into wid-arquivo-relatorio
+
+            sort ws-arquivo-sort
+                 ascending key srt-ds-cidade srt-uf srt-ds-fornecedor
+                 input procedure  2100-gera-fornecedores
+                 output procedure 2200-gera-relatorio
+
+            move "2000-processamento - Fim"     to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+      *> Para cada fornecedor, localiza a cidade correspondente por leitura
+      *> direta em CSBHD002 (fccdd-chave-1 = cd-cidade) e alimenta o
+      *> arquivo de ordenacao.
+       2100-gera-fornecedores section.
+       2100.
+            perform 9000-abrir-i-CSBHD006
+            perform 9000-controle-abertura
+            perform 9000-abrir-i-CSBHD002
+            perform 9000-controle-abertura
+
+            move low-values                        to fdfnc-chave-1
+            perform 9000-str-CSBHD006-gtr
+            move spaces                             to ws-id-fim-fornecedor
+            perform 2110-proximo-fornecedor
+            perform until ws-fim-fornecedor
+                 move fdfnc-cd-cidade               to fccdd-cd-cidade
+                 perform 9000-ler-CSBHD002-ran
+                 if   ws-operacao-ok
+                      move fccdd-ds-cidade          to srt-ds-cidade
+                      move fccdd-uf                 to srt-uf
+                 else
+                      move spaces                    to srt-ds-cidade
+                      move spaces                    to srt-uf
+                 end-if
+                 move fdfnc-cd-fornecedor           to srt-cd-fornecedor
+                 move fdfnc-ds-fornecedor           to srt-ds-fornecedor
+                 release srt-fornecedor
+                 perform 2110-proximo-fornecedor
+            end-perform
+
+            close CSBHD006
+            close CSBHD002
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+       2110-proximo-fornecedor section.
+       2110.
+            perform 9000-ler-CSBHD006-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-fornecedor
+            end-if
+           .
+       2110-exit.
+            exit.
+      *>=====================================================================
+      *> Le os fornecedores ja ordenados por cidade/uf e escreve uma linha
+      *> de cabecalho de grupo a cada quebra de cidade.
+       2200-gera-relatorio section.
+       2200.
+            open output relatorio
+            perform 2210-cabecalho
+
+            move "S"                               to ws-id-primeiro-grupo
+            move spaces                             to ws-id-fim-fornecedor
+            return ws-arquivo-sort
+                at end move "S"                    to ws-id-fim-fornecedor
+            end-return
+
+            perform until ws-fim-fornecedor
+                 if   ws-primeiro-grupo
+                      perform 2230-escreve-cidade
+                      move spaces                    to ws-id-primeiro-grupo
+                 else
+                      if   srt-ds-cidade not = ws-ds-cidade-corrente or
+                           srt-uf        not = ws-uf-corrente
+                           perform 2230-escreve-cidade
+                      end-if
+                 end-if
+                 perform 2240-escreve-fornecedor
+                 return ws-arquivo-sort
+                     at end move "S"                to ws-id-fim-fornecedor
+                 end-return
+            end-perform
+
+            perform 2900-rodape
+            close relatorio
+           .
+       2200-exit.
+            exit.
+      *>=====================================================================
+       2210-cabecalho section.
+       2210.
+            move spaces                            to rel-linha
+            string "Fornecedores por cidade" delimited by size into rel-linha
+            write rel-linha
+           .
+       2210-exit.
+            exit.
+      *>=====================================================================
+       2230-escreve-cidade section.
+       2230.
+            add 1                                   to ws-qtde-cidades
+            move srt-ds-cidade                      to ws-ds-cidade-corrente
+            move srt-uf                             to ws-uf-corrente
+            move zeroes                              to ws-qtde-fornecedores-grupo
+            move spaces                             to rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "Cidade: " ws-ds-cidade-corrente " - " ws-uf-corrente
+                                                     delimited by size into rel-linha
+            write rel-linha
+           .
+       2230-exit.
+            exit.
+      *>=====================================================================
+       2240-escreve-fornecedor section.
+       2240.
+            add 1                                   to ws-qtde-fornecedores-grupo
+            move spaces                             to rel-linha
+            string "   " srt-cd-fornecedor "  " srt-ds-fornecedor
+                                                     delimited by size into rel-linha
+            write rel-linha
+           .
+       2240-exit.
+            exit.
+      *>=====================================================================
+       2900-rodape section.
+       2900.
+            move spaces                            to rel-linha
+            write rel-linha
+            move spaces                            to rel-linha
+            string "Cidades com fornecedores : " ws-qtde-cidades
+                                                     delimited by size into rel-linha
+            write rel-linha
+           .
+       2900-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close trace-log
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh02008r
+
+            if   ws-tracelog-csbh02008r
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh02008r
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
+      *>=====================================================================
+      *> Leitura/acesso
+       COPY CSBHL006.
+       COPY CSBHL002.
+       COPY CSBHL999.
