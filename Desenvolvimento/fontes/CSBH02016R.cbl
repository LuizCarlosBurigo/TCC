@@ -0,0 +1,387 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH02016R.
+      *>=====================================================================
+      *> Relatorio de area de cobertura por cidade: fetpt-chave-1 (feisd-
+      *> cd-cidade) amarra cada Transportadora (CSBHD005) a uma cidade, mas
+      *> nada hoje lista isso pronto para consulta - so da para descobrir
+      *> "quais transportadoras atendem esta cidade" varrendo CSBHD005 na
+      *> mao. Gera, para toda cidade cadastrada (mesmo sem nenhuma
+      *> transportadora), uma linha por transportadora que a atende.
+      *>
+      *> Segue a convencao de SORT (SD + INPUT/OUTPUT PROCEDURE) ja usada
+      *> em CSBH02010R/CSBH02014R: a procedure de entrada gera uma linha
+      *> placeholder por cidade cadastrada (garante que toda cidade apareca
+      *> mesmo sem transportadora) e uma linha por transportadora
+      *> encontrada; a procedure de saida, com o SORT ja ordenado por
+      *> cidade e nome de transportadora, agrupa por cidade e imprime a
+      *> lista.
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           COPY CSBHS002.
+           COPY CSBHS005.
+           COPY CSBHS999.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select relatorio assign to wid-arquivo-relatorio
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select ws-arquivo-sort assign to wid-arquivo-sort.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CSBHF002.
+           COPY CSBHF005.
+           COPY CSBHF999.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+           fd   relatorio.
+           01   rel-linha                          pic  x(132).
+
+           sd   ws-arquivo-sort.
+           01   srt-area-cobertura-item.
+                03 srt-cd-cidade                   pic 9(09).
+                03 srt-ds-transportadora            pic x(80).
+                03 srt-cd-transportadora            pic 9(09).
+                03 srt-tipo                         pic x(01).
+                   88 srt-tipo-cidade                           value "Z".
+                   88 srt-tipo-transportadora                   value "C".
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH02016R".
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh02016r             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh02016r                       value zeroes.
+           03 wid-arquivo-log                      pic x(250).
+           03 wid-arquivo-relatorio                pic x(250).
+           03 wid-arquivo-sort                     pic x(250).
+           03 ws-id-fim-cidade                      pic x(01) value spaces.
+              88 ws-fim-cidade                                value "S" "s".
+           03 ws-cd-cidade-grupo                    pic 9(09) value zeroes.
+           03 ws-qtde-transportadoras-cidade        pic 9(05) value zeroes.
+           03 ws-qtde-cidades-sem-transportadora    pic 9(05) value zeroes.
+           03 ws-id-primeira-cidade                 pic x(01) value spaces.
+              88 ws-primeira-cidade                           value "S" "s".
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+          .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            string lnk-dtbPath delimited by space,
+                   "/CSBH02016R.SRT" delimited by size into wid-arquivo-sort
+            string lnk-extractionPath delimited by space,
+                   "/CSBH02016R.REL" delimited by size into wid-arquivo-relatorio
+
+            sort ws-arquivo-sort
+                 ascending key srt-cd-cidade srt-ds-transportadora
+                 input procedure  2100-gera-itens
+                 output procedure 2900-gera-relatorio
+
+            move "2000-processamento - Fim"     to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+      *> Uma linha placeholder por cidade cadastrada (garante que toda
+      *> cidade apareca no relatorio mesmo sem transportadora), seguida de
+      *> uma linha por transportadora, marcada com a cidade que ela atende.
+       2100-gera-itens section.
+       2100.
+            perform 2110-gera-cidades
+            perform 2120-gera-transportadoras
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+       2110-gera-cidades section.
+       2110.
+            perform 9000-abrir-i-CSBHD002
+            perform 9000-controle-abertura
+
+            move low-values                        to fccdd-chave-1
+            perform 9000-str-CSBHD002-gtr
+            perform 9000-ler-CSBHD002-next
+            perform until ws-eof-arquivo
+                 move fccdd-cd-cidade               to srt-cd-cidade
+                 move spaces                        to srt-ds-transportadora
+                 move zeroes                        to srt-cd-transportadora
+                 move "Z"                           to srt-tipo
+                 release srt-area-cobertura-item
+                 perform 9000-ler-CSBHD002-next
+            end-perform
+
+            close CSBHD002
+           .
+       2110-exit.
+            exit.
+      *>=====================================================================
+       2120-gera-transportadoras section.
+       2120.
+            perform 9000-abrir-i-CSBHD005
+            perform 9000-controle-abertura
+
+            move low-values                        to fetpt-chave-1
+            perform 9000-str-CSBHD005-gtr
+            perform 9000-ler-CSBHD005-next
+            perform until ws-eof-arquivo
+                 move feisd-cd-cidade               to srt-cd-cidade
+                 move fetpt-ds-transportadora        to srt-ds-transportadora
+                 move feisd-cd-transpordadora        to srt-cd-transportadora
+                 move "C"                           to srt-tipo
+                 release srt-area-cobertura-item
+                 perform 9000-ler-CSBHD005-next
+            end-perform
+
+            close CSBHD005
+           .
+       2120-exit.
+            exit.
+      *>=====================================================================
+      *> Le os registros ja ordenados por cidade e nome de transportadora
+      *> e imprime, ao fechar cada grupo, o bloco da cidade.
+       2900-gera-relatorio section.
+       2900.
+            open output relatorio
+            perform 2910-cabecalho
+
+            perform 9000-abrir-i-CSBHD002
+            perform 9000-controle-abertura
+
+            move zeroes                             to ws-cd-cidade-grupo
+            move "S"                                to ws-id-primeira-cidade
+            perform 2930-inicia-grupo-cidade
+            move spaces                             to ws-id-fim-cidade
+            return ws-arquivo-sort
+                at end move "S"                    to ws-id-fim-cidade
+            end-return
+
+            perform until ws-fim-cidade
+                 if   not ws-primeira-cidade
+                 and  srt-cd-cidade not = ws-cd-cidade-grupo
+                      perform 2940-fecha-grupo-cidade
+                      perform 2930-inicia-grupo-cidade
+                 end-if
+                 move srt-cd-cidade                 to ws-cd-cidade-grupo
+                 move "N"                            to ws-id-primeira-cidade
+
+                 if   srt-tipo-transportadora
+                      perform 2920-imprime-transportadora
+                      add 1                          to ws-qtde-transportadoras-cidade
+                 end-if
+
+                 return ws-arquivo-sort
+                     at end move "S"                to ws-id-fim-cidade
+                 end-return
+            end-perform
+
+            if   not ws-primeira-cidade
+                 perform 2940-fecha-grupo-cidade
+            end-if
+
+            close CSBHD002
+            perform 2990-rodape
+            close relatorio
+           .
+       2900-exit.
+            exit.
+      *>=====================================================================
+       2910-cabecalho section.
+       2910.
+            move spaces                            to rel-linha
+            string "Area de cobertura de transportadoras por cidade" delimited by size
+                                                    into rel-linha
+            write rel-linha
+
+            move spaces                            to rel-linha
+            write rel-linha
+           .
+       2910-exit.
+            exit.
+      *>=====================================================================
+      *> Imprime o cabecalho do bloco da cidade corrente, assim que o
+      *> primeiro registro do grupo e lido.
+       2930-inicia-grupo-cidade section.
+       2930.
+            move zeroes                             to ws-qtde-transportadoras-cidade
+
+            move srt-cd-cidade                     to fccdd-cd-cidade
+            perform 9000-ler-CSBHD002-ran
+
+            move spaces                            to rel-linha
+            if   ws-operacao-ok
+                 string "Cidade " delimited by size,
+                        srt-cd-cidade delimited by size, " - ",
+                        fccdd-ds-cidade delimited by space, "/",
+                        fccdd-uf delimited by space
+                                                    into rel-linha
+            else
+                 string "Cidade " delimited by size,
+                        srt-cd-cidade delimited by size
+                                                    into rel-linha
+            end-if
+            write rel-linha
+           .
+       2930-exit.
+            exit.
+      *>=====================================================================
+       2920-imprime-transportadora section.
+       2920.
+            move spaces                            to rel-linha
+            string "  Transportadora " delimited by size,
+                   srt-cd-transportadora delimited by size, " - ",
+                   srt-ds-transportadora delimited by space
+                                                    into rel-linha
+            write rel-linha
+           .
+       2920-exit.
+            exit.
+      *>=====================================================================
+      *> Fecha o bloco da cidade corrente, acusando quando nenhuma
+      *> transportadora a atende.
+       2940-fecha-grupo-cidade section.
+       2940.
+            if   ws-qtde-transportadoras-cidade = zeroes
+                 add 1                               to ws-qtde-cidades-sem-transportadora
+                 move spaces                         to rel-linha
+                 string "  Nenhuma transportadora cadastrada" delimited by size
+                                                     into rel-linha
+                 write rel-linha
+            end-if
+
+            move spaces                             to rel-linha
+            write rel-linha
+           .
+       2940-exit.
+            exit.
+      *>=====================================================================
+       2990-rodape section.
+       2990.
+            move spaces                            to rel-linha
+            string "Cidades sem transportadora cadastrada: " delimited by size,
+                   ws-qtde-cidades-sem-transportadora delimited by size
+                                                    into rel-linha
+            write rel-linha
+           .
+       2990-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close trace-log
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh02016r
+
+            if   ws-tracelog-csbh02016r
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh02016r
+            and  (not lnk-log-nivel-somente-erros or ws-ds-tracelog (1:4) = "Erro")
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
+      *>=====================================================================
+      *> Leitura/acesso
+       COPY CSBHL002.
+       COPY CSBHL005.
+       COPY CSBHL999.
