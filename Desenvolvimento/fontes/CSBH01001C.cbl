@@ -16,6 +16,11 @@
            COPY CSBHS007.
            COPY CSBHS008.
            COPY CSBHS009.
+           COPY CSBHS011.
+           COPY CSBHS012.
+           COPY CSBHS013.
+           COPY CSBHS014.
+           COPY CSBHS015.
            COPY CSBHS999.
 
            select trace-log assign to wid-arquivo-log
@@ -30,6 +35,62 @@
                   organization is line sequential
                   file status ws-resultado-acesso.
 
+           select arqtransportadoracsv assign to wid-arqtransportadoracsv
+                  organization is line sequential
+                  file status ws-resultado-acesso.
+
+           select arqfornecedorcsv assign to wid-arqfornecedorcsv
+                  organization is line sequential
+                  file status ws-resultado-acesso.
+
+           select arqprodutocsv assign to wid-arqprodutocsv
+                  organization is line sequential
+                  file status ws-resultado-acesso.
+
+           select arqsaidacsv assign to wid-arqsaidacsv
+                  organization is line sequential
+                  file status ws-resultado-acesso.
+
+           select arqitemsaidacsv assign to wid-arqitemsaidacsv
+                  organization is line sequential
+                  file status ws-resultado-acesso.
+
+           select arqentradacsv assign to wid-arqentradacsv
+                  organization is line sequential
+                  file status ws-resultado-acesso.
+
+           select arqitementradacsv assign to wid-arqitementradacsv
+                  organization is line sequential
+                  file status ws-resultado-acesso.
+
+           select arqlistaprecocsv assign to wid-arqlistaprecocsv
+                  organization is line sequential
+                  file status ws-resultado-acesso.
+
+           select arqdevolucaocsv assign to wid-arqdevolucaocsv
+                  organization is line sequential
+                  file status ws-resultado-acesso.
+
+           select arqclientecsv assign to wid-arqclientecsv
+                  organization is line sequential
+                  file status ws-resultado-acesso.
+
+           select arqempresafilialcsv assign to wid-arqempresafilialcsv
+                  organization is line sequential
+                  file status ws-resultado-acesso.
+
+           select arqcontatocsv assign to wid-arqcontatocsv
+                  organization is line sequential
+                  file status ws-resultado-acesso.
+
+           select relatorio assign to wid-arquivo-relatorio
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select checkpoint assign to wid-arquivo-checkpoint
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
 
       *>=====================================================================
        DATA DIVISION.
@@ -43,6 +104,11 @@
            COPY CSBHF007.
            COPY CSBHF008.
            COPY CSBHF009.
+           COPY CSBHF011.
+           COPY CSBHF012.
+           COPY CSBHF013.
+           COPY CSBHF014.
+           COPY CSBHF015.
            COPY CSBHF999.
 
            fd   trace-log.
@@ -55,6 +121,50 @@
            fd arqlojacsv.
            01 reg-arqlojacsv                       pic  x(350).
 
+           fd arqtransportadoracsv.
+           01 reg-arqtransportadoracsv              pic  x(350).
+
+           fd arqfornecedorcsv.
+           01 reg-arqfornecedorcsv                  pic  x(350).
+
+           fd arqprodutocsv.
+           01 reg-arqprodutocsv                     pic  x(350).
+
+           fd arqsaidacsv.
+           01 reg-arqsaidacsv                       pic  x(350).
+
+           fd arqitemsaidacsv.
+           01 reg-arqitemsaidacsv                   pic  x(350).
+
+           fd arqentradacsv.
+           01 reg-arqentradacsv                     pic  x(350).
+
+           fd arqitementradacsv.
+           01 reg-arqitementradacsv                 pic  x(350).
+
+           fd arqlistaprecocsv.
+           01 reg-arqlistaprecocsv                  pic  x(350).
+
+           fd arqdevolucaocsv.
+           01 reg-arqdevolucaocsv                   pic  x(350).
+
+           fd arqclientecsv.
+           01 reg-arqclientecsv                     pic  x(350).
+
+           fd arqempresafilialcsv.
+           01 reg-arqempresafilialcsv                pic  x(350).
+
+           fd arqcontatocsv.
+           01 reg-arqcontatocsv                      pic  x(350).
+
+           fd   relatorio.
+           01   rel-linha                           pic  x(132).
+
+           fd   checkpoint.
+           01   ckp-registro.
+                03 ckp-arquivo                      pic  x(10).
+                03 ckp-numero                        pic  9(09).
+
       *>=====================================================================
        WORKING-STORAGE SECTION.
 
@@ -66,6 +176,54 @@
               88 ws-tracelog-csbh01001c                       value zeroes.
            03 ws-id-arquivo-aberto                  pic x(01) value spaces.
               88 ws-arquivo-aberto                            value "S" "s".
+           03 ws-id-produto-localizado              pic x(01) value spaces.
+              88 ws-produto-localizado                        value "S" "s".
+           03 ws-cd-produto-procurado               pic 9(09) value zeroes.
+           03 wid-arquivo-log                       pic x(250).
+           03 wid-arqcidadecsv                      pic x(250).
+           03 wid-arqlojacsv                        pic x(250).
+           03 wid-arqtransportadoracsv               pic x(250).
+           03 wid-arqfornecedorcsv                  pic x(250).
+           03 wid-arqprodutocsv                     pic x(250).
+           03 wid-arqsaidacsv                       pic x(250).
+           03 wid-arqitemsaidacsv                   pic x(250).
+           03 wid-arqentradacsv                     pic x(250).
+           03 wid-arqitementradacsv                 pic x(250).
+           03 wid-arqlistaprecocsv                  pic x(250).
+           03 wid-arqdevolucaocsv                   pic x(250).
+           03 wid-arqclientecsv                     pic x(250).
+           03 wid-arqempresafilialcsv                pic x(250).
+           03 wid-arqcontatocsv                      pic x(250).
+
+      *>=====================================================================
+      *> Carimbo de auditoria (data/hora + job de origem) aplicado a todo
+      *> registro gravado/regravado nesta execucao - capturado uma unica
+      *> vez em 1000-inicializacao para que todos os registros de um
+      *> mesmo lote de carga carreguem o mesmo instante de referencia.
+       01  ws-campos-auditoria.
+           03 ws-aud-data.
+              05 ws-aud-ano                          pic 9(04).
+              05 ws-aud-mes                          pic 9(02).
+              05 ws-aud-dia                          pic 9(02).
+           03 ws-aud-hora.
+              05 ws-aud-horas                        pic 9(02).
+              05 ws-aud-minutos                      pic 9(02).
+              05 ws-aud-segundos                     pic 9(02).
+           03 ws-aud-job-origem                      pic x(10).
+
+      *>=====================================================================
+      *> Status de abertura de cada CSBHD0xx, acumulado em 9000-controle-
+      *> abertura e impresso de uma vez so ao final do startup por
+      *> 9330-imprime-status-abertura, em vez de so registrar no log
+      *> quando uma abertura falha.
+       01  ws-campos-status-abertura.
+           03 ws-sa-nome-atual                      pic x(10) value spaces.
+           03 ws-qtde-status-abertura                pic 9(02) value zero.
+           03 ws-idx-status-abertura                 pic 9(02) value zero.
+           03 ws-status-abertura-item occurs 15 times.
+              05 ws-sa-nome                          pic x(10) value spaces.
+              05 ws-sa-resultado                     pic x(01) value spaces.
+                 88 ws-sa-ok                                   value "S".
 
        01  ws-campos-alfa-arqcsv.
             03 ws-cd-cidade-alfa                    pic x(09) value spaces.
@@ -74,9 +232,36 @@
             03 ws-num-alfa                          pic x(09) value spaces.
             03 ws-cd-saida-alfa                     pic x(09) value spaces.
             03 ws-cd-transportadora-alfa            pic x(09) value spaces.
+            03 ws-cd-fornecedor-alfa                 pic x(09) value spaces.
+            03 ws-cd-entrada-alfa                    pic x(09) value spaces.
+            03 ws-cd-produto-alfa                    pic x(09) value spaces.
+            03 ws-cd-sequencia-alfa                  pic x(09) value spaces.
+            03 ws-qtdade-alfa                        pic x(09) value spaces.
+            03 ws-valor-alfa                         pic x(12) value spaces.
+            03 ws-data-pedido-alfa                   pic x(08) value spaces.
+            03 ws-data-entrada-alfa                  pic x(08) value spaces.
+            03 ws-data-vigencia-alfa                 pic x(08) value spaces.
+            03 ws-cd-devolucao-alfa                  pic x(09) value spaces.
+            03 ws-data-devolucao-alfa                pic x(08) value spaces.
+            03 ws-data-saida-alfa                    pic x(08) value spaces.
+            03 ws-nunf-alfa                          pic x(09) value spaces.
+            03 ws-srnf-alfa                          pic x(03) value spaces.
+            03 ws-sequencia-alfa                     pic x(09) value spaces.
             03 ws-total-alfa                        pic x(12) value spaces.
             03 ws-frete-alfa                        pic x(12) value spaces.
             03 ws-imposto-alfa                      pic x(12) value spaces.
+            03 ws-numero-alfa                       pic x(09) value spaces.
+            03 ws-ddd-alfa                          pic x(03) occurs 4 times value spaces.
+            03 ws-numero-tel-alfa                   pic x(09) occurs 4 times value spaces.
+            03 ws-cd-cliente-alfa                   pic x(09) value spaces.
+            03 ws-cd-filial-cadastro-alfa            pic x(04) value spaces.
+            03 ws-tipo-origem-alfa                   pic x(01) value spaces.
+            03 ws-cd-origem-alfa                     pic x(09) value spaces.
+            03 ws-cd-cidade-origem-alfa              pic x(09) value spaces.
+            03 ws-cd-contato-alfa                    pic x(02) value spaces.
+            03 ws-tipo-telefone-alfa                 pic x(01) value spaces.
+            03 ws-ddd-contato-alfa                   pic x(03) value spaces.
+            03 ws-numero-tel-contato-alfa            pic x(09) value spaces.
 
        01  ws-campos-label-arqcsv.
            03 ws-campos-cidade-csv.                 *> Exemplo: CSBH01001C_CIDADE.CSV
@@ -98,9 +283,271 @@
                05 ws-cd-filial-3                    pic 9(03).
                05 ws-cd-saida-3                     pic 9(09).
                05 ws-cd-transportadora-3            pic 9(09).
+               05 ws-cd-cliente-3                   pic 9(09).
                05 ws-total-3                        pic s9(09)v99.
                05 ws-frete-3                        pic s9(09)v99.
                05 ws-imposto-3                      pic s9(09)v99.
+               05 ws-data-saida-3.
+                  07 ws-data-saida-ano-3             pic 9(04).
+                  07 ws-data-saida-mes-3             pic 9(02).
+                  07 ws-data-saida-dia-3             pic 9(02).
+
+           03 ws-campos-transportadora-csv.         *> Exemplo: CSBH01001C_TRANSPORTADORA.CSV
+              05 ws-cd-transportadora-4              pic 9(09).
+              05 ws-cd-cidade-4                      pic 9(09).
+              05 ws-ds-transportadora-4               pic x(80).
+              05 ws-endereco-4                        pic x(80).
+              05 ws-numero-4                          pic 9(09).
+              05 ws-bairro-4                          pic x(80).
+              05 ws-cep-4                             pic x(09).
+              05 ws-cnpj-4                            pic x(14).
+              05 ws-email-4                           pic x(80).
+              05 ws-telefone-4 occurs 4 times.
+                 07 ws-ddd-4                          pic 9(03).
+                 07 ws-numero-tel-4                   pic 9(09).
+
+           03 ws-campos-fornecedor-csv.             *> Exemplo: CSBH01001C_FORNECEDOR.CSV
+              05 ws-cd-fornecedor-5                  pic 9(09).
+              05 ws-cd-cidade-5                      pic 9(09).
+              05 ws-ds-fornecedor-5                  pic x(80).
+              05 ws-endereco-5                       pic x(80).
+              05 ws-numero-5                         pic 9(09).
+              05 ws-bairro-5                         pic x(80).
+              05 ws-cep-5                            pic x(09).
+              05 ws-cnpj-5                           pic x(14).
+              05 ws-email-5                          pic x(80).
+              05 ws-telefone-5 occurs 4 times.
+                 07 ws-ddd-5                          pic 9(03).
+                 07 ws-numero-tel-5                   pic 9(09).
+
+           03 ws-campos-produto-csv.                *> Exemplo: CSBH01001C_PRODUTO.CSV
+              05 ws-cd-empresa-6                     pic 9(03).
+              05 ws-cd-filial-6                      pic 9(03).
+              05 ws-cd-entrada-6                     pic 9(09).
+              05 ws-cd-produto-6                     pic 9(09).
+              05 ws-cd-sequencia-6                   pic 9(09).
+              05 ws-lote-6                           pic x(80).
+              05 ws-qtdade-6                         pic 9(09).
+              05 ws-valor-6                          pic s9(09)v99.
+
+           03 ws-campos-item-saida-csv.             *> Exemplo: CSBH01001C_ITEM_SAIDA.CSV
+              05 ws-cd-empresa-7                     pic 9(03).
+              05 ws-cd-filial-7                      pic 9(03).
+              05 ws-cd-saida-7                       pic 9(09).
+              05 ws-cd-produto-7                     pic 9(09).
+              05 ws-lote-7                           pic x(80).
+              05 ws-qtdade-7                         pic 9(09).
+              05 ws-valor-7                          pic s9(09)v99.
+
+           03 ws-campos-entrada-csv.                *> Exemplo: CSBH01001C_ENTRADA.CSV
+              05 ws-cd-empresa-8                     pic 9(03).
+              05 ws-cd-filial-8                      pic 9(03).
+              05 ws-cd-entrada-8                     pic 9(09).
+              05 ws-cd-transportadora-8               pic 9(09).
+              05 ws-data-pedido-8.
+                 07 ws-data-pedido-ano-8              pic 9(04).
+                 07 ws-data-pedido-mes-8              pic 9(02).
+                 07 ws-data-pedido-dia-8              pic 9(02).
+              05 ws-data-entrada-8.
+                 07 ws-data-entrada-ano-8             pic 9(04).
+                 07 ws-data-entrada-mes-8             pic 9(02).
+                 07 ws-data-entrada-dia-8             pic 9(02).
+              05 ws-total-8                          pic s9(09)v99.
+              05 ws-frete-8                          pic s9(09)v99.
+              05 ws-nunf-8                           pic s9(09).
+              05 ws-srnf-8                           pic s9(03).
+
+           03 ws-campos-item-entrada-csv.           *> Exemplo: CSBH01001C_ITEM_ENTRADA.CSV
+              05 ws-cd-empresa-9                     pic 9(03).
+              05 ws-cd-filial-9                      pic 9(03).
+              05 ws-cd-entrada-9                     pic 9(09).
+              05 ws-cd-produto-9                     pic 9(09).
+              05 ws-cd-sequencia-9                   pic 9(09).
+              05 ws-lote-9                           pic x(80).
+              05 ws-qtdade-9                         pic 9(09).
+              05 ws-frete-9                          pic s9(09)v99.
+
+           03 ws-campos-lista-preco-csv.            *> Exemplo: CSBH01001C_LISTA_PRECO.CSV
+              05 ws-cd-produto-10                    pic 9(09).
+              05 ws-data-vigencia-10.
+                 07 ws-data-vigencia-ano-10          pic 9(04).
+                 07 ws-data-vigencia-mes-10          pic 9(02).
+                 07 ws-data-vigencia-dia-10          pic 9(02).
+              05 ws-valor-10                         pic s9(09)v99.
+
+           03 ws-campos-devolucao-csv.              *> Exemplo: CSBH01001C_DEVOLUCAO.CSV
+              05 ws-cd-empresa-11                    pic 9(03).
+              05 ws-cd-filial-11                     pic 9(03).
+              05 ws-cd-devolucao-11                  pic 9(09).
+              05 ws-cd-sequencia-11                  pic 9(09).
+              05 ws-cd-saida-11                      pic 9(09).
+              05 ws-cd-produto-11                    pic 9(09).
+              05 ws-data-devolucao-11.
+                 07 ws-data-devolucao-ano-11         pic 9(04).
+                 07 ws-data-devolucao-mes-11         pic 9(02).
+                 07 ws-data-devolucao-dia-11         pic 9(02).
+              05 ws-qtdade-11                        pic 9(09).
+              05 ws-valor-11                         pic s9(09)v99.
+
+           03 ws-campos-cliente-csv.                *> Exemplo: CSBH01001C_CLIENTE.CSV
+              05 ws-cd-cliente-12                    pic 9(09).
+              05 ws-cd-cidade-12                     pic 9(09).
+              05 ws-ds-cliente-12                    pic x(80).
+              05 ws-endereco-12                      pic x(80).
+              05 ws-numero-12                        pic 9(09).
+              05 ws-bairro-12                        pic x(80).
+              05 ws-cep-12                           pic x(09).
+              05 ws-cnpj-12                          pic x(14).
+              05 ws-email-12                         pic x(80).
+
+           03 ws-campos-empresa-filial-csv.         *> Exemplo: CSBH01001C_EMPRESA_FILIAL.CSV
+              05 ws-cd-empresa-13                    pic 9(03).
+              05 ws-cd-filial-13                     pic 9(04).
+              05 ws-ds-empresa-13                    pic x(80).
+              05 ws-ds-filial-13                     pic x(80).
+              05 ws-situacao-13                      pic x(01).
+
+           03 ws-campos-contato-csv.                *> Exemplo: CSBH01001C_CONTATO.CSV
+              05 ws-tipo-origem-14                   pic x(01).
+              05 ws-cd-origem-14                     pic 9(09).
+              05 ws-cd-cidade-origem-14               pic 9(09).
+              05 ws-cd-contato-14                    pic 9(02).
+              05 ws-tipo-telefone-14                 pic x(01).
+              05 ws-ddd-14                           pic 9(03).
+              05 ws-numero-tel-14                    pic 9(09).
+
+      *>=====================================================================
+      *> Validacao de digito verificador de CNPJ (modulo 11); os pesos sao
+      *> mantidos como um literal posicional, alinhado ao digito que cada
+      *> um pondera, e acessados via REDEFINES como tabela.
+       01  ws-pesos-dv1-literal.
+           03 filler                               pic 9 value 5.
+           03 filler                               pic 9 value 4.
+           03 filler                               pic 9 value 3.
+           03 filler                               pic 9 value 2.
+           03 filler                               pic 9 value 9.
+           03 filler                               pic 9 value 8.
+           03 filler                               pic 9 value 7.
+           03 filler                               pic 9 value 6.
+           03 filler                               pic 9 value 5.
+           03 filler                               pic 9 value 4.
+           03 filler                               pic 9 value 3.
+           03 filler                               pic 9 value 2.
+       01  ws-pesos-dv1 redefines ws-pesos-dv1-literal.
+           03 ws-peso-dv1                          pic 9 occurs 12 times.
+
+       01  ws-pesos-dv2-literal.
+           03 filler                               pic 9 value 6.
+           03 filler                               pic 9 value 5.
+           03 filler                               pic 9 value 4.
+           03 filler                               pic 9 value 3.
+           03 filler                               pic 9 value 2.
+           03 filler                               pic 9 value 9.
+           03 filler                               pic 9 value 8.
+           03 filler                               pic 9 value 7.
+           03 filler                               pic 9 value 6.
+           03 filler                               pic 9 value 5.
+           03 filler                               pic 9 value 4.
+           03 filler                               pic 9 value 3.
+           03 filler                               pic 9 value 2.
+       01  ws-pesos-dv2 redefines ws-pesos-dv2-literal.
+           03 ws-peso-dv2                          pic 9 occurs 13 times.
+
+       01  ws-campos-validacao-cnpj.
+           03 ws-cnpj-entrada                      pic x(18) value spaces.
+           03 ws-cnpj-digito                       pic 9 occurs 14 times
+                                                     value zero.
+           03 ws-cnpj-qtde-digitos                 pic 9(02) value zero.
+           03 ws-cnpj-posicao                      pic 9(02) value zero.
+           03 ws-cnpj-caractere                    pic x(01) value space.
+           03 ws-cnpj-soma                         pic 9(04) value zero.
+           03 ws-cnpj-quociente                    pic 9(04) value zero.
+           03 ws-cnpj-resto                        pic 9(02) value zero.
+           03 ws-cnpj-dv1                          pic 9(01) value zero.
+           03 ws-cnpj-dv2                          pic 9(01) value zero.
+           03 ws-id-cnpj-valido                    pic x(01) value space.
+              88 ws-cnpj-valido                              value "S".
+
+      *>=====================================================================
+      *> Trailer de quantidade de registros, conferido ao final de cada
+      *> arquivo CSV contra a quantidade de linhas de dados efetivamente
+      *> carregadas; compartilhado entre os validadores de arquivo (um
+      *> arquivo por vez, como ws-idx-001 ja e reaproveitado hoje).
+       01  ws-campos-trailer-arqcsv.
+           03 ws-trailer-literal                   pic x(07) value spaces.
+              88 ws-trailer-encontrado                        value "TRAILER".
+           03 ws-trailer-qtde-alfa                 pic x(09) value spaces.
+           03 ws-trailer-qtde                      pic 9(09) value zero.
+           03 ws-trailer-qtde-carregada             pic 9(09) value zero.
+           03 ws-id-trailer-lido                   pic x(01) value spaces.
+              88 ws-trailer-lido                              value "S" "s".
+           03 ws-delimitador-csv                   pic x(01) value ";".
+           03 ws-tally-delimitador                 pic 9(03) value zero.
+
+      *>=====================================================================
+      *> Resumo de carga de CIDADE.CSV e LOJA.CSV: linhas lidas, gravadas e
+      *> rejeitadas, com a contagem de ocorrencias por motivo de rejeicao,
+      *> impresso em relatorio ao final de 2000-processamento.
+       01  ws-campos-resumo-cidade.
+           03 ws-qtde-lidos-cidade                  pic 9(09) value zero.
+           03 ws-qtde-gravados-cidade               pic 9(09) value zero.
+           03 ws-qtde-rejeitados-cidade             pic 9(09) value zero.
+           03 ws-qtde-motivos-cidade                pic 9(02) value zero.
+           03 ws-motivo-rejeicao-cidade occurs 10 times.
+              05 ws-motivo-descricao-cidade         pic x(60) value spaces.
+              05 ws-motivo-qtde-cidade              pic 9(05) value zero.
+
+       01  ws-campos-resumo-loja.
+           03 ws-qtde-lidos-loja                    pic 9(09) value zero.
+           03 ws-qtde-gravados-loja                 pic 9(09) value zero.
+           03 ws-qtde-rejeitados-loja               pic 9(09) value zero.
+           03 ws-qtde-motivos-loja                  pic 9(02) value zero.
+           03 ws-motivo-rejeicao-loja occurs 10 times.
+              05 ws-motivo-descricao-loja           pic x(60) value spaces.
+              05 ws-motivo-qtde-loja                pic 9(05) value zero.
+
+       01  ws-campos-trabalho-resumo.
+           03 ws-motivo-atual                       pic x(60) value spaces.
+           03 ws-idx-motivo                         pic 9(02) value zero.
+           03 ws-id-motivo-localizado               pic x(01) value spaces.
+              88 ws-motivo-localizado                         value "S".
+           03 wid-arquivo-relatorio                 pic x(250).
+
+      *>=====================================================================
+      *> Alerta de arquivo de entrada nao encontrado, disparado por e-mail
+      *> via CALL "SYSTEM" para o distribution list de operacao.
+       78  c-email-alerta-arqcsv                  value "operacao-lojas@empresa.com.br".
+
+       01  ws-campos-alerta.
+           03 ws-alerta-assunto                     pic x(60) value spaces.
+           03 ws-comando-alerta                     pic x(330) value spaces.
+
+      *>=====================================================================
+      *> Checkpoint/restart da carga de CIDADE.CSV/LOJA.CSV: a cada
+      *> c-checkpoint-intervalo linhas processadas, a ultima linha
+      *> concluida com sucesso e gravada em CSBH01001C.CKP; com o
+      *> parametro lnk-id-restart ligado essas posicoes sao relidas no
+      *> inicio da carga para pular o que ja foi processado numa
+      *> execucao anterior que tenha abortado no meio do arquivo.
+       78  c-checkpoint-intervalo                              value 100.
+
+       01  ws-campos-checkpoint.
+           03 wid-arquivo-checkpoint                pic x(250).
+           03 ws-idx-checkpoint-cidade              pic 9(09) value zero.
+           03 ws-idx-checkpoint-loja                pic 9(09) value zero.
+           03 ws-checkpoint-quociente               pic 9(09) value zero.
+           03 ws-checkpoint-resto                   pic 9(09) value zero.
+
+      *>=====================================================================
+      *> feisd-chave-1 (CSBHD004) e empresa+filial+saida apenas, entao nao
+      *> discrimina as varias linhas de item de uma mesma saida; feisd-
+      *> sequencia completa a chave com o numero da linha dentro da saida
+      *> corrente, controlado aqui porque o ITEM_SAIDA.CSV nao traz essa
+      *> coluna (ao contrario do ITEM_ENTRADA.CSV, onde fddps-sequencia
+      *> vem do proprio arquivo).
+       01  ws-campos-sequencia-item-saida.
+           03 ws-cd-saida-anterior-7                pic 9(09) value zero.
+           03 ws-sequencia-item-saida               pic 9(09) value zero.
 
       *>=====================================================================
        COPY CSBHW0001.
@@ -132,24 +579,82 @@
 
             move "1000-inicializacao - Inicio"     to ws-ds-tracelog
             perform 9000-tracelog
-            perform 9000-abrir-io-CSBHD001
-            perform 9000-controle-abertura
-            perform 9000-abrir-io-CSBHD002
-            perform 9000-controle-abertura
+
+            accept ws-data-inv                     from date yyyymmdd
+            move ws-ano-inv                        to ws-aud-ano
+            move ws-mes-inv                        to ws-aud-mes
+            move ws-dia-inv                        to ws-aud-dia
+            accept ws-horas                        from time
+            move ws-hora                           to ws-aud-horas
+            move ws-minutos                        to ws-aud-minutos
+            move ws-segundos                       to ws-aud-segundos
+            move este-programa                     to ws-aud-job-origem
+
+            string lnk-dtbLog delimited by spaces, este-programa, "_",
+                   lnk-cd-empresa lnk-cd-filial delimited by size,
+                   ".CKP" into wid-arquivo-checkpoint
+
+            if   lnk-restart
+                 perform 9310-le-checkpoint
+            end-if
+
+            if   lnk-dry-run
+                 move "1000-inicializacao - Modo dry-run (somente leitura em CSBHD001/CSBHD002)"
+                                                       to ws-ds-tracelog
+                 perform 9000-tracelog
+                 move "CSBHD001"                    to ws-sa-nome-atual
+                 perform 9000-abrir-i-CSBHD001
+                 perform 9000-controle-abertura
+                 move "CSBHD002"                    to ws-sa-nome-atual
+                 perform 9000-abrir-i-CSBHD002
+                 perform 9000-controle-abertura
+            else
+                 move "CSBHD001"                    to ws-sa-nome-atual
+                 perform 9000-abrir-io-CSBHD001
+                 perform 9000-controle-abertura
+                 move "CSBHD002"                    to ws-sa-nome-atual
+                 perform 9000-abrir-io-CSBHD002
+                 perform 9000-controle-abertura
+            end-if
+
+            move "CSBHD003"                        to ws-sa-nome-atual
             perform 9000-abrir-io-CSBHD003
             perform 9000-controle-abertura
+            move "CSBHD004"                        to ws-sa-nome-atual
             perform 9000-abrir-io-CSBHD004
             perform 9000-controle-abertura
+            move "CSBHD005"                        to ws-sa-nome-atual
             perform 9000-abrir-io-CSBHD005
             perform 9000-controle-abertura
+            move "CSBHD006"                        to ws-sa-nome-atual
             perform 9000-abrir-io-CSBHD006
             perform 9000-controle-abertura
+            move "CSBHD007"                        to ws-sa-nome-atual
             perform 9000-abrir-io-CSBHD007
             perform 9000-controle-abertura
+            move "CSBHD008"                        to ws-sa-nome-atual
             perform 9000-abrir-io-CSBHD008
             perform 9000-controle-abertura
+            move "CSBHD009"                        to ws-sa-nome-atual
             perform 9000-abrir-io-CSBHD009
             perform 9000-controle-abertura
+            move "CSBHD011"                        to ws-sa-nome-atual
+            perform 9000-abrir-io-CSBHD011
+            perform 9000-controle-abertura
+            move "CSBHD012"                        to ws-sa-nome-atual
+            perform 9000-abrir-io-CSBHD012
+            perform 9000-controle-abertura
+            move "CSBHD013"                        to ws-sa-nome-atual
+            perform 9000-abrir-io-CSBHD013
+            perform 9000-controle-abertura
+            move "CSBHD014"                        to ws-sa-nome-atual
+            perform 9000-abrir-io-CSBHD014
+            perform 9000-controle-abertura
+            move "CSBHD015"                        to ws-sa-nome-atual
+            perform 9000-abrir-io-CSBHD015
+            perform 9000-controle-abertura
+
+            perform 9330-imprime-status-abertura
 
             move "1000-inicializacao - Fim"     to ws-ds-tracelog
             perform 9000-tracelog
@@ -161,8 +666,21 @@
        2000.
             move "2000-processamento - Inicio"     to ws-ds-tracelog
             perform 9000-tracelog
+            perform 2050-processa-empresa-filial-csv
             perform 2100-processa-cidade-csv
             perform 2200-processa-loja-csv
+            perform 2300-processa-transportadora-csv
+            perform 2400-processa-fornecedor-csv
+            perform 2425-processa-contato-csv
+            perform 2430-processa-cliente-csv
+            perform 2500-processa-produto-csv
+            perform 2600-processa-saida-csv
+            perform 2700-processa-item-saida-csv
+            perform 2800-processa-entrada-csv
+            perform 2900-processa-item-entrada-csv
+            perform 2930-processa-lista-preco-csv
+            perform 2945-processa-devolucao-csv
+            perform 2950-resumo-execucao
 
 
             move "2000-processamento - Fim"     to ws-ds-tracelog
@@ -170,6 +688,133 @@
            .
        2000-exit.
             exit.
+      *>=====================================================================
+      *> Empresa/Filial: carregado antes dos demais arquivos porque é o
+      *> cadastro base usado por CSBH00001I para validar lnk-cd-empresa e
+      *> lnk-cd-filial no início de cada execução.
+       2050-processa-empresa-filial-csv section.
+       2050.
+            move "2050-processa-empresa-filial-csv - Inicio"
+                                                    to ws-ds-tracelog
+            perform 9000-tracelog
+
+            initialize                                    ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, "_EMPRESA_FILIAL.CSV" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            end-call
+            move Return-Code                           to ws-cbl-status-code
+            if   ws-cbl-status
+                 move ws-filename                      to wid-arqempresafilialcsv
+                 perform 2060-valida-arquivo-empresa-filial
+            else
+                 string "Arquivo " delimited by size, ws-filename, delimited by space,
+                        " não encontrado" into ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move "2050-processa-empresa-filial-csv - Final"
+                                                    to ws-ds-tracelog
+            perform 9000-tracelog
+          .
+       2050-exit.
+           exit.
+
+      *>=====================================================================
+       2060-valida-arquivo-empresa-filial section.
+       2060.
+            open input arqempresafilialcsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] erro de abertura - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            read arqempresafilialcsv *> Despreza cabeçalho
+            read arqempresafilialcsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo vazio: [" delimited by size, ws-filename delimited by space,
+                        "] - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "N"                               to ws-id-arquivo-aberto
+            move 2                                 to ws-idx-001
+            perform
+              until not ws-operacao-ok
+                    perform 2070-valida-campos-empresa-filial
+                    read arqempresafilialcsv
+            end-perform
+            close arqempresafilialcsv
+            .
+       2060-exit.
+            exit.
+
+      *>=====================================================================
+       2070-valida-campos-empresa-filial section.
+       2070.
+            initialize                                      ws-campos-empresa-filial-csv
+                                                            ws-campos-alfa-arqcsv.
+
+            unstring reg-arqempresafilialcsv delimited by ";" into
+                                                            ws-cd-empresa-alfa
+                                                            ws-cd-filial-cadastro-alfa
+                                                            ws-ds-empresa-13
+                                                            ws-ds-filial-13
+                                                            ws-situacao-13
+
+            move function numval (ws-cd-empresa-alfa)       to ws-cd-empresa-13
+            move function numval (ws-cd-filial-cadastro-alfa) to ws-cd-filial-13
+
+            if   ws-cd-empresa-13 equal zeros
+            or   ws-cd-filial-13  equal zeros
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo númerico inválido, verifique os campos ",
+                        "Empresa e Filial" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            if   ws-ds-empresa-13 equal spaces
+            or   ws-ds-filial-13  equal spaces
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo de texto inválido, verifique os campos ",
+                        "Descrição da Empresa e da Filial" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "S"                               to ws-id-arquivo-aberto
+            initialize                             fdepf-empresa-filial
+            move ws-cd-empresa-13                  to fdepf-cd-empresa
+            move ws-cd-filial-13                   to fdepf-cd-filial
+            move ws-ds-empresa-13                  to fdepf-ds-empresa
+            move ws-ds-filial-13                   to fdepf-ds-filial
+            if   ws-situacao-13 equal spaces
+                 move "A"                          to fdepf-situacao
+            else
+                 move ws-situacao-13               to fdepf-situacao
+            end-if
+            perform 9000-ler-CSBHD014-ran
+            if   not ws-operacao-ok
+                 perform 9000-gravar-CSBHD014
+            else
+                 perform 9000-regravar-CSBHD014
+            end-if
+           .
+       2070-exit.
+            exit.
+
       *>=====================================================================
        2100-processa-cidade-csv section.
        2100.
@@ -191,6 +836,8 @@
                  string "Arquivo " delimited by size, ws-filename, delimited by space,
                         " não encontrado" into ws-ds-tracelog
                  perform 9000-tracelog
+                 move "CSBH01001C - CIDADE.CSV não encontrado" to ws-alerta-assunto
+                 perform 9200-dispara-alerta
             end-if
 
             move "2100-processa-cidade-csv - Final"   to ws-ds-tracelog
@@ -213,6 +860,12 @@
             end-if
 
             read arqcidadecsv *> Despreza cabeçalho
+            move ";"                                to ws-delimitador-csv
+            move zero                               to ws-tally-delimitador
+            inspect reg-arqcidadecsv tallying ws-tally-delimitador for all "|"
+            if   ws-tally-delimitador > zero
+                 move "|"                           to ws-delimitador-csv
+            end-if
             read arqcidadecsv
             if   not ws-operacao-ok
                  move ws-resultado-acesso          to ws-status
@@ -225,22 +878,82 @@
 
             move "N"                               to ws-id-arquivo-aberto
             move 2                                 to ws-idx-001
+            move spaces                            to ws-id-trailer-lido
             perform
-              until not ws-operacao-ok
-                    perform 2120-valida-campos-cidade
-                    read arqcidadecsv
+              until not ws-operacao-ok or ws-trailer-lido
+                    move reg-arqcidadecsv (1:7)    to ws-trailer-literal
+                    if   ws-trailer-encontrado
+                         perform 2115-valida-trailer-cidade
+                    else
+                         if   not lnk-restart
+                         or   ws-idx-001 > ws-idx-checkpoint-cidade
+                              perform 2120-valida-campos-cidade
+                              perform 2116-grava-checkpoint-cidade
+                         end-if
+                         add 1                      to ws-idx-001
+                         read arqcidadecsv
+                    end-if
             end-perform
+
+            if   not ws-trailer-lido
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] trailer com quantidade de registros não encontrado"
+                                                       into ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
             close arqcidadecsv
             .
        2110-exit.
             exit.
       *>=====================================================================
+      *> Confere a quantidade de registros informada no trailer contra a
+      *> quantidade de linhas de dados efetivamente carregadas.
+       2115-valida-trailer-cidade section.
+       2115.
+            move "S"                               to ws-id-trailer-lido
+            unstring reg-arqcidadecsv delimited by ws-delimitador-csv into ws-trailer-literal
+                                                            ws-trailer-qtde-alfa
+            move function numval (ws-trailer-qtde-alfa)    to ws-trailer-qtde
+            compute ws-trailer-qtde-carregada = ws-idx-001 - 2
+
+            if   ws-trailer-qtde-carregada not = ws-trailer-qtde
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] trailer indica ", ws-trailer-qtde,
+                        " registros mas foram carregados ", ws-trailer-qtde-carregada
+                                                       into ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move ws-trailer-qtde-carregada         to ws-idx-checkpoint-cidade
+            perform 9300-grava-checkpoint
+           .
+       2115-exit.
+            exit.
+      *>=====================================================================
+      *> Grava o checkpoint de CIDADE.CSV a cada c-checkpoint-intervalo
+      *> linhas processadas com sucesso.
+       2116-grava-checkpoint-cidade section.
+       2116.
+            divide ws-idx-001 by c-checkpoint-intervalo
+                                                 giving ws-checkpoint-quociente
+                                                 remainder ws-checkpoint-resto
+            if   ws-checkpoint-resto = zero
+                 move ws-idx-001                   to ws-idx-checkpoint-cidade
+                 perform 9300-grava-checkpoint
+            end-if
+           .
+       2116-exit.
+            exit.
+      *>=====================================================================
       2120-valida-campos-cidade section.
       2120.
+            add 1                                   to ws-qtde-lidos-cidade
+
             initialize                                      ws-campos-cidade-csv
                                                             ws-campos-alfa-arqcsv.
 
-            unstring reg-arqcidadecsv delimited by ";" into ws-cd-cidade-alfa
+            unstring reg-arqcidadecsv delimited by ws-delimitador-csv into ws-cd-cidade-alfa
                                                             ws-uf-1
                                                             ws-ds-cidade-1
 
@@ -251,6 +964,8 @@
                         "] linha ", ws-idx-001,
                         " campo Cidade inválido: ", ws-cd-cidade-1            into ws-ds-tracelog
                  perform 9000-tracelog
+                 move "Campo Cidade invalido"       to ws-motivo-atual
+                 perform 9100-rejeita-cidade
                  exit section
             end-if
 
@@ -261,17 +976,25 @@
                         " campo UF ou Descrição Cidade errado",
                                                        into ws-ds-tracelog
                  perform 9000-tracelog
+                 move "Campo UF ou Descricao Cidade errado" to ws-motivo-atual
+                 perform 9100-rejeita-cidade
                  exit section
             end-if
 
             if   ws-arquivo-aberto
                  close CSBHD002
-                 perform 9000-abrir-io-CSBHD002
+                 if   lnk-dry-run
+                      perform 9000-abrir-i-CSBHD002
+                 else
+                      perform 9000-abrir-io-CSBHD002
+                 end-if
                  if   not ws-operacao-ok
                  and  not ws-arquivo-inexistente
                       string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
                              "] ", whs-mensagem  into ws-ds-tracelog
                       perform 9000-tracelog
+                      move "Falha ao reabrir CSBHD002"  to ws-motivo-atual
+                      perform 9100-rejeita-cidade
                       exit section
                  end-if
             end-if
@@ -283,19 +1006,45 @@
             move ws-ds-cidade-1                    to fccdd-ds-cidade
             perform 9000-ler-CSBHD002-ran
 
-            if   not ws-operacao-ok
-                 perform 9000-gravar-CSBHD002
+            move ws-aud-ano                        to fccdd-dt-atualizacao-ano
+            move ws-aud-mes                        to fccdd-dt-atualizacao-mes
+            move ws-aud-dia                        to fccdd-dt-atualizacao-dia
+            move ws-aud-horas                      to fccdd-hr-atualizacao-hora
+            move ws-aud-minutos                    to fccdd-hr-atualizacao-minuto
+            move ws-aud-segundos                   to fccdd-hr-atualizacao-segundo
+            move ws-aud-job-origem                 to fccdd-job-origem
+
+            if   ws-operacao-ok
+            and  lnk-somente-inclusao
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " cidade ", ws-cd-cidade-1, " já cadastrada (modo somente inclusão)"
+                                                       into ws-ds-tracelog
+                 perform 9000-tracelog
+                 move "Registro ja existe (somente inclusao)" to ws-motivo-atual
+                 perform 9100-rejeita-cidade
+                 exit section
+            end-if
+
+            if   lnk-dry-run
+                 move "00"                          to ws-resultado-acesso
             else
-                 perform 9000-regravar-CSBHD002
+                 if   not ws-operacao-ok
+                      perform 9000-gravar-CSBHD002
+                 else
+                      perform 9000-regravar-CSBHD002
+                 end-if
             end-if
 
             if   not ws-operacao-ok
                  string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
                         "] ", whs-mensagem       into ws-ds-tracelog
                  perform 9000-tracelog
+                 move "Falha ao gravar CSBHD002"    to ws-motivo-atual
+                 perform 9100-rejeita-cidade
                  exit section
             end-if
-            add 1                                  to ws-idx-001
+            add 1                                  to ws-qtde-gravados-cidade
           .
       2120-exit.
            exit.
@@ -314,12 +1063,14 @@
             end-call
             move Return-Code                           to ws-cbl-status-code
             if   ws-cbl-status
-                 move ws-filename                      to wid-arqcidadecsv
-                 perform 2110-valida-arquivo-cidade
+                 move ws-filename                      to wid-arqlojacsv
+                 perform 2210-valida-arquivo-loja
             else
                  string "Arquivo " delimited by size, ws-filename, delimited by space,
                         " não encontrado" into ws-ds-tracelog
                  perform 9000-tracelog
+                 move "CSBH01001C - LOJA.CSV não encontrado" to ws-alerta-assunto
+                 perform 9200-dispara-alerta
             end-if
 
             move "2200-processa-loja-csv - Final"      to ws-ds-tracelog
@@ -342,6 +1093,12 @@
             end-if
 
             read arqlojacsv *> Despreza cabeçalho
+            move ";"                                to ws-delimitador-csv
+            move zero                               to ws-tally-delimitador
+            inspect reg-arqlojacsv tallying ws-tally-delimitador for all "|"
+            if   ws-tally-delimitador > zero
+                 move "|"                           to ws-delimitador-csv
+            end-if
             read arqlojacsv
             if   not ws-operacao-ok
                  move ws-resultado-acesso          to ws-status
@@ -354,24 +1111,84 @@
 
             move "N"                               to ws-id-arquivo-aberto
             move 2                                 to ws-idx-001
+            move spaces                            to ws-id-trailer-lido
             perform
-              until not ws-operacao-ok
-                    perform 2220-valida-campos-loja
-                    read arqlojacsv
+              until not ws-operacao-ok or ws-trailer-lido
+                    move reg-arqlojacsv (1:7)      to ws-trailer-literal
+                    if   ws-trailer-encontrado
+                         perform 2215-valida-trailer-loja
+                    else
+                         if   not lnk-restart
+                         or   ws-idx-001 > ws-idx-checkpoint-loja
+                              perform 2220-valida-campos-loja
+                              perform 2216-grava-checkpoint-loja
+                         end-if
+                         add 1                      to ws-idx-001
+                         read arqlojacsv
+                    end-if
             end-perform
+
+            if   not ws-trailer-lido
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] trailer com quantidade de registros não encontrado"
+                                                       into ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
             close arqlojacsv
 
            .
        2210-exit.
             exit.
+      *>=====================================================================
+      *> Confere a quantidade de registros informada no trailer contra a
+      *> quantidade de linhas de dados efetivamente carregadas.
+       2215-valida-trailer-loja section.
+       2215.
+            move "S"                               to ws-id-trailer-lido
+            unstring reg-arqlojacsv delimited by ws-delimitador-csv into ws-trailer-literal
+                                                          ws-trailer-qtde-alfa
+            move function numval (ws-trailer-qtde-alfa)    to ws-trailer-qtde
+            compute ws-trailer-qtde-carregada = ws-idx-001 - 2
+
+            if   ws-trailer-qtde-carregada not = ws-trailer-qtde
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] trailer indica ", ws-trailer-qtde,
+                        " registros mas foram carregados ", ws-trailer-qtde-carregada
+                                                       into ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move ws-trailer-qtde-carregada         to ws-idx-checkpoint-loja
+            perform 9300-grava-checkpoint
+           .
+       2215-exit.
+            exit.
+      *>=====================================================================
+      *> Grava o checkpoint de LOJA.CSV a cada c-checkpoint-intervalo
+      *> linhas processadas com sucesso.
+       2216-grava-checkpoint-loja section.
+       2216.
+            divide ws-idx-001 by c-checkpoint-intervalo
+                                                 giving ws-checkpoint-quociente
+                                                 remainder ws-checkpoint-resto
+            if   ws-checkpoint-resto = zero
+                 move ws-idx-001                   to ws-idx-checkpoint-loja
+                 perform 9300-grava-checkpoint
+            end-if
+           .
+       2216-exit.
+            exit.
 
       *>=====================================================================
        2220-valida-campos-loja section.
        2220.
+            add 1                                   to ws-qtde-lidos-loja
+
             initialize                                      ws-campos-loja-csv
                                                             ws-campos-alfa-arqcsv.
 
-            unstring reg-arqlojacsv delimited by ";"   into ws-cd-empresa-alfa
+            unstring reg-arqlojacsv delimited by ws-delimitador-csv into ws-cd-empresa-alfa
                                                             ws-cd-filial-alfa
                                                             ws-endereco-2
                                                             ws-num-alfa
@@ -393,6 +1210,8 @@
                         " campo númerico inválido, verifique os campos ",
                         "Empresa,Filial,Numero e Cidade" into ws-ds-tracelog
                  perform 9000-tracelog
+                 move "Campo numerico invalido"     to ws-motivo-atual
+                 perform 9150-rejeita-loja
                  exit section
             end-if
 
@@ -404,23 +1223,58 @@
                         " campo de texto inválido, verifique os campos ",
                         "Endereço, bairro e CNPJ" into ws-ds-tracelog
                  perform 9000-tracelog
+                 move "Campo de texto invalido"     to ws-motivo-atual
+                 perform 9150-rejeita-loja
+                 exit section
+            end-if
+
+            move ws-cnpj-2                          to ws-cnpj-entrada
+            perform 2225-valida-digito-cnpj
+            if   not ws-cnpj-valido
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " CNPJ ", ws-cnpj-2, " com dígito verificador inválido"
+                                                       into ws-ds-tracelog
+                 perform 9000-tracelog
+                 move "CNPJ com digito verificador invalido" to ws-motivo-atual
+                 perform 9150-rejeita-loja
                  exit section
             end-if
 
             if   ws-arquivo-aberto
-                 perform 9000-abrir-io-CSBHD001
+                 if   lnk-dry-run
+                      perform 9000-abrir-i-CSBHD001
+                 else
+                      perform 9000-abrir-io-CSBHD001
+                 end-if
                  if   not ws-operacao-ok
                  and  not ws-arquivo-inexistente
                       string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
                              "] ", whs-mensagem  into ws-ds-tracelog
                       perform 9000-tracelog
+                      move "Falha ao reabrir CSBHD001" to ws-motivo-atual
+                      perform 9150-rejeita-loja
                       exit section
                  end-if
             end-if
 
-            move "S"                               to ws-id-arquivo-aberto
-            initialize                             fclj-loja
-            move ws-cd-empresa-2                   to fclj-cd-empresa
+            initialize                             fccdd-cidade
+            move ws-cd-cidade-2                    to fccdd-cd-cidade
+            perform 9000-ler-CSBHD002-ran
+            if   not ws-operacao-ok
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " cidade ", ws-cd-cidade-2, " não cadastrada em CSBHD002"
+                                                       into ws-ds-tracelog
+                 perform 9000-tracelog
+                 move "Cidade nao cadastrada"       to ws-motivo-atual
+                 perform 9150-rejeita-loja
+                 exit section
+            end-if
+
+            move "S"                               to ws-id-arquivo-aberto
+            initialize                             fclj-loja
+            move ws-cd-empresa-2                   to fclj-cd-empresa
             move ws-cd-filial-2                    to fclj-cd-filial
             move ws-endereco-2                     to fclj-endereco
             move ws-num-2                          to fclj-num
@@ -428,10 +1282,1847 @@
             move ws-cnpj-2                         to fclj-cnpj
             move ws-cd-cidade-2                    to fclj-cd-cidade
             perform 9000-ler-CSBHD001-ran
+
+            move ws-aud-ano                        to fclj-dt-atualizacao-ano
+            move ws-aud-mes                        to fclj-dt-atualizacao-mes
+            move ws-aud-dia                        to fclj-dt-atualizacao-dia
+            move ws-aud-horas                      to fclj-hr-atualizacao-hora
+            move ws-aud-minutos                    to fclj-hr-atualizacao-minuto
+            move ws-aud-segundos                   to fclj-hr-atualizacao-segundo
+            move ws-aud-job-origem                 to fclj-job-origem
+
+            if   ws-operacao-ok
+            and  lnk-somente-inclusao
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " loja ", ws-cd-empresa-2, "/", ws-cd-filial-2,
+                        " já cadastrada (modo somente inclusão)"
+                                                     into ws-ds-tracelog
+                 perform 9000-tracelog
+                 move "Registro ja existe (somente inclusao)" to ws-motivo-atual
+                 perform 9150-rejeita-loja
+                 exit section
+            end-if
+
+            if   lnk-dry-run
+                 move "00"                          to ws-resultado-acesso
+            else
+                 if   not ws-operacao-ok
+                      perform 9000-gravar-CSBHD001
+                 else
+                      perform 9000-regravar-CSBHD001
+                 end-if
+            end-if
+
+            if   not ws-operacao-ok
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] ", whs-mensagem       into ws-ds-tracelog
+                 perform 9000-tracelog
+                 move "Falha ao gravar CSBHD001"    to ws-motivo-atual
+                 perform 9150-rejeita-loja
+                 exit section
+            end-if
+            add 1                                  to ws-qtde-gravados-loja
+           .
+       2220-exit.
+            exit.
+
+      *>=====================================================================
+      *> Extrai os 14 digitos numericos de ws-cnpj-entrada (ignorando
+      *> pontuacao) e confere os dois digitos verificadores pelo modulo 11.
+       2225-valida-digito-cnpj section.
+       2225.
+            move zeroes                             to ws-cnpj-qtde-digitos
+            perform 2226-extrai-digito-cnpj
+                varying ws-cnpj-posicao from 1 by 1
+                until ws-cnpj-posicao > 18
+
+            move "N"                                to ws-id-cnpj-valido
+            if   ws-cnpj-qtde-digitos = 14
+                 perform 2227-calcula-digito-verificador
+                 if   ws-cnpj-digito (13) = ws-cnpj-dv1
+                 and  ws-cnpj-digito (14) = ws-cnpj-dv2
+                      move "S"                      to ws-id-cnpj-valido
+                 end-if
+            end-if
+           .
+       2225-exit.
+            exit.
+      *>=====================================================================
+       2226-extrai-digito-cnpj section.
+       2226.
+            move ws-cnpj-entrada (ws-cnpj-posicao:1) to ws-cnpj-caractere
+            if   ws-cnpj-caractere >= "0" and ws-cnpj-caractere <= "9"
+            and  ws-cnpj-qtde-digitos < 14
+                 add 1                               to ws-cnpj-qtde-digitos
+                 move ws-cnpj-caractere              to ws-cnpj-digito (ws-cnpj-qtde-digitos)
+            end-if
+           .
+       2226-exit.
+            exit.
+      *>=====================================================================
+       2227-calcula-digito-verificador section.
+       2227.
+            move zeroes                             to ws-cnpj-soma
+            perform 2228-soma-peso-dv1
+                varying ws-cnpj-posicao from 1 by 1
+                until ws-cnpj-posicao > 12
+            divide ws-cnpj-soma by 11 giving ws-cnpj-quociente
+                                     remainder ws-cnpj-resto
+            if   ws-cnpj-resto < 2
+                 move zero                           to ws-cnpj-dv1
+            else
+                 compute ws-cnpj-dv1 = 11 - ws-cnpj-resto
+            end-if
+
+            move zeroes                             to ws-cnpj-soma
+            perform 2229-soma-peso-dv2
+                varying ws-cnpj-posicao from 1 by 1
+                until ws-cnpj-posicao > 13
+            divide ws-cnpj-soma by 11 giving ws-cnpj-quociente
+                                     remainder ws-cnpj-resto
+            if   ws-cnpj-resto < 2
+                 move zero                           to ws-cnpj-dv2
+            else
+                 compute ws-cnpj-dv2 = 11 - ws-cnpj-resto
+            end-if
+           .
+       2227-exit.
+            exit.
+      *>=====================================================================
+       2228-soma-peso-dv1 section.
+       2228.
+            compute ws-cnpj-soma = ws-cnpj-soma +
+                    (ws-cnpj-digito (ws-cnpj-posicao) * ws-peso-dv1 (ws-cnpj-posicao))
+           .
+       2228-exit.
+            exit.
+      *>=====================================================================
+       2229-soma-peso-dv2 section.
+       2229.
+            if   ws-cnpj-posicao < 13
+                 compute ws-cnpj-soma = ws-cnpj-soma +
+                         (ws-cnpj-digito (ws-cnpj-posicao) * ws-peso-dv2 (ws-cnpj-posicao))
+            else
+                 compute ws-cnpj-soma = ws-cnpj-soma +
+                         (ws-cnpj-dv1 * ws-peso-dv2 (ws-cnpj-posicao))
+            end-if
+           .
+       2229-exit.
+            exit.
+      *>=====================================================================
+      *> Contabiliza uma rejeicao de CIDADE.CSV no resumo de execucao,
+      *> agrupando a contagem por motivo (ws-motivo-atual).
+       9100-rejeita-cidade section.
+       9100.
+            add 1                                   to ws-qtde-rejeitados-cidade
+            move spaces                             to ws-id-motivo-localizado
+            move 1                                  to ws-idx-motivo
+            perform 9110-localiza-motivo-cidade
+                    until ws-motivo-localizado
+                       or ws-idx-motivo > ws-qtde-motivos-cidade
+
+            if   ws-motivo-localizado
+                 add 1                               to ws-motivo-qtde-cidade (ws-idx-motivo)
+            else
+                 if   ws-qtde-motivos-cidade < 10
+                      add 1                           to ws-qtde-motivos-cidade
+                      move ws-motivo-atual            to ws-motivo-descricao-cidade (ws-qtde-motivos-cidade)
+                      move 1                          to ws-motivo-qtde-cidade (ws-qtde-motivos-cidade)
+                 end-if
+            end-if
+           .
+       9100-exit.
+            exit.
+      *>=====================================================================
+       9110-localiza-motivo-cidade section.
+       9110.
+            if   ws-motivo-descricao-cidade (ws-idx-motivo) equal ws-motivo-atual
+                 move "S"                            to ws-id-motivo-localizado
+            else
+                 add 1                                to ws-idx-motivo
+            end-if
+           .
+       9110-exit.
+            exit.
+      *>=====================================================================
+      *> Contabiliza uma rejeicao de LOJA.CSV no resumo de execucao,
+      *> agrupando a contagem por motivo (ws-motivo-atual).
+       9150-rejeita-loja section.
+       9150.
+            add 1                                   to ws-qtde-rejeitados-loja
+            move spaces                             to ws-id-motivo-localizado
+            move 1                                  to ws-idx-motivo
+            perform 9160-localiza-motivo-loja
+                    until ws-motivo-localizado
+                       or ws-idx-motivo > ws-qtde-motivos-loja
+
+            if   ws-motivo-localizado
+                 add 1                               to ws-motivo-qtde-loja (ws-idx-motivo)
+            else
+                 if   ws-qtde-motivos-loja < 10
+                      add 1                           to ws-qtde-motivos-loja
+                      move ws-motivo-atual            to ws-motivo-descricao-loja (ws-qtde-motivos-loja)
+                      move 1                          to ws-motivo-qtde-loja (ws-qtde-motivos-loja)
+                 end-if
+            end-if
+           .
+       9150-exit.
+            exit.
+      *>=====================================================================
+       9160-localiza-motivo-loja section.
+       9160.
+            if   ws-motivo-descricao-loja (ws-idx-motivo) equal ws-motivo-atual
+                 move "S"                            to ws-id-motivo-localizado
+            else
+                 add 1                                to ws-idx-motivo
+            end-if
+           .
+       9160-exit.
+            exit.
+      *>=====================================================================
+      *> Dispara um alerta por e-mail (via utilitario de linha de comando
+      *> do sistema operacional) quando um arquivo de entrada esperado nao
+      *> e encontrado, alem do registro ja feito no trace-log.
+       9200-dispara-alerta section.
+       9200.
+            move spaces                             to ws-comando-alerta
+            string "echo " delimited by size,
+                   '"Arquivo ' delimited by size, ws-filename delimited by space,
+                   ' não encontrado"' delimited by size,
+                   " | mail -s " delimited by size,
+                   '"' delimited by size, ws-alerta-assunto delimited by space, '"' delimited by size,
+                   " " delimited by size, c-email-alerta-arqcsv delimited by size
+                                                     into ws-comando-alerta
+            call "SYSTEM" using ws-comando-alerta
+           .
+       9200-exit.
+            exit.
+      *>=====================================================================
+      *> Regrava CSBH01001C.CKP por inteiro com a posicao corrente de
+      *> CIDADE.CSV e LOJA.CSV (zero quando o arquivo ainda nao foi
+      *> iniciado ou ja foi totalmente carregado em execucoes anteriores).
+       9300-grava-checkpoint section.
+       9300.
+            open output checkpoint
+
+            move spaces                             to ckp-registro
+            move "CIDADE"                           to ckp-arquivo
+            move ws-idx-checkpoint-cidade           to ckp-numero
+            write ckp-registro
+
+            move spaces                             to ckp-registro
+            move "LOJA"                             to ckp-arquivo
+            move ws-idx-checkpoint-loja             to ckp-numero
+            write ckp-registro
+
+            close checkpoint
+           .
+       9300-exit.
+            exit.
+      *>=====================================================================
+      *> Le CSBH01001C.CKP, se existir, e recupera a ultima linha de
+      *> CIDADE.CSV/LOJA.CSV concluida com sucesso numa execucao anterior.
+       9310-le-checkpoint section.
+       9310.
+            move zero                               to ws-idx-checkpoint-cidade
+            move zero                               to ws-idx-checkpoint-loja
+
+            open input checkpoint
+            if   ws-operacao-ok
+                 read checkpoint
+                 perform until not ws-operacao-ok
+                      if   ckp-arquivo = "CIDADE"
+                           move ckp-numero          to ws-idx-checkpoint-cidade
+                      end-if
+                      if   ckp-arquivo = "LOJA"
+                           move ckp-numero          to ws-idx-checkpoint-loja
+                      end-if
+                      read checkpoint
+                 end-perform
+                 close checkpoint
+
+                 string "1000-inicializacao - Restart: CIDADE.CSV a partir da linha ",
+                        ws-idx-checkpoint-cidade, " - LOJA.CSV a partir da linha ",
+                        ws-idx-checkpoint-loja delimited by size into ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9310-exit.
+            exit.
+      *>=====================================================================
+      2300-processa-transportadora-csv section.
+      2300.
+            move "2300-processa-transportadora-csv - Inicio"  to ws-ds-tracelog
+            perform 9000-tracelog
+
+            initialize                                    ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, "_TRANSPORTADORA.CSV" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            end-call
+            move Return-Code                           to ws-cbl-status-code
+            if   ws-cbl-status
+                 move ws-filename                      to wid-arqtransportadoracsv
+                 perform 2310-valida-arquivo-transportadora
+            else
+                 string "Arquivo " delimited by size, ws-filename, delimited by space,
+                        " não encontrado" into ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move "2300-processa-transportadora-csv - Final"   to ws-ds-tracelog
+            perform 9000-tracelog
+          .
+      2300-exit.
+           exit.
+
+      *>=====================================================================
+      2310-valida-arquivo-transportadora section.
+      2310.
+            open input arqtransportadoracsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] erro de abertura - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            read arqtransportadoracsv *> Despreza cabeçalho
+            read arqtransportadoracsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo vazio: [" delimited by size, ws-filename delimited by space,
+                        "] - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "N"                               to ws-id-arquivo-aberto
+            move 2                                 to ws-idx-001
+            perform
+              until not ws-operacao-ok
+                    perform 2320-valida-campos-transportadora
+                    read arqtransportadoracsv
+            end-perform
+            close arqtransportadoracsv
+            .
+      2310-exit.
+            exit.
+
+      *>=====================================================================
+      2320-valida-campos-transportadora section.
+      2320.
+            initialize                                      ws-campos-transportadora-csv
+                                                            ws-campos-alfa-arqcsv.
+
+            unstring reg-arqtransportadoracsv delimited by ";" into
+                                                            ws-cd-transportadora-alfa
+                                                            ws-cd-cidade-alfa
+                                                            ws-ds-transportadora-4
+                                                            ws-endereco-4
+                                                            ws-numero-alfa
+                                                            ws-bairro-4
+                                                            ws-cep-4
+                                                            ws-cnpj-4
+                                                            ws-email-4
+                                                            ws-ddd-alfa (1)
+                                                            ws-numero-tel-alfa (1)
+                                                            ws-ddd-alfa (2)
+                                                            ws-numero-tel-alfa (2)
+                                                            ws-ddd-alfa (3)
+                                                            ws-numero-tel-alfa (3)
+                                                            ws-ddd-alfa (4)
+                                                            ws-numero-tel-alfa (4)
+
+            move function numval (ws-cd-transportadora-alfa)  to ws-cd-transportadora-4
+            move function numval (ws-cd-cidade-alfa)          to ws-cd-cidade-4
+            move function numval (ws-numero-alfa)             to ws-numero-4
+
+            if   ws-cd-transportadora-4 equal zeros
+            or   ws-cd-cidade-4         equal zeros
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo númerico inválido, verifique os campos ",
+                        "Transportadora e Cidade" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            if   ws-ds-transportadora-4 equal spaces
+            or   ws-endereco-4          equal spaces
+            or   ws-bairro-4            equal spaces
+            or   ws-cnpj-4              equal spaces
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo de texto inválido, verifique os campos ",
+                        "Descrição, Endereço, bairro e CNPJ" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "S"                               to ws-id-arquivo-aberto
+            initialize                             fccdd-cidade
+            move ws-cd-cidade-4                    to fccdd-cd-cidade
+            perform 9000-ler-CSBHD002-ran
+            if   not ws-operacao-ok
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " cidade ", ws-cd-cidade-4, " não cadastrada em CSBHD002"
+                                                       into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move function numval (ws-ddd-alfa (1))       to ws-ddd-4 (1)
+            move function numval (ws-numero-tel-alfa (1)) to ws-numero-tel-4 (1)
+            move function numval (ws-ddd-alfa (2))       to ws-ddd-4 (2)
+            move function numval (ws-numero-tel-alfa (2)) to ws-numero-tel-4 (2)
+            move function numval (ws-ddd-alfa (3))       to ws-ddd-4 (3)
+            move function numval (ws-numero-tel-alfa (3)) to ws-numero-tel-4 (3)
+            move function numval (ws-ddd-alfa (4))       to ws-ddd-4 (4)
+            move function numval (ws-numero-tel-alfa (4)) to ws-numero-tel-4 (4)
+
+            initialize                             fetpt-transportadora
+            move "A"                               to fetpt-situacao
+            move ws-cd-transportadora-4            to feisd-cd-transpordadora
+            move ws-cd-cidade-4                    to feisd-cd-cidade
+            move ws-ds-transportadora-4            to fetpt-ds-transportadora
+            move ws-endereco-4                     to fetpt-endereco
+            move ws-numero-4                       to fetpt-numero
+            move ws-bairro-4                       to fetpt-bairro
+            move ws-cep-4                          to fetpt-cep
+            move ws-cnpj-4                         to fetpt-cnpj
+            move ws-email-4                        to fetpt-email
+            move ws-ddd-4 (1)                      to fetpt-ddd (1)
+            move ws-numero-tel-4 (1)               to fetpt-numero-telefone (1)
+            move ws-ddd-4 (2)                      to fetpt-ddd (2)
+            move ws-numero-tel-4 (2)               to fetpt-numero-telefone (2)
+            move ws-ddd-4 (3)                      to fetpt-ddd (3)
+            move ws-numero-tel-4 (3)               to fetpt-numero-telefone (3)
+            move ws-ddd-4 (4)                      to fetpt-ddd (4)
+            move ws-numero-tel-4 (4)               to fetpt-numero-telefone (4)
+
+            perform 9000-ler-CSBHD005-ran
+
+            move ws-aud-ano                        to fetpt-dt-atualizacao-ano
+            move ws-aud-mes                        to fetpt-dt-atualizacao-mes
+            move ws-aud-dia                        to fetpt-dt-atualizacao-dia
+            move ws-aud-horas                      to fetpt-hr-atualizacao-hora
+            move ws-aud-minutos                    to fetpt-hr-atualizacao-minuto
+            move ws-aud-segundos                   to fetpt-hr-atualizacao-segundo
+            move ws-aud-job-origem                 to fetpt-job-origem
+
+            if   not ws-operacao-ok
+                 perform 9000-gravar-CSBHD005
+            else
+                 perform 9000-regravar-CSBHD005
+            end-if
+
+            if   not ws-operacao-ok
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] ", whs-mensagem       into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+            add 1                                  to ws-idx-001
+          .
+      2320-exit.
+           exit.
+
+      *>=====================================================================
+      2400-processa-fornecedor-csv section.
+      2400.
+            move "2400-processa-fornecedor-csv - Inicio"  to ws-ds-tracelog
+            perform 9000-tracelog
+
+            initialize                                    ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, "_FORNECEDOR.CSV" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            end-call
+            move Return-Code                           to ws-cbl-status-code
+            if   ws-cbl-status
+                 move ws-filename                      to wid-arqfornecedorcsv
+                 perform 2410-valida-arquivo-fornecedor
+            else
+                 string "Arquivo " delimited by size, ws-filename, delimited by space,
+                        " não encontrado" into ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move "2400-processa-fornecedor-csv - Final"   to ws-ds-tracelog
+            perform 9000-tracelog
+          .
+      2400-exit.
+           exit.
+
+      *>=====================================================================
+      2410-valida-arquivo-fornecedor section.
+      2410.
+            open input arqfornecedorcsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] erro de abertura - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            read arqfornecedorcsv *> Despreza cabeçalho
+            read arqfornecedorcsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo vazio: [" delimited by size, ws-filename delimited by space,
+                        "] - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "N"                               to ws-id-arquivo-aberto
+            move 2                                 to ws-idx-001
+            perform
+              until not ws-operacao-ok
+                    perform 2420-valida-campos-fornecedor
+                    read arqfornecedorcsv
+            end-perform
+            close arqfornecedorcsv
+            .
+      2410-exit.
+            exit.
+
+      *>=====================================================================
+      2420-valida-campos-fornecedor section.
+      2420.
+            initialize                                      ws-campos-fornecedor-csv
+                                                            ws-campos-alfa-arqcsv.
+
+            unstring reg-arqfornecedorcsv delimited by ";" into
+                                                            ws-cd-fornecedor-alfa
+                                                            ws-cd-cidade-alfa
+                                                            ws-ds-fornecedor-5
+                                                            ws-endereco-5
+                                                            ws-numero-alfa
+                                                            ws-bairro-5
+                                                            ws-cep-5
+                                                            ws-cnpj-5
+                                                            ws-email-5
+                                                            ws-ddd-alfa (1)
+                                                            ws-numero-tel-alfa (1)
+                                                            ws-ddd-alfa (2)
+                                                            ws-numero-tel-alfa (2)
+                                                            ws-ddd-alfa (3)
+                                                            ws-numero-tel-alfa (3)
+                                                            ws-ddd-alfa (4)
+                                                            ws-numero-tel-alfa (4)
+
+            move function numval (ws-cd-fornecedor-alfa)      to ws-cd-fornecedor-5
+            move function numval (ws-cd-cidade-alfa)          to ws-cd-cidade-5
+            move function numval (ws-numero-alfa)             to ws-numero-5
+
+            if   ws-cd-fornecedor-5 equal zeros
+            or   ws-cd-cidade-5     equal zeros
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo númerico inválido, verifique os campos ",
+                        "Fornecedor e Cidade" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            if   ws-ds-fornecedor-5 equal spaces
+            or   ws-endereco-5      equal spaces
+            or   ws-bairro-5        equal spaces
+            or   ws-cnpj-5          equal spaces
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo de texto inválido, verifique os campos ",
+                        "Descrição, Endereço, bairro e CNPJ" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "S"                               to ws-id-arquivo-aberto
+            initialize                             fccdd-cidade
+            move ws-cd-cidade-5                    to fccdd-cd-cidade
+            perform 9000-ler-CSBHD002-ran
+            if   not ws-operacao-ok
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " cidade ", ws-cd-cidade-5, " não cadastrada em CSBHD002"
+                                                       into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move function numval (ws-ddd-alfa (1))       to ws-ddd-5 (1)
+            move function numval (ws-numero-tel-alfa (1)) to ws-numero-tel-5 (1)
+            move function numval (ws-ddd-alfa (2))       to ws-ddd-5 (2)
+            move function numval (ws-numero-tel-alfa (2)) to ws-numero-tel-5 (2)
+            move function numval (ws-ddd-alfa (3))       to ws-ddd-5 (3)
+            move function numval (ws-numero-tel-alfa (3)) to ws-numero-tel-5 (3)
+            move function numval (ws-ddd-alfa (4))       to ws-ddd-5 (4)
+            move function numval (ws-numero-tel-alfa (4)) to ws-numero-tel-5 (4)
+
+            initialize                             fdfnc-fornecedor
+            move "A"                               to fdfnc-situacao
+            move ws-cd-fornecedor-5                to fdfnc-cd-fornecedor
+            move ws-cd-cidade-5                    to fdfnc-cd-cidade
+            move ws-ds-fornecedor-5                to fdfnc-ds-fornecedor
+            move ws-endereco-5                     to fdfnc-endereco
+            move ws-numero-5                       to fdfnc-numero
+            move ws-bairro-5                       to fdfnc-bairro
+            move ws-cep-5                          to fdfnc-cep
+            move ws-cnpj-5                         to fdfnc-cnpj
+            move ws-email-5                        to fdfnc-email
+            move ws-ddd-5 (1)                      to fdfnc-ddd (1)
+            move ws-numero-tel-5 (1)               to fdfnc-numero-telefone (1)
+            move ws-ddd-5 (2)                      to fdfnc-ddd (2)
+            move ws-numero-tel-5 (2)               to fdfnc-numero-telefone (2)
+            move ws-ddd-5 (3)                      to fdfnc-ddd (3)
+            move ws-numero-tel-5 (3)               to fdfnc-numero-telefone (3)
+            move ws-ddd-5 (4)                      to fdfnc-ddd (4)
+            move ws-numero-tel-5 (4)               to fdfnc-numero-telefone (4)
+
+            perform 9000-ler-CSBHD006-ran
+
+            move ws-aud-ano                        to fdfnc-dt-atualizacao-ano
+            move ws-aud-mes                        to fdfnc-dt-atualizacao-mes
+            move ws-aud-dia                        to fdfnc-dt-atualizacao-dia
+            move ws-aud-horas                      to fdfnc-hr-atualizacao-hora
+            move ws-aud-minutos                    to fdfnc-hr-atualizacao-minuto
+            move ws-aud-segundos                   to fdfnc-hr-atualizacao-segundo
+            move ws-aud-job-origem                 to fdfnc-job-origem
+
+            if   not ws-operacao-ok
+                 perform 9000-gravar-CSBHD006
+            else
+                 perform 9000-regravar-CSBHD006
+            end-if
+
+            if   not ws-operacao-ok
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] ", whs-mensagem       into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+            add 1                                  to ws-idx-001
+          .
+      2420-exit.
+           exit.
+
+      *>=====================================================================
+      2425-processa-contato-csv section.
+      2425.
+            move "2425-processa-contato-csv - Inicio"  to ws-ds-tracelog
+            perform 9000-tracelog
+
+            initialize                                    ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, "_CONTATO.CSV" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            end-call
+            move Return-Code                           to ws-cbl-status-code
+            if   ws-cbl-status
+                 move ws-filename                      to wid-arqcontatocsv
+                 perform 2426-valida-arquivo-contato
+            else
+                 string "Arquivo " delimited by size, ws-filename, delimited by space,
+                        " não encontrado" into ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move "2425-processa-contato-csv - Final"   to ws-ds-tracelog
+            perform 9000-tracelog
+          .
+      2425-exit.
+           exit.
+
+      *>=====================================================================
+      2426-valida-arquivo-contato section.
+      2426.
+            open input arqcontatocsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] erro de abertura - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            read arqcontatocsv *> Despreza cabeçalho
+            read arqcontatocsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo vazio: [" delimited by size, ws-filename delimited by space,
+                        "] - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "N"                               to ws-id-arquivo-aberto
+            move 2                                 to ws-idx-001
+            perform
+              until not ws-operacao-ok
+                    perform 2427-valida-campos-contato
+                    read arqcontatocsv
+            end-perform
+            close arqcontatocsv
+            .
+      2426-exit.
+            exit.
+
+      *>=====================================================================
+      2427-valida-campos-contato section.
+      2427.
+            initialize                                      ws-campos-contato-csv
+                                                            ws-campos-alfa-arqcsv.
+
+            unstring reg-arqcontatocsv delimited by ";" into
+                                                            ws-tipo-origem-alfa
+                                                            ws-cd-origem-alfa
+                                                            ws-cd-cidade-origem-alfa
+                                                            ws-cd-contato-alfa
+                                                            ws-tipo-telefone-alfa
+                                                            ws-ddd-contato-alfa
+                                                            ws-numero-tel-contato-alfa
+
+            move function numval (ws-cd-origem-alfa)          to ws-cd-origem-14
+            move function numval (ws-cd-cidade-origem-alfa)   to ws-cd-cidade-origem-14
+            move function numval (ws-cd-contato-alfa)         to ws-cd-contato-14
+            move function numval (ws-ddd-contato-alfa)        to ws-ddd-14
+            move function numval (ws-numero-tel-contato-alfa) to ws-numero-tel-14
+
+            if   ws-cd-origem-14        equal zeros
+            or   ws-cd-cidade-origem-14 equal zeros
+            or   ws-cd-contato-14       equal zeros
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo numérico inválido, verifique os campos ",
+                        "Origem, Cidade de origem e Contato" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            if   ws-tipo-origem-alfa   not = "T"
+            and  ws-tipo-origem-alfa   not = "F"
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " tipo de origem inválido, verifique se é T (transportadora) ",
+                        "ou F (fornecedor)" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            if   ws-tipo-telefone-alfa not = "C"
+            and  ws-tipo-telefone-alfa not = "M"
+            and  ws-tipo-telefone-alfa not = "X"
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " tipo de telefone inválido, verifique se é C (comercial), ",
+                        "M (celular) ou X (fax)" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "S"                               to ws-id-arquivo-aberto
+            initialize                             fctt-contato
+            move ws-tipo-origem-alfa               to fctt-tipo-origem
+            move ws-cd-origem-14                   to fctt-cd-origem
+            move ws-cd-cidade-origem-14             to fctt-cd-cidade-origem
+            move ws-cd-contato-14                  to fctt-cd-contato
+            move ws-tipo-telefone-alfa             to fctt-tipo-telefone
+            move ws-ddd-14                         to fctt-ddd
+            move ws-numero-tel-14                  to fctt-numero-telefone
+            move "A"                               to fctt-situacao
+
+            perform 9000-ler-CSBHD015-ran
+            if   not ws-operacao-ok
+                 perform 9000-gravar-CSBHD015
+            else
+                 perform 9000-regravar-CSBHD015
+            end-if
+
+            if   not ws-operacao-ok
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] ", whs-mensagem       into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+            add 1                                  to ws-idx-001
+          .
+      2427-exit.
+           exit.
+
+      *>=====================================================================
+      *> Cliente/destinatário: carregado antes de Saida porque fesd-cd-cliente
+      *> (fesd-chave-3) referencia o cliente, mas não exige cadastro prévio -
+      *> uma saida com cliente ainda não cadastrado apenas fica sem o FK
+      *> verificado, já que nem toda saida necessariamente tem destinatário.
+      2430-processa-cliente-csv section.
+      2430.
+            move "2430-processa-cliente-csv - Inicio"  to ws-ds-tracelog
+            perform 9000-tracelog
+
+            initialize                                    ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, "_CLIENTE.CSV" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            end-call
+            move Return-Code                           to ws-cbl-status-code
+            if   ws-cbl-status
+                 move ws-filename                      to wid-arqclientecsv
+                 perform 2440-valida-arquivo-cliente
+            else
+                 string "Arquivo " delimited by size, ws-filename, delimited by space,
+                        " não encontrado" into ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move "2430-processa-cliente-csv - Final"   to ws-ds-tracelog
+            perform 9000-tracelog
+          .
+      2430-exit.
+           exit.
+
+      *>=====================================================================
+      2440-valida-arquivo-cliente section.
+      2440.
+            open input arqclientecsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] erro de abertura - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            read arqclientecsv *> Despreza cabeçalho
+            read arqclientecsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo vazio: [" delimited by size, ws-filename delimited by space,
+                        "] - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "N"                               to ws-id-arquivo-aberto
+            move 2                                 to ws-idx-001
+            perform
+              until not ws-operacao-ok
+                    perform 2450-valida-campos-cliente
+                    read arqclientecsv
+            end-perform
+            close arqclientecsv
+            .
+      2440-exit.
+            exit.
+
+      *>=====================================================================
+      2450-valida-campos-cliente section.
+      2450.
+            initialize                                      ws-campos-cliente-csv
+                                                            ws-campos-alfa-arqcsv.
+
+            unstring reg-arqclientecsv delimited by ";" into
+                                                            ws-cd-cliente-alfa
+                                                            ws-cd-cidade-alfa
+                                                            ws-ds-cliente-12
+                                                            ws-endereco-12
+                                                            ws-numero-alfa
+                                                            ws-bairro-12
+                                                            ws-cep-12
+                                                            ws-cnpj-12
+                                                            ws-email-12
+
+            move function numval (ws-cd-cliente-alfa)      to ws-cd-cliente-12
+            move function numval (ws-cd-cidade-alfa)       to ws-cd-cidade-12
+            move function numval (ws-numero-alfa)          to ws-numero-12
+
+            if   ws-cd-cliente-12 equal zeros
+            or   ws-cd-cidade-12  equal zeros
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo númerico inválido, verifique os campos ",
+                        "Cliente e Cidade" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            if   ws-ds-cliente-12 equal spaces
+            or   ws-endereco-12   equal spaces
+            or   ws-bairro-12     equal spaces
+            or   ws-cnpj-12       equal spaces
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo de texto inválido, verifique os campos ",
+                        "Descrição, Endereço, bairro e CNPJ" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "S"                               to ws-id-arquivo-aberto
+            initialize                             fccdd-cidade
+            move ws-cd-cidade-12                   to fccdd-cd-cidade
+            perform 9000-ler-CSBHD002-ran
+            if   not ws-operacao-ok
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " cidade ", ws-cd-cidade-12, " não cadastrada em CSBHD002"
+                                                       into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            initialize                             fdcli-cliente
+            move ws-cd-cliente-12                  to fdcli-cd-cliente
+            move ws-ds-cliente-12                  to fdcli-ds-cliente
+            move ws-endereco-12                    to fdcli-endereco
+            move ws-numero-12                      to fdcli-numero
+            move ws-bairro-12                      to fdcli-bairro
+            move ws-cep-12                         to fdcli-cep
+            move ws-cnpj-12                        to fdcli-cnpj
+            move ws-email-12                       to fdcli-email
+            move ws-cd-cidade-12                   to fdcli-cd-cidade
+            perform 9000-ler-CSBHD013-ran
+            if   not ws-operacao-ok
+                 perform 9000-gravar-CSBHD013
+            else
+                 perform 9000-regravar-CSBHD013
+            end-if
+
+            if   not ws-operacao-ok
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] ", whs-mensagem       into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+            add 1                                  to ws-idx-001
+          .
+      2450-exit.
+           exit.
+
+      *>=====================================================================
+      2500-processa-produto-csv section.
+      2500.
+            move "2500-processa-produto-csv - Inicio"  to ws-ds-tracelog
+            perform 9000-tracelog
+
+            initialize                                    ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, "_PRODUTO.CSV" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            end-call
+            move Return-Code                           to ws-cbl-status-code
+            if   ws-cbl-status
+                 move ws-filename                      to wid-arqprodutocsv
+                 perform 2510-valida-arquivo-produto
+            else
+                 string "Arquivo " delimited by size, ws-filename, delimited by space,
+                        " não encontrado" into ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move "2500-processa-produto-csv - Final"   to ws-ds-tracelog
+            perform 9000-tracelog
+          .
+      2500-exit.
+           exit.
+
+      *>=====================================================================
+      2510-valida-arquivo-produto section.
+      2510.
+            open input arqprodutocsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] erro de abertura - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            read arqprodutocsv *> Despreza cabeçalho
+            read arqprodutocsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo vazio: [" delimited by size, ws-filename delimited by space,
+                        "] - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "N"                               to ws-id-arquivo-aberto
+            move 2                                 to ws-idx-001
+            perform
+              until not ws-operacao-ok
+                    perform 2520-valida-campos-produto
+                    read arqprodutocsv
+            end-perform
+            close arqprodutocsv
+            .
+      2510-exit.
+            exit.
+
+      *>=====================================================================
+      2520-valida-campos-produto section.
+      2520.
+            initialize                                      ws-campos-produto-csv
+                                                            ws-campos-alfa-arqcsv.
+
+            unstring reg-arqprodutocsv delimited by ";" into
+                                                            ws-cd-empresa-alfa
+                                                            ws-cd-filial-alfa
+                                                            ws-cd-entrada-alfa
+                                                            ws-cd-produto-alfa
+                                                            ws-cd-sequencia-alfa
+                                                            ws-lote-6
+                                                            ws-qtdade-alfa
+                                                            ws-valor-alfa
+
+            move function numval (ws-cd-empresa-alfa)      to ws-cd-empresa-6
+            move function numval (ws-cd-filial-alfa)       to ws-cd-filial-6
+            move function numval (ws-cd-entrada-alfa)      to ws-cd-entrada-6
+            move function numval (ws-cd-produto-alfa)      to ws-cd-produto-6
+            move function numval (ws-cd-sequencia-alfa)    to ws-cd-sequencia-6
+            move function numval (ws-qtdade-alfa)          to ws-qtdade-6
+            move function numval (ws-valor-alfa)           to ws-valor-6
+
+            if   ws-cd-empresa-6 equal zeros
+            or   ws-cd-filial-6  equal zeros
+            or   ws-cd-produto-6 equal zeros
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo númerico inválido, verifique os campos ",
+                        "Empresa, Filial e Produto" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            if   ws-valor-6 equal zeros
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo Valor inválido" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "S"                               to ws-id-arquivo-aberto
+            initialize                             fdpdt-produto
+            move ws-cd-empresa-6                   to fdpdt-cd-empresa
+            move ws-cd-filial-6                    to fdpdt-cd-filial
+            move ws-cd-entrada-6                   to fdpdt-cd-entrada
+            move ws-cd-produto-6                   to fdpdt-cd-produto
+            move ws-cd-sequencia-6                 to fdpdt-cd-sequencia
+            move ws-lote-6                         to fdpdt-lote
+            move ws-qtdade-6                       to fdpdt-qtdade
+            move ws-valor-6                        to fdpdt-valor
+            perform 9000-ler-CSBHD009-ran
+
+            move ws-aud-ano                        to fdpdt-dt-atualizacao-ano
+            move ws-aud-mes                        to fdpdt-dt-atualizacao-mes
+            move ws-aud-dia                        to fdpdt-dt-atualizacao-dia
+            move ws-aud-horas                      to fdpdt-hr-atualizacao-hora
+            move ws-aud-minutos                    to fdpdt-hr-atualizacao-minuto
+            move ws-aud-segundos                   to fdpdt-hr-atualizacao-segundo
+            move ws-aud-job-origem                 to fdpdt-job-origem
+
+            if   not ws-operacao-ok
+                 perform 9000-gravar-CSBHD009
+            else
+                 perform 9000-regravar-CSBHD009
+            end-if
+
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " erro de gravação - status: ", ws-status  into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+            add 1                                  to ws-idx-001
+          .
+      2520-exit.
+           exit.
+
+      *>=====================================================================
+      2600-processa-saida-csv section.
+      2600.
+            move "2600-processa-saida-csv - Inicio"  to ws-ds-tracelog
+            perform 9000-tracelog
+
+            initialize                                    ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, "_SAIDA.CSV" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            end-call
+            move Return-Code                           to ws-cbl-status-code
+            if   ws-cbl-status
+                 move ws-filename                      to wid-arqsaidacsv
+                 perform 2610-valida-arquivo-saida
+            else
+                 string "Arquivo " delimited by size, ws-filename, delimited by space,
+                        " não encontrado" into ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move "2600-processa-saida-csv - Final"   to ws-ds-tracelog
+            perform 9000-tracelog
+          .
+      2600-exit.
+           exit.
+
+      *>=====================================================================
+      2610-valida-arquivo-saida section.
+      2610.
+            open input arqsaidacsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] erro de abertura - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            read arqsaidacsv *> Despreza cabeçalho
+            read arqsaidacsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo vazio: [" delimited by size, ws-filename delimited by space,
+                        "] - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "N"                               to ws-id-arquivo-aberto
+            move 2                                 to ws-idx-001
+            perform
+              until not ws-operacao-ok
+                    perform 2620-valida-campos-saida
+                    read arqsaidacsv
+            end-perform
+            close arqsaidacsv
+            .
+      2610-exit.
+            exit.
+
+      *>=====================================================================
+      2620-valida-campos-saida section.
+      2620.
+            initialize                                      ws-campos-saida-csv
+                                                            ws-campos-alfa-arqcsv.
+
+            unstring reg-arqsaidacsv delimited by ";" into
+                                                            ws-cd-empresa-alfa
+                                                            ws-cd-filial-alfa
+                                                            ws-cd-saida-alfa
+                                                            ws-cd-transportadora-alfa
+                                                            ws-cd-cliente-alfa
+                                                            ws-total-alfa
+                                                            ws-frete-alfa
+                                                            ws-imposto-alfa
+                                                            ws-data-saida-alfa
+
+            move function numval (ws-cd-empresa-alfa)        to ws-cd-empresa-3
+            move function numval (ws-cd-filial-alfa)         to ws-cd-filial-3
+            move function numval (ws-cd-saida-alfa)          to ws-cd-saida-3
+            move function numval (ws-cd-transportadora-alfa) to ws-cd-transportadora-3
+            move function numval (ws-cd-cliente-alfa)        to ws-cd-cliente-3
+            move function numval (ws-total-alfa)             to ws-total-3
+            move function numval (ws-frete-alfa)             to ws-frete-3
+            move function numval (ws-imposto-alfa)           to ws-imposto-3
+
+            if   ws-data-saida-alfa equal spaces
+                 accept ws-data-saida-alfa             from date yyyymmdd
+            end-if
+            move function numval (ws-data-saida-alfa (1:4)) to ws-data-saida-ano-3
+            move function numval (ws-data-saida-alfa (5:2)) to ws-data-saida-mes-3
+            move function numval (ws-data-saida-alfa (7:2)) to ws-data-saida-dia-3
+
+            if   ws-cd-empresa-3        equal zeros
+            or   ws-cd-filial-3         equal zeros
+            or   ws-cd-saida-3          equal zeros
+            or   ws-cd-transportadora-3 equal zeros
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo númerico inválido, verifique os campos ",
+                        "Empresa, Filial, Saida e Transportadora" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "S"                               to ws-id-arquivo-aberto
+            initialize                             fesd-saida
+            move ws-cd-empresa-3                   to fesd-cd-empresa
+            move ws-cd-filial-3                    to fesd-cd-filial
+            move ws-cd-saida-3                     to fesd-cd-saida
+            move ws-cd-transportadora-3            to fesd-cd-transportadora
+            move ws-cd-cliente-3                   to fesd-cd-cliente
+            move ws-data-saida-ano-3               to fesd-data-saida-ano
+            move ws-data-saida-mes-3               to fesd-data-saida-mes
+            move ws-data-saida-dia-3               to fesd-data-saida-dia
+            move ws-total-3                        to fesd-total
+            move ws-frete-3                        to fesd-frete
+            move ws-imposto-3                      to fesd-imposto
+            perform 9000-ler-CSBHD003-ran
+            if   not ws-operacao-ok
+                 perform 9000-gravar-CSBHD003
+            else
+                 perform 9000-regravar-CSBHD003
+            end-if
+
+            if   not ws-operacao-ok
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] ", whs-mensagem       into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+            add 1                                  to ws-idx-001
+          .
+      2620-exit.
+           exit.
+
+      *>=====================================================================
+      2700-processa-item-saida-csv section.
+      2700.
+            move "2700-processa-item-saida-csv - Inicio"  to ws-ds-tracelog
+            perform 9000-tracelog
+
+            initialize                                    ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, "_ITEM_SAIDA.CSV" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            end-call
+            move Return-Code                           to ws-cbl-status-code
+            if   ws-cbl-status
+                 move ws-filename                      to wid-arqitemsaidacsv
+                 perform 2710-valida-arquivo-item-saida
+            else
+                 string "Arquivo " delimited by size, ws-filename, delimited by space,
+                        " não encontrado" into ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move "2700-processa-item-saida-csv - Final"   to ws-ds-tracelog
+            perform 9000-tracelog
+          .
+      2700-exit.
+           exit.
+
+      *>=====================================================================
+      2710-valida-arquivo-item-saida section.
+      2710.
+            open input arqitemsaidacsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] erro de abertura - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            read arqitemsaidacsv *> Despreza cabeçalho
+            read arqitemsaidacsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo vazio: [" delimited by size, ws-filename delimited by space,
+                        "] - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "N"                               to ws-id-arquivo-aberto
+            move 2                                 to ws-idx-001
+            move zero                              to ws-cd-saida-anterior-7
+            move zero                              to ws-sequencia-item-saida
+            perform
+              until not ws-operacao-ok
+                    perform 2720-valida-campos-item-saida
+                    read arqitemsaidacsv
+            end-perform
+            close arqitemsaidacsv
+            .
+      2710-exit.
+            exit.
+
+      *>=====================================================================
+      2720-valida-campos-item-saida section.
+      2720.
+            initialize                                      ws-campos-item-saida-csv
+                                                            ws-campos-alfa-arqcsv.
+
+            unstring reg-arqitemsaidacsv delimited by ";" into
+                                                            ws-cd-empresa-alfa
+                                                            ws-cd-filial-alfa
+                                                            ws-cd-saida-alfa
+                                                            ws-cd-produto-alfa
+                                                            ws-lote-7
+                                                            ws-qtdade-alfa
+                                                            ws-valor-alfa
+
+            move function numval (ws-cd-empresa-alfa)        to ws-cd-empresa-7
+            move function numval (ws-cd-filial-alfa)         to ws-cd-filial-7
+            move function numval (ws-cd-saida-alfa)          to ws-cd-saida-7
+            move function numval (ws-cd-produto-alfa)        to ws-cd-produto-7
+            move function numval (ws-qtdade-alfa)            to ws-qtdade-7
+            move function numval (ws-valor-alfa)             to ws-valor-7
+
+            if   ws-cd-empresa-7 equal zeros
+            or   ws-cd-filial-7  equal zeros
+            or   ws-cd-saida-7   equal zeros
+            or   ws-cd-produto-7 equal zeros
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo númerico inválido, verifique os campos ",
+                        "Empresa, Filial, Saida e Produto" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move ws-cd-produto-7                   to ws-cd-produto-procurado
+            perform 2725-localiza-produto
+            if   not ws-produto-localizado
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " produto ", ws-cd-produto-7, " não cadastrado em CSBHD009"
+                                                       into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            if   ws-cd-saida-7 equal ws-cd-saida-anterior-7
+                 add 1                              to ws-sequencia-item-saida
+            else
+                 move 1                             to ws-sequencia-item-saida
+                 move ws-cd-saida-7                 to ws-cd-saida-anterior-7
+            end-if
+
+            move "S"                               to ws-id-arquivo-aberto
+            initialize                             feisd-item-saida
+            move ws-cd-empresa-7                   to feisd-cd-empresa
+            move ws-cd-filial-7                    to feisd-cd-filial
+            move ws-cd-saida-7                     to feisd-saida
+            move ws-sequencia-item-saida           to feisd-sequencia
+            move ws-cd-saida-7                     to feisd-cd-saida
+            move ws-cd-produto-7                   to feisd-cd-produto
+            move ws-lote-7                         to feisd-lote
+            move ws-qtdade-7                       to feisd-qtdade
+            move ws-valor-7                        to feisd-valor
+            perform 9000-ler-CSBHD004-ran
+            if   not ws-operacao-ok
+                 perform 9000-gravar-CSBHD004
+            else
+                 perform 9000-regravar-CSBHD004
+            end-if
+
+            if   not ws-operacao-ok
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] ", whs-mensagem       into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+            add 1                                  to ws-idx-001
+          .
+      2720-exit.
+           exit.
+
+      *>=====================================================================
+      2725-localiza-produto section.
+      2725.
+      *> fdpdt-cd-produto não é o campo inicial da chave de CSBHD009,
+      *> então a localização é feita por varredura sequencial do cadastro.
+            move "N"                               to ws-id-produto-localizado
+            move low-values                        to fdpdt-chave-1
+            perform 9000-str-CSBHD009-gtr
+            perform
+              until not ws-operacao-ok
+              or     ws-produto-localizado
+                    perform 9000-ler-CSBHD009-next
+                    if   ws-operacao-ok
+                    and  fdpdt-cd-produto equal ws-cd-produto-procurado
+                         move "S"                  to ws-id-produto-localizado
+                    end-if
+            end-perform
+          .
+      2725-exit.
+           exit.
+
+      *>=====================================================================
+      2800-processa-entrada-csv section.
+      2800.
+            move "2800-processa-entrada-csv - Inicio"  to ws-ds-tracelog
+            perform 9000-tracelog
+
+            initialize                                    ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, "_ENTRADA.CSV" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            end-call
+            move Return-Code                           to ws-cbl-status-code
+            if   ws-cbl-status
+                 move ws-filename                      to wid-arqentradacsv
+                 perform 2810-valida-arquivo-entrada
+            else
+                 string "Arquivo " delimited by size, ws-filename, delimited by space,
+                        " não encontrado" into ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move "2800-processa-entrada-csv - Final"   to ws-ds-tracelog
+            perform 9000-tracelog
+          .
+      2800-exit.
+           exit.
+
+      *>=====================================================================
+      2810-valida-arquivo-entrada section.
+      2810.
+            open input arqentradacsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] erro de abertura - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            read arqentradacsv *> Despreza cabeçalho
+            read arqentradacsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo vazio: [" delimited by size, ws-filename delimited by space,
+                        "] - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "N"                               to ws-id-arquivo-aberto
+            move 2                                 to ws-idx-001
+            perform
+              until not ws-operacao-ok
+                    perform 2820-valida-campos-entrada
+                    read arqentradacsv
+            end-perform
+            close arqentradacsv
+            .
+      2810-exit.
+            exit.
+
+      *>=====================================================================
+      2820-valida-campos-entrada section.
+      2820.
+            initialize                                      ws-campos-entrada-csv
+                                                            ws-campos-alfa-arqcsv.
+
+            unstring reg-arqentradacsv delimited by ";" into
+                                                            ws-cd-empresa-alfa
+                                                            ws-cd-filial-alfa
+                                                            ws-cd-entrada-alfa
+                                                            ws-cd-transportadora-alfa
+                                                            ws-data-pedido-alfa
+                                                            ws-data-entrada-alfa
+                                                            ws-total-alfa
+                                                            ws-frete-alfa
+                                                            ws-nunf-alfa
+                                                            ws-srnf-alfa
+
+            move function numval (ws-cd-empresa-alfa)        to ws-cd-empresa-8
+            move function numval (ws-cd-filial-alfa)         to ws-cd-filial-8
+            move function numval (ws-cd-entrada-alfa)        to ws-cd-entrada-8
+            move function numval (ws-cd-transportadora-alfa) to ws-cd-transportadora-8
+            move function numval (ws-total-alfa)             to ws-total-8
+            move function numval (ws-frete-alfa)             to ws-frete-8
+            move function numval (ws-nunf-alfa)              to ws-nunf-8
+            move function numval (ws-srnf-alfa)              to ws-srnf-8
+
+            if   ws-cd-empresa-8        equal zeros
+            or   ws-cd-filial-8         equal zeros
+            or   ws-cd-entrada-8        equal zeros
+            or   ws-cd-transportadora-8 equal zeros
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo númerico inválido, verifique os campos ",
+                        "Empresa, Filial, Entrada e Transportadora" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            if   ws-data-pedido-alfa equal spaces
+            or   ws-data-entrada-alfa equal spaces
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " data de pedido ou de entrada inválida" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move function numval (ws-data-pedido-alfa (1:4))  to ws-data-pedido-ano-8
+            move function numval (ws-data-pedido-alfa (5:2))  to ws-data-pedido-mes-8
+            move function numval (ws-data-pedido-alfa (7:2))  to ws-data-pedido-dia-8
+            move function numval (ws-data-entrada-alfa (1:4)) to ws-data-entrada-ano-8
+            move function numval (ws-data-entrada-alfa (5:2)) to ws-data-entrada-mes-8
+            move function numval (ws-data-entrada-alfa (7:2)) to ws-data-entrada-dia-8
+
+      *> Garante que a mesma nota fiscal (nunf/srnf) não seja cadastrada
+      *> duas vezes para a mesma transportadora - posiciona pela chave
+      *> alternada de nunf (mesmo idioma usado em CSBH02005Q para a
+      *> consulta de entrada por nota fiscal), pois a chave primaria
+      *> comeca por empresa/filial e deixaria de alcancar uma nota ja
+      *> cadastrada sob uma empresa/filial anterior.
+      *> Observacao: CSBHD007 (Entrada) nao tem referencia a fornecedor,
+      *> apenas a transportadora (fdfnc-cd-transpordadora, apesar do
+      *> prefixo) - esta checagem cobre duas notas com o mesmo nunf/srnf
+      *> despachadas pela mesma transportadora, mas nao pega o caso de
+      *> um mesmo fornecedor reenviando a mesma nota via transportadoras
+      *> diferentes, por nao existir hoje um campo de fornecedor no
+      *> cadastro de Entrada para posicionar por ele.
+            initialize                             fdetd-entrada
+            move ws-nunf-8                         to fdetd-nunf
+            move "N"                               to ws-id-produto-localizado
+            perform 9000-str-CSBHD007-eql-4
+            if   ws-operacao-ok
+                 perform 9000-ler-CSBHD007-next
+                 perform
+                   until not ws-operacao-ok
+                   or     fdetd-nunf not = ws-nunf-8
+                   or     ws-produto-localizado
+                         if   fdfnc-cd-transpordadora equal ws-cd-transportadora-8
+                         and  fdetd-srnf              equal ws-srnf-8
+                              move "S"                  to ws-id-produto-localizado
+                         else
+                              perform 9000-ler-CSBHD007-next
+                         end-if
+                 end-perform
+            end-if
+            if   ws-produto-localizado
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " nota fiscal ", ws-nunf-8, "/", ws-srnf-8,
+                        " já cadastrada para esta transportadora"
+                                                       into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "S"                               to ws-id-arquivo-aberto
+            initialize                             fdetd-entrada
+            move ws-cd-empresa-8                   to fdfnc-cd-empresa
+            move ws-cd-filial-8                    to fdfnc-cd-filial
+            move ws-cd-entrada-8                   to fdfnc-cd-entrada
+            move ws-cd-transportadora-8            to fdfnc-cd-transpordadora
+            move ws-data-pedido-ano-8              to fdetd-data-pedido-ano
+            move ws-data-pedido-mes-8              to fdetd-data-pedido-mes
+            move ws-data-pedido-dia-8              to fdetd-data-pedido-dia
+            move ws-data-entrada-ano-8             to fdetd-data-entrada-ano
+            move ws-data-entrada-mes-8             to fdetd-data-entrada-mes
+            move ws-data-entrada-dia-8             to fdetd-data-entrada-dia
+            move ws-total-8                        to fdetd-total
+            move ws-frete-8                        to fdetd-frete in fdetd-entrada
+            move ws-nunf-8                         to fdetd-nunf
+            move ws-srnf-8                         to fdetd-srnf
+            perform 9000-ler-CSBHD007-ran
+            if   not ws-operacao-ok
+                 perform 9000-gravar-CSBHD007
+            else
+                 perform 9000-regravar-CSBHD007
+            end-if
+
+            if   not ws-operacao-ok
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] ", whs-mensagem       into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+            add 1                                  to ws-idx-001
+          .
+      2820-exit.
+           exit.
+
+      *>=====================================================================
+      2900-processa-item-entrada-csv section.
+      2900.
+            move "2900-processa-item-entrada-csv - Inicio"  to ws-ds-tracelog
+            perform 9000-tracelog
+
+            initialize                                    ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, "_ITEM_ENTRADA.CSV" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            end-call
+            move Return-Code                           to ws-cbl-status-code
+            if   ws-cbl-status
+                 move ws-filename                      to wid-arqitementradacsv
+                 perform 2910-valida-arquivo-item-entrada
+            else
+                 string "Arquivo " delimited by size, ws-filename, delimited by space,
+                        " não encontrado" into ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move "2900-processa-item-entrada-csv - Final"   to ws-ds-tracelog
+            perform 9000-tracelog
+          .
+      2900-exit.
+           exit.
+
+      *>=====================================================================
+      2910-valida-arquivo-item-entrada section.
+      2910.
+            open input arqitementradacsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] erro de abertura - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            read arqitementradacsv *> Despreza cabeçalho
+            read arqitementradacsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo vazio: [" delimited by size, ws-filename delimited by space,
+                        "] - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "N"                               to ws-id-arquivo-aberto
+            move 2                                 to ws-idx-001
+            perform
+              until not ws-operacao-ok
+                    perform 2920-valida-campos-item-entrada
+                    read arqitementradacsv
+            end-perform
+            close arqitementradacsv
+            .
+      2910-exit.
+            exit.
+
+      *>=====================================================================
+      2920-valida-campos-item-entrada section.
+      2920.
+            initialize                                      ws-campos-item-entrada-csv
+                                                            ws-campos-alfa-arqcsv.
+
+            unstring reg-arqitementradacsv delimited by ";" into
+                                                            ws-cd-empresa-alfa
+                                                            ws-cd-filial-alfa
+                                                            ws-cd-entrada-alfa
+                                                            ws-cd-produto-alfa
+                                                            ws-sequencia-alfa
+                                                            ws-lote-9
+                                                            ws-qtdade-alfa
+                                                            ws-frete-alfa
+
+            move function numval (ws-cd-empresa-alfa)        to ws-cd-empresa-9
+            move function numval (ws-cd-filial-alfa)         to ws-cd-filial-9
+            move function numval (ws-cd-entrada-alfa)        to ws-cd-entrada-9
+            move function numval (ws-cd-produto-alfa)        to ws-cd-produto-9
+            move function numval (ws-sequencia-alfa)         to ws-cd-sequencia-9
+            move function numval (ws-qtdade-alfa)            to ws-qtdade-9
+            move function numval (ws-frete-alfa)             to ws-frete-9
+
+            if   ws-cd-empresa-9 equal zeros
+            or   ws-cd-filial-9  equal zeros
+            or   ws-cd-entrada-9 equal zeros
+            or   ws-cd-produto-9 equal zeros
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo númerico inválido, verifique os campos ",
+                        "Empresa, Filial, Entrada e Produto" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "S"                               to ws-id-arquivo-aberto
+            initialize                             fddps-item-entrada
+            move ws-cd-empresa-9                   to fddps-cd-empresa
+            move ws-cd-filial-9                    to fddps-cd-filial
+            move ws-cd-entrada-9                   to fddps-cd-entrada
+            move ws-cd-produto-9                   to fddps-cd-produto
+            move ws-cd-sequencia-9                 to fddps-sequencia
+            move ws-lote-9                         to fddps-lote
+            move ws-qtdade-9                       to fddps-quantidade
+            move ws-frete-9                        to fdetd-frete in fddps-item-entrada
+            perform 9000-ler-CSBHD008-ran
+            if   not ws-operacao-ok
+                 perform 9000-gravar-CSBHD008
+            else
+                 perform 9000-regravar-CSBHD008
+            end-if
+
+            if   not ws-operacao-ok
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] ", whs-mensagem       into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+            add 1                                  to ws-idx-001
+          .
+      2920-exit.
+           exit.
+
+      *>=====================================================================
+      *> Lista de preço: catalogo de preço por produto com vigencia, mantido
+      *> em CSBHD011 independente de fdpdt-valor/feisd-valor (preço de uma
+      *> ocorrencia especifica de entrada/saida), para que uma mudança de
+      *> preço "daqui pra frente" nao precise tocar o historico ja gravado.
+      2930-processa-lista-preco-csv section.
+      2930.
+            move "2930-processa-lista-preco-csv - Inicio"  to ws-ds-tracelog
+            perform 9000-tracelog
+
+            initialize                                    ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, "_LISTA_PRECO.CSV" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            end-call
+            move Return-Code                           to ws-cbl-status-code
+            if   ws-cbl-status
+                 move ws-filename                      to wid-arqlistaprecocsv
+                 perform 2935-valida-arquivo-lista-preco
+            else
+                 string "Arquivo " delimited by size, ws-filename, delimited by space,
+                        " não encontrado" into ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move "2930-processa-lista-preco-csv - Final"   to ws-ds-tracelog
+            perform 9000-tracelog
+          .
+      2930-exit.
+           exit.
+
+      *>=====================================================================
+      2935-valida-arquivo-lista-preco section.
+      2935.
+            open input arqlistaprecocsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] erro de abertura - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            read arqlistaprecocsv *> Despreza cabeçalho
+            read arqlistaprecocsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo vazio: [" delimited by size, ws-filename delimited by space,
+                        "] - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "N"                               to ws-id-arquivo-aberto
+            move 2                                 to ws-idx-001
+            perform
+              until not ws-operacao-ok
+                    perform 2940-valida-campos-lista-preco
+                    read arqlistaprecocsv
+            end-perform
+            close arqlistaprecocsv
+            .
+      2935-exit.
+            exit.
+
+      *>=====================================================================
+      2940-valida-campos-lista-preco section.
+      2940.
+            initialize                                      ws-campos-lista-preco-csv
+                                                            ws-campos-alfa-arqcsv.
+
+            unstring reg-arqlistaprecocsv delimited by ";" into
+                                                            ws-cd-produto-alfa
+                                                            ws-data-vigencia-alfa
+                                                            ws-valor-alfa
+
+            move function numval (ws-cd-produto-alfa)      to ws-cd-produto-10
+            move function numval (ws-valor-alfa)           to ws-valor-10
+
+            if   ws-cd-produto-10 equal zeros
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo Produto invalido" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            if   ws-valor-10 equal zeros
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo Valor invalido" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            if   ws-data-vigencia-alfa equal spaces
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo Data de Vigencia invalido" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move function numval (ws-data-vigencia-alfa (1:4)) to ws-data-vigencia-ano-10
+            move function numval (ws-data-vigencia-alfa (5:2)) to ws-data-vigencia-mes-10
+            move function numval (ws-data-vigencia-alfa (7:2)) to ws-data-vigencia-dia-10
+
+            move "S"                               to ws-id-arquivo-aberto
+            initialize                             fdprc-lista-preco
+            move ws-cd-produto-10                  to fdprc-cd-produto
+            move ws-data-vigencia-10               to fdprc-dt-vigencia
+            move ws-valor-10                       to fdprc-valor
+            perform 9000-ler-CSBHD011-ran
             if   not ws-operacao-ok
-                 perform 9000-gravar-CSBHD002
+                 perform 9000-gravar-CSBHD011
             else
-                 perform 9000-regravar-CSBHD002
+                 perform 9000-regravar-CSBHD011
             end-if
 
             if   not ws-operacao-ok
@@ -441,8 +3132,264 @@
                  exit section
             end-if
             add 1                                  to ws-idx-001
+          .
+      2940-exit.
+           exit.
+
+      *>=====================================================================
+      *> Devolução: nova natureza de movimento, distinta de Entrada, para um
+      *> produto retornando ao deposito a partir de uma Saida ja concluida.
+      *> Cada linha referencia a saida original (empresa/filial/saida, que
+      *> junto formam fesd-chave-1) via fddvl-chave-2 e o produto devolvido
+      *> via fddvl-chave-3, preservando quantidade e valor devolvidos.
+      2945-processa-devolucao-csv section.
+      2945.
+            move "2945-processa-devolucao-csv - Inicio"  to ws-ds-tracelog
+            perform 9000-tracelog
+
+            initialize                                    ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, "_DEVOLUCAO.CSV" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            end-call
+            move Return-Code                           to ws-cbl-status-code
+            if   ws-cbl-status
+                 move ws-filename                      to wid-arqdevolucaocsv
+                 perform 2946-valida-arquivo-devolucao
+            else
+                 string "Arquivo " delimited by size, ws-filename, delimited by space,
+                        " não encontrado" into ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            move "2945-processa-devolucao-csv - Final"   to ws-ds-tracelog
+            perform 9000-tracelog
+          .
+      2945-exit.
+           exit.
+
+      *>=====================================================================
+      2946-valida-arquivo-devolucao section.
+      2946.
+            open input arqdevolucaocsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] erro de abertura - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            read arqdevolucaocsv *> Despreza cabeçalho
+            read arqdevolucaocsv
+            if   not ws-operacao-ok
+                 move ws-resultado-acesso          to ws-status
+                 perform 9000-csbsp001-monta-status
+                 string "Erro - Arquivo vazio: [" delimited by size, ws-filename delimited by space,
+                        "] - status: ", ws-status into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move "N"                               to ws-id-arquivo-aberto
+            move 2                                 to ws-idx-001
+            perform
+              until not ws-operacao-ok
+                    perform 2947-valida-campos-devolucao
+                    read arqdevolucaocsv
+            end-perform
+            close arqdevolucaocsv
+            .
+      2946-exit.
+            exit.
+
+      *>=====================================================================
+      2947-valida-campos-devolucao section.
+      2947.
+            initialize                                      ws-campos-devolucao-csv
+                                                            ws-campos-alfa-arqcsv.
+
+            unstring reg-arqdevolucaocsv delimited by ";" into
+                                                            ws-cd-empresa-alfa
+                                                            ws-cd-filial-alfa
+                                                            ws-cd-devolucao-alfa
+                                                            ws-sequencia-alfa
+                                                            ws-cd-saida-alfa
+                                                            ws-cd-produto-alfa
+                                                            ws-data-devolucao-alfa
+                                                            ws-qtdade-alfa
+                                                            ws-valor-alfa
+
+            move function numval (ws-cd-empresa-alfa)      to ws-cd-empresa-11
+            move function numval (ws-cd-filial-alfa)       to ws-cd-filial-11
+            move function numval (ws-cd-devolucao-alfa)    to ws-cd-devolucao-11
+            move function numval (ws-sequencia-alfa)       to ws-cd-sequencia-11
+            move function numval (ws-cd-saida-alfa)        to ws-cd-saida-11
+            move function numval (ws-cd-produto-alfa)      to ws-cd-produto-11
+            move function numval (ws-qtdade-alfa)          to ws-qtdade-11
+            move function numval (ws-valor-alfa)           to ws-valor-11
+
+            if   ws-cd-empresa-11   equal zeros
+            or   ws-cd-filial-11    equal zeros
+            or   ws-cd-devolucao-11 equal zeros
+            or   ws-cd-saida-11     equal zeros
+            or   ws-cd-produto-11   equal zeros
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo númerico inválido, verifique os campos ",
+                        "Empresa, Filial, Devolução, Saida e Produto" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move ws-cd-produto-11                  to ws-cd-produto-procurado
+            perform 2725-localiza-produto
+            if   not ws-produto-localizado
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " produto ", ws-cd-produto-11, " não cadastrado em CSBHD009"
+                                                       into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            if   ws-data-devolucao-alfa equal spaces
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] linha ", ws-idx-001,
+                        " campo Data de Devolução invalido" into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+
+            move function numval (ws-data-devolucao-alfa (1:4)) to ws-data-devolucao-ano-11
+            move function numval (ws-data-devolucao-alfa (5:2)) to ws-data-devolucao-mes-11
+            move function numval (ws-data-devolucao-alfa (7:2)) to ws-data-devolucao-dia-11
+
+            move "S"                               to ws-id-arquivo-aberto
+            initialize                             fddvl-devolucao
+            move ws-cd-empresa-11                  to fddvl-cd-empresa
+            move ws-cd-filial-11                   to fddvl-cd-filial
+            move ws-cd-devolucao-11                to fddvl-cd-devolucao
+            move ws-cd-sequencia-11                to fddvl-cd-sequencia
+            move ws-cd-saida-11                    to fddvl-cd-saida
+            move ws-cd-produto-11                  to fddvl-cd-produto
+            move ws-data-devolucao-11              to fddvl-data-devolucao
+            move ws-qtdade-11                      to fddvl-qtdade
+            move ws-valor-11                       to fddvl-valor
+            perform 9000-ler-CSBHD012-ran
+            if   not ws-operacao-ok
+                 perform 9000-gravar-CSBHD012
+            else
+                 perform 9000-regravar-CSBHD012
+            end-if
+
+            if   not ws-operacao-ok
+                 string "Erro - Arquivo: [" delimited by size, ws-filename delimited by space,
+                        "] ", whs-mensagem       into ws-ds-tracelog
+                 perform 9000-tracelog
+                 exit section
+            end-if
+            add 1                                  to ws-idx-001
+          .
+      2947-exit.
+           exit.
+
+      *>=====================================================================
+      *> Resumo de execucao de CIDADE.CSV e LOJA.CSV: linhas lidas, gravadas
+      *> e rejeitadas (com o detalhamento por motivo), impresso em um
+      *> relatorio de uma pagina ao final do processamento.
+       2950-resumo-execucao section.
+       2950.
+            string lnk-extractionPath delimited by space,
+                   "/CSBH01001C.REL" delimited by size into wid-arquivo-relatorio
+            open output relatorio
+
+            move spaces                             to rel-linha
+            string "Resumo de carga - CIDADE.CSV e LOJA.CSV" delimited by size
+                                                     into rel-linha
+            write rel-linha
+
+            if   lnk-dry-run
+                 move spaces                         to rel-linha
+                 string "(Modo dry-run - nenhum registro foi gravado)" delimited by size
+                                                     into rel-linha
+                 write rel-linha
+            end-if
+
+            move spaces                             to rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "CIDADE.CSV" delimited by size into rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "  Linhas lidas      : " ws-qtde-lidos-cidade
+                                                     delimited by size into rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "  Linhas gravadas   : " ws-qtde-gravados-cidade
+                                                     delimited by size into rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "  Linhas rejeitadas : " ws-qtde-rejeitados-cidade
+                                                     delimited by size into rel-linha
+            write rel-linha
+            perform 2960-imprime-motivos-cidade
+                    varying ws-idx-motivo from 1 by 1
+                       until ws-idx-motivo > ws-qtde-motivos-cidade
+
+            move spaces                             to rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "LOJA.CSV" delimited by size into rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "  Linhas lidas      : " ws-qtde-lidos-loja
+                                                     delimited by size into rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "  Linhas gravadas   : " ws-qtde-gravados-loja
+                                                     delimited by size into rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "  Linhas rejeitadas : " ws-qtde-rejeitados-loja
+                                                     delimited by size into rel-linha
+            write rel-linha
+            perform 2970-imprime-motivos-loja
+                    varying ws-idx-motivo from 1 by 1
+                       until ws-idx-motivo > ws-qtde-motivos-loja
+
+            close relatorio
            .
-       2220-exit.
+       2950-exit.
+            exit.
+      *>=====================================================================
+       2960-imprime-motivos-cidade section.
+       2960.
+            move spaces                             to rel-linha
+            string "    - " delimited by size,
+                   ws-motivo-descricao-cidade (ws-idx-motivo) delimited by space,
+                   " (" delimited by size,
+                   ws-motivo-qtde-cidade (ws-idx-motivo) delimited by size,
+                   ")" delimited by size into rel-linha
+            write rel-linha
+           .
+       2960-exit.
+            exit.
+      *>=====================================================================
+       2970-imprime-motivos-loja section.
+       2970.
+            move spaces                             to rel-linha
+            string "    - " delimited by size,
+                   ws-motivo-descricao-loja (ws-idx-motivo) delimited by space,
+                   " (" delimited by size,
+                   ws-motivo-qtde-loja (ws-idx-motivo) delimited by size,
+                   ")" delimited by size into rel-linha
+            write rel-linha
+           .
+       2970-exit.
             exit.
 
       *>=====================================================================
@@ -460,6 +3407,11 @@
             close CSBHD007
             close CSBHD008
             close CSBHD009
+            close CSBHD011
+            close CSBHD012
+            close CSBHD013
+            close CSBHD014
+            close CSBHD015
             close trace-log
 
             move "3000-finalizacao - Fim"          to ws-ds-tracelog
@@ -487,7 +3439,6 @@
                  if   not ws-operacao-ok
                       open output trace-log
                  end-if
-                 close trace-log
             end-if
            .
        9000-exit.
@@ -497,14 +3448,13 @@
        9000-tracelog section.
        9000.
             if   ws-tracelog-csbh01001c
+            and  (not lnk-log-nivel-somente-erros or ws-ds-tracelog (1:4) = "Erro")
                  accept ws-horas                   from time
                  move spaces                       to log-linha
                  string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
                         ws-hora ":" ws-minutos ":" ws-segundos ":"
                         ws-horas (7:2) " - " ws-ds-tracelog into log-linha
-                 open extend trace-log
                  write log-registro
-                 close trace-log
             end-if
             move spaces                            to ws-ds-tracelog
            .
@@ -519,10 +3469,62 @@
                  move whs-mensagem                 to ws-ds-tracelog
                  perform 9000-tracelog
             end-if
+
+            perform 9320-registra-status-abertura
            .
        9000-exit.
             exit.
 
+      *>=====================================================================
+      *> Status de abertura de cada CSBHD0xx, acumulado a cada chamada de
+      *> 9000-controle-abertura e impresso de uma vez so ao final de
+      *> 1000-inicializacao por 9330-imprime-status-abertura.
+       9320-registra-status-abertura section.
+       9320.
+            if   ws-qtde-status-abertura < 15
+                 add 1                               to ws-qtde-status-abertura
+                 move ws-sa-nome-atual               to ws-sa-nome (ws-qtde-status-abertura)
+                 if   processamento-sem-erro
+                      move "S"                       to ws-sa-resultado (ws-qtde-status-abertura)
+                 else
+                      move "N"                       to ws-sa-resultado (ws-qtde-status-abertura)
+                 end-if
+            end-if
+           .
+       9320-exit.
+            exit.
+
+       9330-imprime-status-abertura section.
+       9330.
+            move spaces                            to ws-ds-tracelog
+            string "Status de abertura dos arquivos (" delimited by size,
+                   ws-qtde-status-abertura delimited by size,
+                   " arquivos):" delimited by size into ws-ds-tracelog
+            perform 9000-tracelog
+
+            move 1                                  to ws-idx-status-abertura
+            perform 9331-imprime-status-abertura-item
+                    until ws-idx-status-abertura > ws-qtde-status-abertura
+           .
+       9330-exit.
+            exit.
+
+       9331-imprime-status-abertura-item section.
+       9331.
+            move spaces                            to ws-ds-tracelog
+            if   ws-sa-ok (ws-idx-status-abertura)
+                 string ws-sa-nome (ws-idx-status-abertura) delimited by space,
+                        ": OK" delimited by size into ws-ds-tracelog
+            else
+                 string ws-sa-nome (ws-idx-status-abertura) delimited by space,
+                        ": FALHA" delimited by size into ws-ds-tracelog
+            end-if
+            perform 9000-tracelog
+            add 1                                   to ws-idx-status-abertura
+           .
+       9331-exit.
+            exit.
+
       *>=====================================================================
       *> Procedure padrão
        COPY CSBHP001.
@@ -537,4 +3539,9 @@
        COPY CSBHL007.
        COPY CSBHL008.
        COPY CSBHL009.
+       COPY CSBHL011.
+       COPY CSBHL012.
+       COPY CSBHL013.
+       COPY CSBHL014.
+       COPY CSBHL015.
        COPY CSBHL999.
