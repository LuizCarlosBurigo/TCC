@@ -0,0 +1,389 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH02010R.
+      *>=====================================================================
+      *> Verificacao de qualidade de dados: CNPJ duplicado entre Loja
+      *> (CSBHD001), Fornecedor (CSBHD006) e Transportadora (CSBHD005).
+      *> Os tres cadastros sao lidos para um arquivo de classificacao por
+      *> CNPJ e o procedimento de saida acusa todo CNPJ que aparece em
+      *> mais de um registro, de qualquer um dos tres arquivos.
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           COPY CSBHS001.
+           COPY CSBHS005.
+           COPY CSBHS006.
+           COPY CSBHS999.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select relatorio assign to wid-arquivo-relatorio
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select ws-arquivo-sort assign to wid-arquivo-sort.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CSBHF001.
+           COPY CSBHF005.
+           COPY CSBHF006.
+           COPY CSBHF999.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+           fd   relatorio.
+           01   rel-linha                          pic  x(132).
+
+           sd   ws-arquivo-sort.
+           01   srt-cnpj-item.
+                03 srt-cnpj                         pic x(18).
+                03 srt-origem                       pic x(15).
+                03 srt-chave                        pic x(40).
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH02010R".
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh02010r             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh02010r                       value zeroes.
+           03 wid-arquivo-log                      pic x(250).
+           03 wid-arquivo-relatorio                pic x(250).
+           03 wid-arquivo-sort                     pic x(250).
+           03 ws-id-fim-cnpj                       pic x(01) value spaces.
+              88 ws-fim-cnpj                                 value "S" "s".
+           03 ws-id-fim-origem                     pic x(01) value spaces.
+              88 ws-fim-origem                               value "S" "s".
+           03 ws-id-primeiro-grupo                 pic x(01) value spaces.
+              88 ws-primeiro-grupo                           value "S" "s".
+           03 ws-cnpj-corrente                     pic x(18) value spaces.
+           03 ws-idx-grupo                         pic 9(02) value zeroes.
+           03 ws-qtde-cnpj-duplicado               pic 9(09) value zeroes.
+           03 ws-idx-imprime                       pic 9(02) value zeroes.
+           03 ws-grupo-item occurs 20 times.
+              05 ws-grupo-origem                   pic x(15).
+              05 ws-grupo-chave                    pic x(40).
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+          .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            string lnk-dtbPath delimited by space,
+                   "/CSBH02010R.SRT" delimited by size into wid-arquivo-sort
+            string lnk-extractionPath delimited by space,
+                   "/CSBH02010R.REL" delimited by size into wid-arquivo-relatorio
+
+            sort ws-arquivo-sort
+                 ascending key srt-cnpj
+                 input procedure  2100-gera-cnpjs
+                 output procedure 2200-gera-relatorio
+
+            move "2000-processamento - Fim"     to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+      *> Alimenta o arquivo de classificacao com o CNPJ de cada loja,
+      *> transportadora e fornecedor cadastrados.
+       2100-gera-cnpjs section.
+       2100.
+            perform 9000-abrir-i-CSBHD001
+            perform 9000-controle-abertura
+            move low-values                        to fclj-chave-1
+            perform 9000-str-CSBHD001-gtr
+            move spaces                             to ws-id-fim-cnpj
+            perform 2110-proxima-loja
+            perform until ws-fim-cnpj
+                 if   fclj-cnpj not = spaces
+                      move fclj-cnpj                to srt-cnpj
+                      move "Loja"                    to srt-origem
+                      string "empresa " fclj-cd-empresa " filial " fclj-cd-filial
+                                                     delimited by size into srt-chave
+                      release srt-cnpj-item
+                 end-if
+                 perform 2110-proxima-loja
+            end-perform
+            close CSBHD001
+
+            perform 9000-abrir-i-CSBHD005
+            perform 9000-controle-abertura
+            move low-values                        to fetpt-chave-1
+            perform 9000-str-CSBHD005-gtr
+            move spaces                             to ws-id-fim-cnpj
+            perform 2120-proxima-transportadora
+            perform until ws-fim-cnpj
+                 if   fetpt-cnpj not = spaces
+                      move spaces                    to srt-cnpj
+                      move fetpt-cnpj                to srt-cnpj
+                      move "Transportadora"           to srt-origem
+                      string "codigo " feisd-cd-transpordadora
+                                                     delimited by size into srt-chave
+                      release srt-cnpj-item
+                 end-if
+                 perform 2120-proxima-transportadora
+            end-perform
+            close CSBHD005
+
+            perform 9000-abrir-i-CSBHD006
+            perform 9000-controle-abertura
+            move low-values                        to fdfnc-chave-1
+            perform 9000-str-CSBHD006-gtr
+            move spaces                             to ws-id-fim-cnpj
+            perform 2130-proximo-fornecedor
+            perform until ws-fim-cnpj
+                 if   fdfnc-cnpj not = spaces
+                      move spaces                    to srt-cnpj
+                      move fdfnc-cnpj                to srt-cnpj
+                      move "Fornecedor"               to srt-origem
+                      string "codigo " fdfnc-cd-fornecedor
+                                                     delimited by size into srt-chave
+                      release srt-cnpj-item
+                 end-if
+                 perform 2130-proximo-fornecedor
+            end-perform
+            close CSBHD006
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+       2110-proxima-loja section.
+       2110.
+            perform 9000-ler-CSBHD001-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-cnpj
+            end-if
+           .
+       2110-exit.
+            exit.
+      *>=====================================================================
+       2120-proxima-transportadora section.
+       2120.
+            perform 9000-ler-CSBHD005-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-cnpj
+            end-if
+           .
+       2120-exit.
+            exit.
+      *>=====================================================================
+       2130-proximo-fornecedor section.
+       2130.
+            perform 9000-ler-CSBHD006-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-cnpj
+            end-if
+           .
+       2130-exit.
+            exit.
+      *>=====================================================================
+      *> Le os CNPJs ja ordenados e acusa todo grupo com mais de uma
+      *> ocorrencia, listando a origem e a chave de cada registro do grupo.
+       2200-gera-relatorio section.
+       2200.
+            open output relatorio
+            perform 2210-cabecalho
+
+            move "S"                               to ws-id-primeiro-grupo
+            move spaces                             to ws-id-fim-origem
+            return ws-arquivo-sort
+                at end move "S"                    to ws-id-fim-origem
+            end-return
+
+            perform until ws-fim-origem
+                 if   ws-primeiro-grupo
+                      move srt-cnpj                 to ws-cnpj-corrente
+                      move zeroes                    to ws-idx-grupo
+                      move spaces                    to ws-id-primeiro-grupo
+                 else
+                      if   srt-cnpj not = ws-cnpj-corrente
+                           perform 2250-verifica-grupo
+                           move srt-cnpj              to ws-cnpj-corrente
+                           move zeroes                 to ws-idx-grupo
+                      end-if
+                 end-if
+                 if   ws-idx-grupo < 20
+                      add 1                           to ws-idx-grupo
+                      move srt-origem                to ws-grupo-origem (ws-idx-grupo)
+                      move srt-chave                 to ws-grupo-chave (ws-idx-grupo)
+                 end-if
+                 return ws-arquivo-sort
+                     at end move "S"                to ws-id-fim-origem
+                 end-return
+            end-perform
+
+            if   not ws-primeiro-grupo
+                 perform 2250-verifica-grupo
+            end-if
+
+            perform 2900-rodape
+            close relatorio
+           .
+       2200-exit.
+            exit.
+      *>=====================================================================
+       2210-cabecalho section.
+       2210.
+            move spaces                            to rel-linha
+            string "CNPJs duplicados entre Loja, Fornecedor e Transportadora"
+                                                     delimited by size into rel-linha
+            write rel-linha
+           .
+       2210-exit.
+            exit.
+      *>=====================================================================
+       2250-verifica-grupo section.
+       2250.
+            if   ws-idx-grupo > 1
+                 add 1                               to ws-qtde-cnpj-duplicado
+                 move spaces                         to rel-linha
+                 write rel-linha
+                 move spaces                         to rel-linha
+                 string "CNPJ " ws-cnpj-corrente " aparece "
+                        ws-idx-grupo " vezes:" delimited by size into rel-linha
+                 write rel-linha
+                 perform 2260-imprime-ocorrencia
+                     varying ws-idx-imprime from 1 by 1
+                     until ws-idx-imprime > ws-idx-grupo
+            end-if
+           .
+       2250-exit.
+            exit.
+      *>=====================================================================
+       2260-imprime-ocorrencia section.
+       2260.
+            move spaces                             to rel-linha
+            string "   " ws-grupo-origem (ws-idx-imprime)
+                   " - " ws-grupo-chave (ws-idx-imprime)
+                                                     delimited by size into rel-linha
+            write rel-linha
+           .
+       2260-exit.
+            exit.
+      *>=====================================================================
+       2900-rodape section.
+       2900.
+            move spaces                            to rel-linha
+            write rel-linha
+            move spaces                            to rel-linha
+            string "CNPJs duplicados : " ws-qtde-cnpj-duplicado
+                                                     delimited by size into rel-linha
+            write rel-linha
+           .
+       2900-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close trace-log
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh02010r
+
+            if   ws-tracelog-csbh02010r
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh02010r
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
+      *>=====================================================================
+      *> Leitura/acesso
+       COPY CSBHL001.
+       COPY CSBHL005.
+       COPY CSBHL006.
+       COPY CSBHL999.
