@@ -0,0 +1,283 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH02001R.
+      *>=====================================================================
+      *> Relatorio de conciliacao: fesd-total (CSBHD003) x soma de
+      *> feisd-valor (CSBHD004) dos itens do mesmo embarque.
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           COPY CSBHS003.
+           COPY CSBHS004.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select relatorio assign to wid-arquivo-relatorio
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CSBHF003.
+           COPY CSBHF004.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+           fd   relatorio.
+           01   rel-linha                          pic  x(132).
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH02001R".
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh02001r             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh02001r                       value zeroes.
+           03 wid-arquivo-log                      pic x(250).
+           03 wid-arquivo-relatorio                pic x(250).
+           03 ws-id-fim-saida                      pic x(01) value spaces.
+              88 ws-fim-saida                                value "S" "s".
+           03 ws-id-fim-item                       pic x(01) value spaces.
+              88 ws-fim-item                                 value "S" "s".
+           03 ws-cd-saida-corrente                 pic 9(09) value zeroes.
+           03 ws-soma-itens                        pic s9(09)v99 value zeroes.
+           03 ws-diferenca                         pic s9(09)v99 value zeroes.
+           03 ws-qtde-saidas-lidas                 pic 9(09) value zeroes.
+           03 ws-qtde-divergencias                 pic 9(09) value zeroes.
+           03 ws-total-edt                         pic -(9).99.
+           03 ws-soma-edt                          pic -(9).99.
+           03 ws-dif-edt                           pic -(9).99.
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+          .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            perform 9000-abrir-i-CSBHD003
+            perform 9000-controle-abertura
+            perform 9000-abrir-i-CSBHD004
+            perform 9000-controle-abertura
+
+            string lnk-extractionPath delimited by space,
+                   "/CSBH02001R.REL" delimited by size into wid-arquivo-relatorio
+            open output relatorio
+
+            perform 2010-cabecalho
+
+            move low-values                        to fesd-chave-1
+            perform 9000-str-CSBHD003-gtr
+            move spaces                             to ws-id-fim-saida
+            perform 2100-proxima-saida
+            perform until ws-fim-saida
+                 add 1                              to ws-qtde-saidas-lidas
+                 perform 2200-soma-itens-saida
+                 perform 2300-compara-total
+                 perform 2100-proxima-saida
+            end-perform
+
+            perform 2900-rodape
+
+            close relatorio
+
+            move "2000-processamento - Fim"     to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+       2010-cabecalho section.
+       2010.
+            move spaces                            to rel-linha
+            string "Conciliacao Saida x Item Saida" delimited by size
+                                                     into rel-linha
+            write rel-linha
+            move spaces                            to rel-linha
+            string "Empresa Filial Saida     Total-Cabecalho  Soma-Itens  Diferenca"
+                                                     delimited by size into rel-linha
+            write rel-linha
+           .
+       2010-exit.
+            exit.
+      *>=====================================================================
+       2100-proxima-saida section.
+       2100.
+            perform 9000-ler-CSBHD003-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-saida
+            end-if
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+      *> Soma feisd-valor de todos os itens cujo feisd-cd-saida (chave 2)
+      *> seja igual a fesd-cd-saida da saida corrente.
+       2200-soma-itens-saida section.
+       2200.
+            move zeroes                            to ws-soma-itens
+            move fesd-cd-saida                     to ws-cd-saida-corrente
+            move fesd-cd-saida                     to feisd-cd-saida
+            perform 9000-str-CSBHD004-eql-2
+            move spaces                            to ws-id-fim-item
+            if   not ws-operacao-ok
+                 move "S"                          to ws-id-fim-item
+            end-if
+            perform until ws-fim-item
+                 perform 9000-ler-CSBHD004-next
+                 if   not ws-operacao-ok or
+                      feisd-cd-saida not = ws-cd-saida-corrente
+                      move "S"                     to ws-id-fim-item
+                 else
+                      add feisd-valor               to ws-soma-itens
+                 end-if
+            end-perform
+           .
+       2200-exit.
+            exit.
+      *>=====================================================================
+       2300-compara-total section.
+       2300.
+            compute ws-diferenca = fesd-total - ws-soma-itens
+            if   ws-diferenca not = zeroes
+                 add 1                              to ws-qtde-divergencias
+                 move fesd-total                    to ws-total-edt
+                 move ws-soma-itens                 to ws-soma-edt
+                 move ws-diferenca                  to ws-dif-edt
+                 move spaces                        to rel-linha
+                 string fesd-cd-empresa " " fesd-cd-filial "  "
+                        fesd-cd-saida "  " ws-total-edt "  "
+                        ws-soma-edt "  " ws-dif-edt
+                        delimited by size into rel-linha
+                 write rel-linha
+            end-if
+           .
+       2300-exit.
+            exit.
+      *>=====================================================================
+       2900-rodape section.
+       2900.
+            move spaces                            to rel-linha
+            write rel-linha
+            move spaces                            to rel-linha
+            string "Saidas analisadas : " ws-qtde-saidas-lidas
+                                                     delimited by size into rel-linha
+            write rel-linha
+            move spaces                            to rel-linha
+            string "Divergencias      : " ws-qtde-divergencias
+                                                     delimited by size into rel-linha
+            write rel-linha
+           .
+       2900-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close CSBHD003
+            close CSBHD004
+            close trace-log
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh02001r
+
+            if   ws-tracelog-csbh02001r
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh02001r
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
+      *>=====================================================================
+      *> Leitura/acesso
+       COPY CSBHL003.
+       COPY CSBHL004.
