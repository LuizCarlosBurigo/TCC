@@ -0,0 +1,327 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH02003R.
+      *>=====================================================================
+      *> Relatorio de posicao de estoque: saldo por produto/filial, isto e,
+      *> soma de fddps-quantidade (CSBHD008, recebido) menos soma de
+      *> feisd-qtdade (CSBHD004, expedido).
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           COPY CSBHS004.
+           COPY CSBHS008.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select relatorio assign to wid-arquivo-relatorio
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select ws-arquivo-sort assign to wid-arquivo-sort.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CSBHF004.
+           COPY CSBHF008.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+           fd   relatorio.
+           01   rel-linha                          pic  x(132).
+
+           sd   ws-arquivo-sort.
+           01   srt-movimento.
+                03 srt-cd-produto                  pic 9(09).
+                03 srt-cd-filial                   pic 9(03).
+                03 srt-quantidade                  pic s9(09).
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH02003R".
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh02003r             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh02003r                       value zeroes.
+           03 wid-arquivo-log                      pic x(250).
+           03 wid-arquivo-relatorio                pic x(250).
+           03 wid-arquivo-sort                     pic x(250).
+           03 ws-id-fim-movimento                  pic x(01) value spaces.
+              88 ws-fim-movimento                            value "S" "s".
+           03 ws-id-primeiro-grupo                 pic x(01) value spaces.
+              88 ws-primeiro-grupo                           value "S" "s".
+           03 ws-cd-produto-corrente               pic 9(09) value zeroes.
+           03 ws-cd-filial-corrente                pic 9(03) value zeroes.
+           03 ws-saldo                             pic s9(09) value zeroes.
+           03 ws-qtde-produtos-filiais             pic 9(09) value zeroes.
+           03 ws-saldo-edt                         pic -(9).
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+          .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            string lnk-dtbPath delimited by space,
+                   "/CSBH02003R.SRT" delimited by size into wid-arquivo-sort
+            string lnk-extractionPath delimited by space,
+                   "/CSBH02003R.REL" delimited by size into wid-arquivo-relatorio
+
+            sort ws-arquivo-sort
+                 ascending key srt-cd-produto srt-cd-filial
+                 input procedure  2100-gera-movimentos
+                 output procedure 2200-gera-relatorio
+
+            move "2000-processamento - Fim"     to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+      *> Alimenta o arquivo de ordenacao com uma linha por item movimentado:
+      *> recebimentos (CSBHD008) com sinal positivo, expedicoes (CSBHD004)
+      *> com sinal negativo.
+       2100-gera-movimentos section.
+       2100.
+            perform 9000-abrir-i-CSBHD008
+            perform 9000-controle-abertura
+            move low-values                        to fddps-chave-1
+            perform 9000-str-CSBHD008-gtr
+            move spaces                             to ws-id-fim-movimento
+            perform 2110-proximo-item-entrada
+            perform until ws-fim-movimento
+                 move fddps-cd-produto              to srt-cd-produto
+                 move fddps-cd-filial               to srt-cd-filial
+                 move fddps-quantidade               to srt-quantidade
+                 release srt-movimento
+                 perform 2110-proximo-item-entrada
+            end-perform
+            close CSBHD008
+
+            perform 9000-abrir-i-CSBHD004
+            perform 9000-controle-abertura
+            move low-values                        to feisd-chave-1
+            perform 9000-str-CSBHD004-gtr
+            move spaces                             to ws-id-fim-movimento
+            perform 2120-proximo-item-saida
+            perform until ws-fim-movimento
+                 move feisd-cd-produto              to srt-cd-produto
+                 move feisd-cd-filial               to srt-cd-filial
+                 compute srt-quantidade = 0 - feisd-qtdade
+                 release srt-movimento
+                 perform 2120-proximo-item-saida
+            end-perform
+            close CSBHD004
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+       2110-proximo-item-entrada section.
+       2110.
+            perform 9000-ler-CSBHD008-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-movimento
+            end-if
+           .
+       2110-exit.
+            exit.
+      *>=====================================================================
+       2120-proximo-item-saida section.
+       2120.
+            perform 9000-ler-CSBHD004-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-movimento
+            end-if
+           .
+       2120-exit.
+            exit.
+      *>=====================================================================
+      *> Le os movimentos ja ordenados por produto/filial e escreve uma
+      *> linha de saldo a cada quebra de produto/filial.
+       2200-gera-relatorio section.
+       2200.
+            open output relatorio
+            perform 2210-cabecalho
+
+            move "S"                               to ws-id-primeiro-grupo
+            move spaces                             to ws-id-fim-movimento
+            return ws-arquivo-sort
+                at end move "S"                    to ws-id-fim-movimento
+            end-return
+
+            perform until ws-fim-movimento
+                 if   ws-primeiro-grupo
+                      move srt-cd-produto           to ws-cd-produto-corrente
+                      move srt-cd-filial             to ws-cd-filial-corrente
+                      move zeroes                    to ws-saldo
+                      move spaces                    to ws-id-primeiro-grupo
+                 else
+                      if   srt-cd-produto not = ws-cd-produto-corrente or
+                           srt-cd-filial  not = ws-cd-filial-corrente
+                           perform 2220-escreve-saldo
+                           move srt-cd-produto       to ws-cd-produto-corrente
+                           move srt-cd-filial         to ws-cd-filial-corrente
+                           move zeroes                to ws-saldo
+                      end-if
+                 end-if
+                 add srt-quantidade                 to ws-saldo
+                 return ws-arquivo-sort
+                     at end move "S"                to ws-id-fim-movimento
+                 end-return
+            end-perform
+
+            if   not ws-primeiro-grupo
+                 perform 2220-escreve-saldo
+            end-if
+
+            perform 2290-rodape
+            close relatorio
+           .
+       2200-exit.
+            exit.
+      *>=====================================================================
+       2210-cabecalho section.
+       2210.
+            move spaces                            to rel-linha
+            string "Posicao de estoque por produto/filial" delimited by size
+                                                     into rel-linha
+            write rel-linha
+            move spaces                            to rel-linha
+            string "Produto    Filial  Saldo" delimited by size into rel-linha
+            write rel-linha
+           .
+       2210-exit.
+            exit.
+      *>=====================================================================
+       2220-escreve-saldo section.
+       2220.
+            add 1                                   to ws-qtde-produtos-filiais
+            move ws-saldo                           to ws-saldo-edt
+            move spaces                             to rel-linha
+            string ws-cd-produto-corrente " " ws-cd-filial-corrente
+                   "  " ws-saldo-edt delimited by size into rel-linha
+            write rel-linha
+           .
+       2220-exit.
+            exit.
+      *>=====================================================================
+       2290-rodape section.
+       2290.
+            move spaces                            to rel-linha
+            write rel-linha
+            move spaces                            to rel-linha
+            string "Combinacoes produto/filial : " ws-qtde-produtos-filiais
+                                                     delimited by size into rel-linha
+            write rel-linha
+           .
+       2290-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close trace-log
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh02003r
+
+            if   ws-tracelog-csbh02003r
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh02003r
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
+      *>=====================================================================
+      *> Leitura/acesso
+       COPY CSBHL004.
+       COPY CSBHL008.
