@@ -0,0 +1,324 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSBH03004V.
+      *>=====================================================================
+      *> Validacao de integridade empresa/filial entre Loja (CSBHD001) e os
+      *> cabecalhos de Saida (CSBHD003) e Entrada (CSBHD007): fclj-chave-1
+      *> (empresa+filial) nunca e conferido contra o prefixo equivalente de
+      *> fesd-chave-1/fdetd-chave-1, entao um saida ou entrada pode apontar
+      *> para uma empresa/filial que nao existe cadastrada em CSBHD001.
+      *>
+      *> Varre CSBHD003 e CSBHD007 por inteiro (mesmo padrao de varredura
+      *> completa usado em CSBH01001E) e, para cada registro, tenta uma
+      *> leitura por chave em CSBHD001 com o par empresa/filial do
+      *> cabecalho; quando nao encontra, grava uma linha no relatorio.
+      *> Apenas le - nenhum arquivo e alterado.
+      *>=====================================================================
+       ENVIRONMENT DIVISION.
+       configuration section.
+      *>=====================================================================
+       INPUT-OUTPUT Section.
+       File-Control.
+           COPY CSBHS001.
+           COPY CSBHS003.
+           COPY CSBHS007.
+
+           select trace-log assign to wid-arquivo-log
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+           select relatorio assign to wid-arquivo-relatorio
+                  status  is ws-resultado-acesso
+                  organization is line sequential.
+
+      *>=====================================================================
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CSBHF001.
+           COPY CSBHF003.
+           COPY CSBHF007.
+
+           fd   trace-log.
+           01   log-registro.
+                03 log-linha                       pic  x(2048).
+
+           fd   relatorio.
+           01   rel-linha                          pic  x(132).
+
+      *>=====================================================================
+       WORKING-STORAGE SECTION.
+
+       78  versao                                            value "a".
+       78  este-programa                                     value "CSBH03004V".
+
+       01  ws-campos-trabalho.
+           03 ws-id-tracelog-csbh03004v             pic 9(03) value zeroes.
+              88 ws-tracelog-csbh03004v                       value zeroes.
+           03 ws-id-fim-arquivo                     pic x(01) value spaces.
+              88 ws-fim-arquivo                               value "S" "s".
+           03 wid-arquivo-log                       pic x(250).
+           03 wid-arquivo-relatorio                 pic x(250).
+           03 ws-qtde-saida-verificada              pic 9(09) value zeroes.
+           03 ws-qtde-saida-divergente              pic 9(09) value zeroes.
+           03 ws-qtde-entrada-verificada            pic 9(09) value zeroes.
+           03 ws-qtde-entrada-divergente            pic 9(09) value zeroes.
+
+      *>=====================================================================
+       COPY CSBHW0001.
+      *>=====================================================================
+       LINKAGE SECTION.
+       COPY CSBHW0002.
+
+      *>=====================================================================
+       PROCEDURE DIVISION USING linkage-parametros.
+       MAIN-PROCEDURE.
+      *>=====================================================================
+       0000-controle section.
+       0000.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+           .
+       0000-saida.
+       exit program
+       STOP RUN.
+      *>=====================================================================
+       1000-inicializacao section.
+       1000.
+            perform 9000-csbsp001-carga-inicial
+            perform 9000-verifica-tracelog
+            if   not lnk-sem-erro
+                 move lnk-id-erro                  to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+
+            string lnk-extractionPath delimited by space,
+                   "/CSBH03004V.REL" delimited by size into wid-arquivo-relatorio
+            open output relatorio
+
+            move spaces                             to rel-linha
+            string "Validacao de empresa/filial - Saida e Entrada x Loja" delimited by size
+                                                     into rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            write rel-linha
+           .
+       1000-exit.
+            exit.
+      *>=====================================================================
+       2000-processamento section.
+       2000.
+            move "2000-processamento - Inicio"     to ws-ds-tracelog
+            perform 9000-tracelog
+
+            perform 2100-valida-saida
+            perform 2200-valida-entrada
+
+            move "2000-processamento - Fim"        to ws-ds-tracelog
+            perform 9000-tracelog
+           .
+       2000-exit.
+            exit.
+      *>=====================================================================
+       2100-valida-saida section.
+       2100.
+            perform 9000-abrir-i-CSBHD003
+            perform 9000-controle-abertura
+            if   processamento-sem-erro
+                 move low-values                   to fesd-chave-1
+                 perform 9000-str-CSBHD003-gtr
+                 move spaces                       to ws-id-fim-arquivo
+                 perform 2110-proxima-saida
+                 perform until ws-fim-arquivo
+                      add 1                              to ws-qtde-saida-verificada
+                      perform 2120-confere-loja-saida
+                      perform 2110-proxima-saida
+                 end-perform
+                 close CSBHD003
+            end-if
+           .
+       2100-exit.
+            exit.
+      *>=====================================================================
+       2110-proxima-saida section.
+       2110.
+            perform 9000-ler-CSBHD003-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-arquivo
+            end-if
+           .
+       2110-exit.
+            exit.
+      *>=====================================================================
+       2120-confere-loja-saida section.
+       2120.
+            move fesd-cd-empresa                   to fclj-cd-empresa
+            move fesd-cd-filial                    to fclj-cd-filial
+            perform 9000-ler-CSBHD001-ran
+            if   not ws-operacao-ok
+                 add 1                              to ws-qtde-saida-divergente
+                 move spaces                        to rel-linha
+                 string "Saida " delimited by size,
+                        fesd-cd-saida delimited by size,
+                        " - empresa/filial " delimited by size,
+                        fesd-cd-empresa delimited by size, "/",
+                        fesd-cd-filial delimited by size,
+                        " nao cadastrada em CSBHD001" delimited by size
+                                                    into rel-linha
+                 write rel-linha
+            end-if
+           .
+       2120-exit.
+            exit.
+      *>=====================================================================
+       2200-valida-entrada section.
+       2200.
+            perform 9000-abrir-i-CSBHD007
+            perform 9000-controle-abertura
+            if   processamento-sem-erro
+                 move low-values                   to fdetd-chave-1
+                 perform 9000-str-CSBHD007-gtr
+                 move spaces                       to ws-id-fim-arquivo
+                 perform 2210-proxima-entrada
+                 perform until ws-fim-arquivo
+                      add 1                              to ws-qtde-entrada-verificada
+                      perform 2220-confere-loja-entrada
+                      perform 2210-proxima-entrada
+                 end-perform
+                 close CSBHD007
+            end-if
+           .
+       2200-exit.
+            exit.
+      *>=====================================================================
+       2210-proxima-entrada section.
+       2210.
+            perform 9000-ler-CSBHD007-next
+            if   ws-eof-arquivo
+                 move "S"                          to ws-id-fim-arquivo
+            end-if
+           .
+       2210-exit.
+            exit.
+      *>=====================================================================
+      *> fdfnc-cd-empresa/fdfnc-cd-filial sao os nomes reais, ainda que
+      *> mal-prefixados, dos campos de empresa/filial de fdetd-chave-1.
+       2220-confere-loja-entrada section.
+       2220.
+            move fdfnc-cd-empresa                  to fclj-cd-empresa
+            move fdfnc-cd-filial                   to fclj-cd-filial
+            perform 9000-ler-CSBHD001-ran
+            if   not ws-operacao-ok
+                 add 1                              to ws-qtde-entrada-divergente
+                 move spaces                        to rel-linha
+                 string "Entrada " delimited by size,
+                        fdfnc-cd-entrada delimited by size,
+                        " - empresa/filial " delimited by size,
+                        fdfnc-cd-empresa delimited by size, "/",
+                        fdfnc-cd-filial delimited by size,
+                        " nao cadastrada em CSBHD001" delimited by size
+                                                    into rel-linha
+                 write rel-linha
+            end-if
+           .
+       2220-exit.
+            exit.
+      *>=====================================================================
+       2900-resumo-execucao section.
+       2900.
+            move spaces                             to rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "  Saida verificada      : " ws-qtde-saida-verificada
+                                                     delimited by size into rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "  Saida divergente      : " ws-qtde-saida-divergente
+                                                     delimited by size into rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "  Entrada verificada    : " ws-qtde-entrada-verificada
+                                                     delimited by size into rel-linha
+            write rel-linha
+            move spaces                             to rel-linha
+            string "  Entrada divergente    : " ws-qtde-entrada-divergente
+                                                     delimited by size into rel-linha
+            write rel-linha
+
+            close relatorio
+           .
+       2900-exit.
+            exit.
+      *>=====================================================================
+       3000-finalizacao section.
+       3000.
+            move "3000-finalizacao - Inicio"       to ws-ds-tracelog
+            perform 9000-tracelog
+
+            perform 2900-resumo-execucao
+
+            move "3000-finalizacao - Fim"          to ws-ds-tracelog
+            perform 9000-tracelog
+
+            close trace-log
+           .
+       3000-exit.
+            exit.
+      *>=====================================================================
+       9000-verifica-tracelog section.
+       9000.
+            initialize                             ws-check-file
+            string lnk-dtbLog delimited by space,
+                   este-programa, ".TRACELOG" into ws-filename
+
+            call "CBL_CHECK_FILE_EXIST" using ws-filename
+                                              ws-file-details
+            move Return-Code                    to ws-id-tracelog-csbh03004v
+
+            if   ws-tracelog-csbh03004v
+                 accept ws-data-inv from date yyyymmdd
+                 string lnk-dtbLog delimited by spaces, este-programa, "_",
+                        lnk-cd-empresa lnk-cd-filial delimited by size,
+                        ws-data-inv delimited by size, ".LOG" into wid-arquivo-log
+                 open extend trace-log
+                 if   not ws-operacao-ok
+                     open output trace-log
+                 end-if
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-tracelog section.
+       9000.
+            if   ws-tracelog-csbh03004v
+            and  (not lnk-log-nivel-somente-erros or ws-ds-tracelog (1:4) = "Erro")
+                 accept ws-horas                   from time
+                 move spaces                       to log-linha
+                 string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
+                        ws-hora ":" ws-minutos ":" ws-segundos ":"
+                        ws-horas (7:2) " - " ws-ds-tracelog into log-linha
+                 write log-registro
+            end-if
+            move spaces                            to ws-ds-tracelog
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+       9000-controle-abertura section.
+       9000.
+            if   not processamento-sem-erro
+                 move whs-mensagem                 to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+      *>=====================================================================
+      *> Procedure padrão
+       COPY CSBHP001.
+      *>=====================================================================
+      *> Leitura/acesso
+       COPY CSBHL001.
+       COPY CSBHL003.
+       COPY CSBHL007.
