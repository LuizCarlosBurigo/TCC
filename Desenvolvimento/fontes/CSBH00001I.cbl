@@ -16,6 +16,13 @@
            COPY CSBHS007.
            COPY CSBHS008.
            COPY CSBHS009.
+           COPY CSBHS011.
+           COPY CSBHS012.
+           COPY CSBHS013.
+           COPY CSBHS014.
+           COPY CSBHS015.
+           COPY CSBHS016.
+           COPY CSBHS999.
 
            select trace-log assign to wid-arquivo-log
                   status  is ws-resultado-acesso
@@ -35,6 +42,13 @@
            COPY CSBHF007.
            COPY CSBHF008.
            COPY CSBHF009.
+           COPY CSBHF011.
+           COPY CSBHF012.
+           COPY CSBHF013.
+           COPY CSBHF014.
+           COPY CSBHF015.
+           COPY CSBHF016.
+           COPY CSBHF999.
 
            fd   trace-log.
            01   log-registro.
@@ -53,6 +67,22 @@
            03 ws-id-tracelog-csbh0001i             pic 9(03) value zeroes.
               88 ws-tracelog-csbh0001i                       value zeroes.
            03 wid-arquivo-log                      pic x(250).
+           03 ws-id-empresa-filial-valida          pic x(01) value spaces.
+              88 ws-empresa-filial-valida                    value "S".
+
+      *>=====================================================================
+      *> Status de abertura de cada CSBHD0xx, acumulado em 9000-controle-
+      *> abertura e impresso de uma vez so ao final do startup por
+      *> 9050-imprime-status-abertura, em vez de so registrar no log
+      *> quando uma abertura falha.
+       01  ws-campos-status-abertura.
+           03 ws-sa-nome-atual                      pic x(10) value spaces.
+           03 ws-qtde-status-abertura                pic 9(02) value zero.
+           03 ws-idx-status-abertura                 pic 9(02) value zero.
+           03 ws-status-abertura-item occurs 16 times.
+              05 ws-sa-nome                          pic x(10) value spaces.
+              05 ws-sa-resultado                     pic x(01) value spaces.
+                 88 ws-sa-ok                                   value "S".
 
       *>=====================================================================
        COPY CSBHW0001.
@@ -82,6 +112,7 @@
                  move lnk-id-erro                  to ws-ds-tracelog
                  perform 9000-tracelog
             end-if
+            perform 9000-valida-empresa-filial
 
            .
        1000-exit.
@@ -91,24 +122,60 @@
        2000.
             move "2000-processamento - Inicio"     to ws-ds-tracelog
             perform 9000-tracelog
-            perform 9000-abrir-o-CSBHD001
-            perform 9000-controle-abertura
-            perform 9000-abrir-o-CSBHD002
-            perform 9000-controle-abertura
-            perform 9000-abrir-o-CSBHD003
-            perform 9000-controle-abertura
-            perform 9000-abrir-o-CSBHD004
-            perform 9000-controle-abertura
-            perform 9000-abrir-o-CSBHD005
-            perform 9000-controle-abertura
-            perform 9000-abrir-o-CSBHD006
-            perform 9000-controle-abertura
-            perform 9000-abrir-o-CSBHD007
-            perform 9000-controle-abertura
-            perform 9000-abrir-o-CSBHD008
-            perform 9000-controle-abertura
-            perform 9000-abrir-o-CSBHD009
-            perform 9000-controle-abertura
+
+            if   ws-empresa-filial-valida
+                 move "CSBHD001"                    to ws-sa-nome-atual
+                 perform 9000-abrir-o-CSBHD001
+                 perform 9000-controle-abertura
+                 move "CSBHD002"                    to ws-sa-nome-atual
+                 perform 9000-abrir-o-CSBHD002
+                 perform 9000-controle-abertura
+                 move "CSBHD003"                    to ws-sa-nome-atual
+                 perform 9000-abrir-o-CSBHD003
+                 perform 9000-controle-abertura
+                 move "CSBHD004"                    to ws-sa-nome-atual
+                 perform 9000-abrir-o-CSBHD004
+                 perform 9000-controle-abertura
+                 move "CSBHD005"                    to ws-sa-nome-atual
+                 perform 9000-abrir-o-CSBHD005
+                 perform 9000-controle-abertura
+                 move "CSBHD006"                    to ws-sa-nome-atual
+                 perform 9000-abrir-o-CSBHD006
+                 perform 9000-controle-abertura
+                 move "CSBHD007"                    to ws-sa-nome-atual
+                 perform 9000-abrir-o-CSBHD007
+                 perform 9000-controle-abertura
+                 move "CSBHD008"                    to ws-sa-nome-atual
+                 perform 9000-abrir-o-CSBHD008
+                 perform 9000-controle-abertura
+                 move "CSBHD009"                    to ws-sa-nome-atual
+                 perform 9000-abrir-o-CSBHD009
+                 perform 9000-controle-abertura
+                 move "CSBHD011"                    to ws-sa-nome-atual
+                 perform 9000-abrir-o-CSBHD011
+                 perform 9000-controle-abertura
+                 move "CSBHD012"                    to ws-sa-nome-atual
+                 perform 9000-abrir-o-CSBHD012
+                 perform 9000-controle-abertura
+                 move "CSBHD013"                    to ws-sa-nome-atual
+                 perform 9000-abrir-o-CSBHD013
+                 perform 9000-controle-abertura
+                 move "CSBHD014"                    to ws-sa-nome-atual
+                 perform 9000-abrir-o-CSBHD014
+                 perform 9000-controle-abertura
+                 move "CSBHD015"                    to ws-sa-nome-atual
+                 perform 9000-abrir-o-CSBHD015
+                 perform 9000-controle-abertura
+                 move "CSBHD016"                    to ws-sa-nome-atual
+                 perform 9000-abrir-o-CSBHD016
+                 perform 9000-controle-abertura
+
+                 perform 9050-imprime-status-abertura
+            else
+                 move "2000-processamento - Empresa/Filial invalida, arquivos nao abertos"
+                                                    to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
 
             move "2000-processamento - Fim"     to ws-ds-tracelog
             perform 9000-tracelog
@@ -130,6 +197,12 @@
             close CSBHD007
             close CSBHD008
             close CSBHD009
+            close CSBHD011
+            close CSBHD012
+            close CSBHD013
+            close CSBHD014
+            close CSBHD015
+            close CSBHD016
             close trace-log
 
             move "3000-finalizacao - Fim"          to ws-ds-tracelog
@@ -166,6 +239,7 @@
        9000-tracelog section.
        9000.
             if   ws-tracelog-csbh0001i
+            and  (not lnk-log-nivel-somente-erros or ws-ds-tracelog (1:4) = "Erro")
                  accept ws-horas                   from time
                  move spaces                       to log-linha
                  string ws-dia-inv "/" ws-mes-inv "/" ws-ano-inv, " ",
@@ -179,6 +253,37 @@
        9000-exit.
             exit.
 
+      *>=====================================================================
+       9000-valida-empresa-filial section.
+       9000.
+            move "S"                               to ws-id-empresa-filial-valida
+            perform 9000-abrir-i-CSBHD014
+            if   processamento-sem-erro
+                 move lnk-cd-empresa               to fdepf-cd-empresa
+                 move lnk-cd-filial                to fdepf-cd-filial
+                 perform 9000-ler-CSBHD014-ran
+                 if   not ws-operacao-ok
+                      move "N"                     to ws-id-empresa-filial-valida
+                      string "Erro - Empresa " delimited by size,
+                             lnk-cd-empresa delimited by size,
+                             " Filial " delimited by size,
+                             lnk-cd-filial delimited by size,
+                             " nao cadastrada em CSBHD014" delimited by size
+                                                    into ws-ds-tracelog
+                      perform 9000-tracelog
+                      move ws-ds-tracelog          to lnk-id-erro
+                 end-if
+                 close CSBHD014
+            else
+                 move spaces                       to whs-mensagem
+                 move "9000-valida-empresa-filial - CSBHD014 inexistente, validacao ignorada"
+                                                    to ws-ds-tracelog
+                 perform 9000-tracelog
+            end-if
+           .
+       9000-exit.
+            exit.
+
       *>=====================================================================
        9000-controle-abertura section.
        9000.
@@ -186,10 +291,67 @@
                  move whs-mensagem                 to ws-ds-tracelog
                  perform 9000-tracelog
             end-if
+            perform 9040-registra-status-abertura
            .
        9000-exit.
             exit.
 
+      *>=====================================================================
+      *> Registra, na tabela ws-status-abertura-item, o resultado da
+      *> ultima abertura tentada (ws-sa-nome-atual), para impressao
+      *> consolidada por 9050-imprime-status-abertura.
+       9040-registra-status-abertura section.
+       9040.
+            if   ws-qtde-status-abertura < 15
+                 add 1                               to ws-qtde-status-abertura
+                 move ws-sa-nome-atual               to ws-sa-nome (ws-qtde-status-abertura)
+                 if   processamento-sem-erro
+                      move "S"                       to ws-sa-resultado (ws-qtde-status-abertura)
+                 else
+                      move "N"                       to ws-sa-resultado (ws-qtde-status-abertura)
+                 end-if
+            end-if
+           .
+       9040-exit.
+            exit.
+
+      *>=====================================================================
+      *> Imprime, de uma so vez ao final do startup, uma linha de status
+      *> OK/FALHA por arquivo aberto - em vez de so acusar no log quando
+      *> uma abertura falha, permite confirmar de relance que os quinze
+      *> CSBHD0xx abriram corretamente.
+       9050-imprime-status-abertura section.
+       9050.
+            move spaces                            to ws-ds-tracelog
+            string "Status de abertura dos arquivos (" delimited by size,
+                   ws-qtde-status-abertura delimited by size,
+                   " arquivos):" delimited by size into ws-ds-tracelog
+            perform 9000-tracelog
+
+            move 1                                  to ws-idx-status-abertura
+            perform 9051-imprime-status-abertura-item
+                    until ws-idx-status-abertura > ws-qtde-status-abertura
+           .
+       9050-exit.
+            exit.
+
+      *>=====================================================================
+       9051-imprime-status-abertura-item section.
+       9051.
+            move spaces                            to ws-ds-tracelog
+            if   ws-sa-ok (ws-idx-status-abertura)
+                 string ws-sa-nome (ws-idx-status-abertura) delimited by space,
+                        ": OK" delimited by size into ws-ds-tracelog
+            else
+                 string ws-sa-nome (ws-idx-status-abertura) delimited by space,
+                        ": FALHA" delimited by size into ws-ds-tracelog
+            end-if
+            perform 9000-tracelog
+            add 1                                   to ws-idx-status-abertura
+           .
+       9051-exit.
+            exit.
+
       *>=====================================================================
       *> Procedure padrão
        COPY CSBHP001.
@@ -204,3 +366,10 @@
        COPY CSBHL007.
        COPY CSBHL008.
        COPY CSBHL009.
+       COPY CSBHL011.
+       COPY CSBHL012.
+       COPY CSBHL013.
+       COPY CSBHL014.
+       COPY CSBHL015.
+       COPY CSBHL016.
+       COPY CSBHL999.
